@@ -0,0 +1,10 @@
+000010***********************************************************
+000020* COPYBOOK: RENTRATE
+000030* AUTHOR: FELIPE TADEU
+000040* OBJETIVO: LAYOUT DO REGISTRO DE PARAMETRO DA TAXA DE
+000050*           ALUGUEL POR METRO QUADRADO (RENT-RATE), USADA NO
+000060*           FATURAMENTO DE AREA DOS LOTES DO GALPAO.
+000070* DATA: 09/08/2026
+000080***********************************************************
+000090 01  RNT-PARAM-RECORD.
+000100     05  RNT-VALOR-M2            PIC 9(04)V99.
