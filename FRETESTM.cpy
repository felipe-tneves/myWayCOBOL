@@ -0,0 +1,65 @@
+000010***********************************************************
+000020* COPYBOOK: FRETESTM
+000030* AUTHOR: FELIPE TADEU
+000040* OBJETIVO: LAYOUT DAS LINHAS DO EXTRATO DE FRETE IMPRESSO
+000050*           (CABECALHO DE PAGINA E LINHA DE DETALHE),
+000060*           COMPARTILHADO PELOS PROGRAMAS QUE EMITEM EXTRATO
+000070*           OU RELATORIO DE FRETE, PARA QUE TODOS IMPRIMAM NO
+000080*           MESMO FORMATO.
+000090* DATA: 09/08/2026
+000095* -----------------------------------------------------
+000096* HISTORICO DE ALTERACOES
+000097* 09/08/2026 FT  COPYBOOK CRIADA.
+000098* 09/08/2026 FT  INCLUIDA A COLUNA DE ICMS, SEPARADA DO FRETE,
+000099*                NA LINHA DE DETALHE E NO CABECALHO.
+000099* 09/08/2026 FT  INCLUIDA A LINHA DE PEDIDO NAO ENTREGAVEL,
+000099*                PARA LISTAR NO EXTRATO OS PEDIDOS CUJA UF NAO
+000099*                FOI ENCONTRADA NA TABELA DE FRETE, EM VEZ DE
+000099*                SIMPLESMENTE SUMIREM DO RELATORIO.
+000099* 09/08/2026 FT  INCLUIDAS AS COLUNAS DE MOEDA E DE FRETE
+000099*                CONVERTIDO PARA REAIS, NA LINHA DE DETALHE,
+000099*                PARA PEDIDOS COTADOS EM MOEDA ESTRANGEIRA.
+000100***********************************************************
+000110 01  FTS-CABECALHO-1.
+000120     05  FILLER               PIC X(01) VALUE SPACES.
+000130     05  FILLER               PIC X(33)
+000140         VALUE 'EXTRATO DE FRETE - PEDIDO AVULSO'.
+000150     05  FILLER               PIC X(38) VALUE SPACES.
+000160     05  FILLER               PIC X(08) VALUE 'PAGINA: '.
+000170     05  FTS-CAB-PAGINA       PIC ZZ9.
+000180 01  FTS-CABECALHO-2.
+000190     05  FILLER               PIC X(01) VALUE SPACES.
+000200     05  FILLER               PIC X(20) VALUE 'PRODUTO'.
+000210     05  FILLER               PIC X(06) VALUE 'UF'.
+000220     05  FILLER               PIC X(13) VALUE 'VALOR'.
+000230     05  FILLER               PIC X(13) VALUE 'FRETE'.
+000235     05  FILLER               PIC X(13) VALUE 'ICMS'.
+000236     05  FILLER               PIC X(05) VALUE 'MOEDA'.
+000237     05  FILLER               PIC X(13) VALUE 'FRETE(BRL)'.
+000240 01  FTS-LINHA-DETALHE.
+000250     05  FILLER               PIC X(01) VALUE SPACES.
+000260     05  FTS-D-PRODUTO        PIC X(20).
+000270     05  FILLER               PIC X(02) VALUE SPACES.
+000280     05  FTS-D-UF             PIC X(02).
+000290     05  FILLER               PIC X(02) VALUE SPACES.
+000300     05  FTS-D-VALOR          PIC ZZZ.ZZ9,99.
+000310     05  FILLER               PIC X(02) VALUE SPACES.
+000320     05  FTS-D-FRETE          PIC ZZZ.ZZ9,99.
+000325     05  FILLER               PIC X(02) VALUE SPACES.
+000326     05  FTS-D-ICMS           PIC ZZZ.ZZ9,99.
+000327     05  FILLER               PIC X(02) VALUE SPACES.
+000328     05  FTS-D-MOEDA          PIC X(03).
+000329     05  FILLER               PIC X(02) VALUE SPACES.
+000330     05  FTS-D-FRETE-BRL      PIC ZZZ.ZZ9,99.
+000331     05  FILLER               PIC X(01) VALUE SPACES.
+000340 01  FTS-LINHA-NAO-ENTREGAVEL.
+000350     05  FILLER               PIC X(01) VALUE SPACES.
+000360     05  FILLER               PIC X(16)
+000370         VALUE 'NAO ENTREGAVEL: '.
+000380     05  FTS-NE-PRODUTO       PIC X(20).
+000390     05  FILLER               PIC X(01) VALUE SPACES.
+000400     05  FILLER               PIC X(03) VALUE 'UF='.
+000410     05  FTS-NE-UF            PIC X(02).
+000420     05  FILLER               PIC X(02) VALUE SPACES.
+000430     05  FILLER               PIC X(07) VALUE 'TOTAL: '.
+000440     05  FTS-NE-TOTAL         PIC ZZZZ9.
