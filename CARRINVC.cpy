@@ -0,0 +1,11 @@
+000010***********************************************************
+000020* COPYBOOK: CARRINVC
+000030* AUTHOR: FELIPE TADEU
+000040* OBJETIVO: LAYOUT DO REGISTRO DE FATURAMENTO DA
+000050*           TRANSPORTADORA (CARRIER-INVOICES), USADO NA
+000060*           RECONCILIACAO CONTRA O FRETE CALCULADO.
+000070* DATA: 10/02/2022
+000080***********************************************************
+000090 01  CARR-INVOICE-RECORD.
+000100     05  CARR-PRODUTO        PIC X(20).
+000110     05  CARR-VALOR-COBRADO  PIC 9(06)V99.
