@@ -0,0 +1,12 @@
+      ***********************************************************
+      * COPYBOOK: UFTAXREG
+      * AUTHOR: FELIPE TADEU
+      * OBJETIVO: LAYOUT DO REGISTRO DA TABELA DE ALIQUOTAS DE ICMS
+      *           POR UNIDADE DA FEDERACAO (ICMS-RATE-TABLE), USADA
+      *           PARA CALCULAR O IMPOSTO SOBRE O VALOR DO PEDIDO
+      *           SEPARADAMENTE DO FRETE.
+      * DATA: 09/08/2026
+      ***********************************************************
+       01  ICMS-RATE-RECORD.
+           05  ICMS-RATE-UF        PIC X(02).
+           05  ICMS-RATE-ALIQUOTA  PIC 9V9999.
