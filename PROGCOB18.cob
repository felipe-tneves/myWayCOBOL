@@ -0,0 +1,303 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. PROGCOB18.
+000030 AUTHOR. FELIPE TADEU.
+000040 INSTALLATION. DEPTO DE PATRIMONIO.
+000050 DATE-WRITTEN. 09/08/2026.
+000060 DATE-COMPILED. 09/08/2026.
+000070***********************************************************
+000080* AREA DE COMENTARIOS - REMARKS
+000090* OBJETIVO: PROCESSAR EM LOTE O ARQUIVO DE LOTES DO GALPAO
+000100*           (LOTS-FILE), CALCULAR A AREA DE CADA LOTE
+000110*           (PROGCOB10/PROGCOB11 FAZEM ISSO UM LOTE POR VEZ
+000120*           NO CONSOLE) E APLICAR A TAXA DE ALUGUEL POR METRO
+000130*           QUADRADO, EMITINDO O RELATORIO DE FATURAMENTO COM
+000140*           O TOTAL GERAL.
+000150* -----------------------------------------------------
+000160* HISTORICO DE ALTERACOES
+000170* 09/08/2026 FT  PROGRAMA CRIADO.
+000175* 09/08/2026 FT  PASSA A CALCULAR TAMBEM O PERIMETRO E O
+000176*                CUSTO DE CERCAMENTO DE CADA LOTE, PELA
+000177*                TAXA POR METRO LIDA DE FENCE-RATE.
+000178* 09/08/2026 FT  LOTE COM LARGURA OU COMPRIMENTO ZERADO PASSA A
+000179*                SER GRAVADO EM REJECTED-DIMENSIONS COM CODIGO
+000179*                DE MOTIVO, EM VEZ DE ENTRAR NO FATURAMENTO.
+000179* 09/08/2026 FT  CONVERTE O ALUGUEL DE LOTES COM CONTRATO EM
+000179*                MOEDA ESTRANGEIRA (LOT-MOEDA) PARA REAIS. O
+000179*                TOTAL GERAL PASSA A SOMAR O ALUGUEL JA
+000179*                CONVERTIDO EM REAIS.
+000179* 09/08/2026 FT  COMPUTE DO ALUGUEL CALCULADO E DO CUSTO DE
+000179*                CERCAMENTO PASSAM A TER ON SIZE ERROR, COMO JA
+000179*                TINHA O DA CONVERSAO PARA REAIS, EM VEZ DE
+000179*                TRUNCAR EM SILENCIO QUANDO A TAXA LIDA DE
+000179*                RENT-RATE/FENCE-RATE FOR MUITO ALTA PARA UM
+000179*                LOTE GRANDE.
+000179* 09/08/2026 FT  LEITURA DE CURRENCY-RATE PASSA A SO OCORRER SE
+000179*                O OPEN RETORNAR STATUS '00', NO MESMO PADRAO DOS
+000179*                DEMAIS ARQUIVOS OPCIONAIS DO LOTE - SEM ESSA
+000179*                TABELA, O LOTE EM MOEDA ESTRANGEIRA PASSA A USAR
+000179*                TAXA 1,0000 (SEM CONVERSAO) EM VEZ DE LER DE UM
+000179*                ARQUIVO NAO ABERTO.
+000180***********************************************************
+000190 ENVIRONMENT DIVISION.
+000200 CONFIGURATION SECTION.
+000210 SPECIAL-NAMES.
+000220     DECIMAL-POINT IS COMMA.
+000230 INPUT-OUTPUT SECTION.
+000240 FILE-CONTROL.
+000250     SELECT LOTS-FILE ASSIGN TO 'LOTS'
+000260         ORGANIZATION IS LINE SEQUENTIAL
+000270         FILE STATUS IS ALG-LOTS-STATUS.
+000280     SELECT RENT-RATE ASSIGN TO 'RENTRATE'
+000290         ORGANIZATION IS LINE SEQUENTIAL
+000300         FILE STATUS IS ALG-RENTRATE-STATUS.
+000310     SELECT BILLING-REPORT ASSIGN TO 'ALUGRPT'
+000320         ORGANIZATION IS LINE SEQUENTIAL
+000330         FILE STATUS IS ALG-REPORT-STATUS.
+000335     SELECT FENCE-RATE ASSIGN TO 'FENCRATE'
+000336         ORGANIZATION IS LINE SEQUENTIAL
+000337         FILE STATUS IS ALG-FENCRATE-STATUS.
+000338     SELECT REJECTED-DIMENSIONS ASSIGN TO 'REJDIM'
+000339         ORGANIZATION IS LINE SEQUENTIAL
+000339         FILE STATUS IS ALG-REJDIM-STATUS.
+000339     SELECT CURRENCY-RATE ASSIGN TO 'CURRATE'
+000339         ORGANIZATION IS INDEXED
+000339         ACCESS MODE IS RANDOM
+000339         RECORD KEY IS CUR-CODIGO
+000339         FILE STATUS IS ALG-CURRATE-STATUS.
+
+000340 DATA DIVISION.
+000350 FILE SECTION.
+000360 FD  LOTS-FILE.
+000370     COPY LOTREC.
+000380 FD  RENT-RATE.
+000390     COPY RENTRATE.
+000395 FD  FENCE-RATE.
+000396     COPY FENCERTE.
+000397 FD  REJECTED-DIMENSIONS.
+000398     COPY REJDIM.
+000399 FD  CURRENCY-RATE.
+000399     COPY CURRATE.
+000400 FD  BILLING-REPORT
+000410     RECORD CONTAINS 90 CHARACTERS.
+000420 01  ALG-REPORT-LINE          PIC X(90).
+
+000430 WORKING-STORAGE SECTION.
+000440 01  ALG-SWITCHES.
+000450     05  ALG-LOTS-STATUS      PIC X(02) VALUE '00'.
+000460         88  ALG-LOTS-EOF         VALUE '10'.
+000470     05  ALG-RENTRATE-STATUS  PIC X(02) VALUE '00'.
+000480     05  ALG-REPORT-STATUS    PIC X(02) VALUE '00'.
+000485     05  ALG-FENCRATE-STATUS  PIC X(02) VALUE '00'.
+000486     05  ALG-REJDIM-STATUS    PIC X(02) VALUE '00'.
+000487     05  ALG-CURRATE-STATUS   PIC X(02) VALUE '00'.
+
+000490 01  ALG-PARAMETROS.
+000500     05  ALG-VALOR-M2         PIC 9(04)V99 VALUE 25,00.
+000505     05  ALG-VALOR-METRO      PIC 9(04)V99 VALUE 10,00.
+
+000510 01  ALG-ACUMULADORES.
+000520     05  ALG-AREA-TOTAL       PIC 9(07)V99 COMP-3 VALUE ZEROS.
+000530     05  ALG-ALUGUEL-TOTAL    PIC 9(09)V99 COMP-3 VALUE ZEROS.
+000535     05  ALG-PERIMETRO-TOTAL  PIC 9(07)V99 COMP-3 VALUE ZEROS.
+000536     05  ALG-CERCA-TOTAL      PIC 9(09)V99 COMP-3 VALUE ZEROS.
+000540     05  ALG-QTDE-LOTES       PIC 9(05) COMP VALUE ZEROS.
+000545     05  ALG-QTDE-REJEITADOS  PIC 9(05) COMP VALUE ZEROS.
+
+000550 01  ALG-AREA-TRABALHO.
+000560     05  ALG-AREA-CALCULADA   PIC 9(06)V99 VALUE ZEROS.
+000570     05  ALG-ALUGUEL-CALCULADO PIC 9(08)V99 VALUE ZEROS.
+000575     05  ALG-PERIMETRO-CALCULADO PIC 9(05)V99 VALUE ZEROS.
+000576     05  ALG-CERCA-CALCULADA  PIC 9(07)V99 VALUE ZEROS.
+000577     05  ALG-TAXA-CONVERSAO   PIC 9(04)V9999 VALUE 1,0000.
+000578     05  ALG-ALUGUEL-BRL      PIC 9(08)V99 VALUE ZEROS.
+
+000580 01  ALG-LINHA-DETALHE.
+000590     05  FILLER               PIC X(01) VALUE SPACES.
+000600     05  ALG-D-LOTE           PIC 9(05).
+000610     05  FILLER               PIC X(02) VALUE SPACES.
+000620     05  ALG-D-LARGURA        PIC ZZ9,99.
+000630     05  FILLER               PIC X(02) VALUE SPACES.
+000640     05  ALG-D-COMPRIMENTO    PIC ZZ9,99.
+000650     05  FILLER               PIC X(02) VALUE SPACES.
+000660     05  ALG-D-AREA           PIC ZZZ.ZZ9,99.
+000670     05  FILLER               PIC X(02) VALUE SPACES.
+000680     05  ALG-D-ALUGUEL        PIC ZZZ.ZZ9,99.
+000685     05  FILLER               PIC X(02) VALUE SPACES.
+000686     05  ALG-D-PERIMETRO      PIC ZZZ9,99.
+000687     05  FILLER               PIC X(02) VALUE SPACES.
+000688     05  ALG-D-CERCA          PIC ZZZ.ZZ9,99.
+000689     05  FILLER               PIC X(01) VALUE SPACES.
+000689     05  ALG-D-MOEDA          PIC X(03).
+000689     05  FILLER               PIC X(01) VALUE SPACES.
+000689     05  ALG-D-ALUGUEL-BRL    PIC ZZZ.ZZ9,99.
+000690     05  FILLER               PIC X(07) VALUE SPACES.
+
+000700 01  ALG-LINHA-TOTAL.
+000710     05  FILLER               PIC X(01)  VALUE SPACES.
+000715     05  FILLER               PIC X(20)
+000716         VALUE 'TOTAL GERAL (BRL)'.
+000730     05  FILLER               PIC X(09)  VALUE SPACES.
+000740     05  ALG-T-AREA           PIC ZZZ.ZZZ.ZZ9,99.
+000750     05  FILLER               PIC X(01)  VALUE SPACES.
+000760     05  ALG-T-ALUGUEL        PIC ZZZ.ZZZ.ZZ9,99.
+000765     05  FILLER               PIC X(01)  VALUE SPACES.
+000766     05  ALG-T-PERIMETRO      PIC ZZZ.ZZZ.ZZ9,99.
+000767     05  FILLER               PIC X(01)  VALUE SPACES.
+000768     05  ALG-T-CERCA          PIC ZZZ.ZZZ.ZZ9,99.
+
+000770 01  ALG-LINHA-REJEITADOS.
+000771     05  FILLER               PIC X(01)  VALUE SPACES.
+000772     05  FILLER               PIC X(36)  VALUE
+000773         'LOTES REJEITADOS (DIMENSAO ZERADA):'.
+000774     05  FILLER               PIC X(01)  VALUE SPACES.
+000775     05  ALG-T-REJEITADOS     PIC ZZ.ZZ9.
+
+000780 PROCEDURE DIVISION.
+
+000790 0000-MAINLINE.
+000800     PERFORM 1000-INICIALIZAR THRU 1000-INICIALIZAR-EXIT.
+000810     PERFORM 2000-PROCESSAR-LOTE THRU 2000-PROCESSAR-LOTE-EXIT
+000820         UNTIL ALG-LOTS-EOF.
+000830     PERFORM 3000-FINALIZAR THRU 3000-FINALIZAR-EXIT.
+000840     STOP RUN.
+
+000850 1000-INICIALIZAR.
+000860     OPEN INPUT LOTS-FILE.
+000870     OPEN OUTPUT BILLING-REPORT.
+000880     OPEN INPUT RENT-RATE.
+000890     IF ALG-RENTRATE-STATUS = '00'
+000900         READ RENT-RATE
+000910             AT END
+000920                 CONTINUE
+000930             NOT AT END
+000940                 MOVE RNT-VALOR-M2 TO ALG-VALOR-M2
+000950         END-READ
+000960         CLOSE RENT-RATE
+000970     END-IF.
+000971     OPEN INPUT CURRENCY-RATE.
+000972     OPEN INPUT FENCE-RATE.
+000973     IF ALG-FENCRATE-STATUS = '00'
+000974         READ FENCE-RATE
+000975             AT END
+000976                 CONTINUE
+000977             NOT AT END
+000978                 MOVE FNC-VALOR-METRO TO ALG-VALOR-METRO
+000979         END-READ
+000980         CLOSE FENCE-RATE
+000981     END-IF.
+000980     MOVE '====== FATURAMENTO DE AREA - LOTES DO GALPAO ======'
+000990         TO ALG-REPORT-LINE.
+001000     WRITE ALG-REPORT-LINE.
+001010     MOVE SPACES TO ALG-REPORT-LINE.
+001020     WRITE ALG-REPORT-LINE.
+001030     READ LOTS-FILE
+001040         AT END SET ALG-LOTS-EOF TO TRUE
+001050     END-READ.
+001060 1000-INICIALIZAR-EXIT.
+001070     EXIT.
+
+001080 2000-PROCESSAR-LOTE.
+001081     IF LOT-LARGURA > 0 AND LOT-COMPRIMENTO > 0
+001082         PERFORM 2100-FATURAR-LOTE THRU 2100-FATURAR-LOTE-EXIT
+001083     ELSE
+001084         PERFORM 2200-REJEITAR-LOTE THRU 2200-REJEITAR-LOTE-EXIT
+001085     END-IF.
+
+001220     READ LOTS-FILE
+001230         AT END SET ALG-LOTS-EOF TO TRUE
+001240     END-READ.
+001250 2000-PROCESSAR-LOTE-EXIT.
+001260     EXIT.
+
+001261 2100-FATURAR-LOTE.
+001262     COMPUTE ALG-AREA-CALCULADA =
+001263         LOT-LARGURA * LOT-COMPRIMENTO.
+001264     COMPUTE ALG-ALUGUEL-CALCULADO =
+001265         ALG-AREA-CALCULADA * ALG-VALOR-M2
+001265         ON SIZE ERROR
+001265             DISPLAY 'ATENCAO: ALUGUEL CALCULADO ESTOUROU O '
+001265             DISPLAY 'CAMPO - VALOR EXIBIDO ESTA TRUNCADO'
+001265     END-COMPUTE.
+001266     COMPUTE ALG-PERIMETRO-CALCULADO =
+001267         2 * (LOT-LARGURA + LOT-COMPRIMENTO).
+001268     COMPUTE ALG-CERCA-CALCULADA =
+001269         ALG-PERIMETRO-CALCULADO * ALG-VALOR-METRO
+001269         ON SIZE ERROR
+001269             DISPLAY 'ATENCAO: CUSTO DE CERCAMENTO ESTOUROU'
+001269             DISPLAY 'O CAMPO - VALOR EXIBIDO ESTA TRUNCADO'
+001269     END-COMPUTE.
+001269     PERFORM 2150-CONVERTER-MOEDA THRU 2150-CONVERTER-MOEDA-EXIT.
+
+001270     MOVE LOT-ID TO ALG-D-LOTE.
+001271     MOVE LOT-LARGURA TO ALG-D-LARGURA.
+001272     MOVE LOT-COMPRIMENTO TO ALG-D-COMPRIMENTO.
+001273     MOVE ALG-AREA-CALCULADA TO ALG-D-AREA.
+001274     MOVE ALG-ALUGUEL-CALCULADO TO ALG-D-ALUGUEL.
+001275     MOVE ALG-PERIMETRO-CALCULADO TO ALG-D-PERIMETRO.
+001276     MOVE ALG-CERCA-CALCULADA TO ALG-D-CERCA.
+001276     MOVE LOT-MOEDA TO ALG-D-MOEDA.
+001276     MOVE ALG-ALUGUEL-BRL TO ALG-D-ALUGUEL-BRL.
+001277     WRITE ALG-REPORT-LINE FROM ALG-LINHA-DETALHE.
+
+001278     ADD 1 TO ALG-QTDE-LOTES.
+001279     ADD ALG-AREA-CALCULADA TO ALG-AREA-TOTAL.
+001280     ADD ALG-ALUGUEL-BRL TO ALG-ALUGUEL-TOTAL.
+001281     ADD ALG-PERIMETRO-CALCULADO TO ALG-PERIMETRO-TOTAL.
+001282     ADD ALG-CERCA-CALCULADA TO ALG-CERCA-TOTAL.
+001283 2100-FATURAR-LOTE-EXIT.
+001284     EXIT.
+
+001285 2150-CONVERTER-MOEDA.
+001286     MOVE 1,0000 TO ALG-TAXA-CONVERSAO.
+001287     IF LOT-MOEDA NOT = 'BRL' AND LOT-MOEDA NOT = SPACES
+001288             AND ALG-CURRATE-STATUS = '00'
+001289         MOVE LOT-MOEDA TO CUR-CODIGO
+001290         READ CURRENCY-RATE
+001291             INVALID KEY
+001292                 MOVE 1,0000 TO ALG-TAXA-CONVERSAO
+001293             NOT INVALID KEY
+001294                 MOVE CUR-TAXA TO ALG-TAXA-CONVERSAO
+001295         END-READ
+001296     END-IF.
+001297     COMPUTE ALG-ALUGUEL-BRL =
+001298         ALG-ALUGUEL-CALCULADO * ALG-TAXA-CONVERSAO
+001299         ON SIZE ERROR
+001300             DISPLAY 'ATENCAO: ALUGUEL EM BRL ESTOUROU O CAMPO'
+001301     END-COMPUTE.
+001302 2150-CONVERTER-MOEDA-EXIT.
+001303     EXIT.
+
+001285 2200-REJEITAR-LOTE.
+001286     OPEN EXTEND REJECTED-DIMENSIONS.
+001287     IF LOT-LARGURA NOT > 0
+001288         SET RJD-MOTIVO-LARGURA-INVALIDA TO TRUE
+001289     ELSE
+001290         SET RJD-MOTIVO-COMPRIMENTO-INVALIDO TO TRUE
+001291     END-IF.
+001292     MOVE LOT-ID TO RJD-LOTE-ID.
+001293     MOVE LOT-LARGURA TO RJD-LARGURA.
+001294     MOVE LOT-COMPRIMENTO TO RJD-COMPRIMENTO.
+001295     WRITE RJD-RECORD.
+001296     CLOSE REJECTED-DIMENSIONS.
+001297     ADD 1 TO ALG-QTDE-REJEITADOS.
+001298 2200-REJEITAR-LOTE-EXIT.
+001299     EXIT.
+
+001270 3000-FINALIZAR.
+001280     MOVE SPACES TO ALG-REPORT-LINE.
+001290     WRITE ALG-REPORT-LINE.
+001300     MOVE ALG-AREA-TOTAL TO ALG-T-AREA.
+001310     MOVE ALG-ALUGUEL-TOTAL TO ALG-T-ALUGUEL.
+001314     MOVE ALG-PERIMETRO-TOTAL TO ALG-T-PERIMETRO.
+001316     MOVE ALG-CERCA-TOTAL TO ALG-T-CERCA.
+001320     WRITE ALG-REPORT-LINE FROM ALG-LINHA-TOTAL.
+001322     MOVE ALG-QTDE-REJEITADOS TO ALG-T-REJEITADOS.
+001324     WRITE ALG-REPORT-LINE FROM ALG-LINHA-REJEITADOS.
+
+001330     CLOSE LOTS-FILE.
+001332     IF ALG-CURRATE-STATUS = '00'
+001334         CLOSE CURRENCY-RATE
+001336     END-IF.
+001340     CLOSE BILLING-REPORT.
+001350 3000-FINALIZAR-EXIT.
+001360     EXIT.
