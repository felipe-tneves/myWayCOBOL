@@ -0,0 +1,12 @@
+000010***********************************************************
+000020* COPYBOOK: CHECKPT
+000030* AUTHOR: FELIPE TADEU
+000040* OBJETIVO: LAYOUT DO REGISTRO DE PONTO DE CONTROLE
+000050*           (CHECKPOINT-FILE), COM O NUMERO DO ULTIMO
+000060*           REGISTRO PROCESSADO COM SUCESSO, PARA PERMITIR
+000070*           RETOMAR UM LOTE INTERROMPIDO SEM REPROCESSAR
+000080*           TUDO DESDE O INICIO.
+000090* DATA: 09/08/2026
+000100***********************************************************
+000110 01  CKP-RECORD.
+000120     05  CKP-ULTIMO-REGISTRO     PIC 9(05).
