@@ -0,0 +1,22 @@
+000010***********************************************************
+000020* COPYBOOK: ORDERREG
+000030* AUTHOR: FELIPE TADEU
+000040* OBJETIVO: LAYOUT DO REGISTRO DO ARQUIVO SEQUENCIAL DE
+000050*           PEDIDOS (ORDERS-FILE) USADO PELO LOTE DE FRETE
+000060* DATA: 10/02/2022
+000061* -----------------------------------------------------
+000062* HISTORICO DE ALTERACOES
+000063* 10/02/2022 FT  COPYBOOK CRIADA.
+000064* 09/08/2026 FT  INCLUIDO O PESO DO PEDIDO (ORDER-PESO), PARA
+000065*                PERMITIR O ADICIONAL POR FAIXA DE PESO NO
+000066*                CALCULO DO FRETE.
+000067* 09/08/2026 FT  INCLUIDA A MOEDA DO PEDIDO (ORDER-MOEDA), PARA
+000068*                PERMITIR COTAR O FRETE EM MOEDA ESTRANGEIRA E
+000069*                CONVERTE-LO PARA REAIS NO RELATORIO.
+000070***********************************************************
+000080 01  ORDER-RECORD.
+000090     05  ORDER-PRODUTO       PIC X(20).
+000100     05  ORDER-VALOR         PIC 9(06)V99.
+000110     05  ORDER-UF            PIC X(02).
+000120     05  ORDER-PESO          PIC 9(04)V99.
+000130     05  ORDER-MOEDA         PIC X(03).
