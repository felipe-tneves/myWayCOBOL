@@ -6,42 +6,394 @@
       * OBJETIVO: RECEBER PRODUTO, VALOR E CALCULAR O FRETE
       * UTILIZAR COMANDO EVALUATE
       * DATA: 09/02/2022
+      * -----------------------------------------------------
+      * HISTORICO DE ALTERACOES
+      * 09/08/2026 FT  MULTIPLICADOR DE FRETE POR UF PASSA A
+      *                SER LIDO DA TABELA UF-RATE-TABLE, EM VEZ
+      *                DE FIXO NO EVALUATE, PARA PERMITIR NOVOS
+      *                ESTADOS SEM RECOMPILAR O PROGRAMA.
+      * 09/08/2026 FT  PEDIDO NAO ENTREGAVEL PASSA A SER GRAVADO
+      *                NO ARQUIVO REJECTED-ORDERS, COM MOTIVO,
+      *                EM VEZ DE SO EXIBIR MENSAGEM NO CONSOLE.
+      * 09/08/2026 FT  VALOR DO PRODUTO PASSA A SER CONFERIDO PELA
+      *                ROTINA COMUM VALNUM ANTES DO USO, EM VEZ DE
+      *                ACEITO DIRETO EM CAMPO NUMERICO.
+      * 09/08/2026 FT  PEDIDO ENTREGAVEL PASSA A SER IMPRESSO TAMBEM
+      *                EM EXTRATO DE FRETE (FRETE-STATEMENT), COM
+      *                CABECALHO DE PAGINA E QUEBRA DE PAGINA A CADA
+      *                WRK-LINHAS-POR-PAGINA PEDIDOS, EM VEZ DE SO
+      *                EXIBIR NO CONSOLE - O CONSOLE NAO PODE SER
+      *                ARQUIVADO NEM ENTREGUE AO FINANCEIRO.
+      * 09/08/2026 FT  VALOR DO FRETE EXIBIDO NO CONSOLE PASSA A SER
+      *                FORMATADO COM SEPARADOR DE MILHAR, NO MESMO
+      *                PADRAO DO EXTRATO IMPRESSO.
+      * 09/08/2026 FT  PASSA A RECEBER O PESO DO PEDIDO E A SOMAR UM
+      *                ADICIONAL POR FAIXA DE PESO AO FRETE, ALEM DO
+      *                MULTIPLICADOR SOBRE O VALOR - ITEM PESADO OU
+      *                VOLUMOSO CUSTA MAIS PARA TRANSPORTAR.
+      * 09/08/2026 FT  PASSA A CALCULAR TAMBEM O ICMS DO PEDIDO, PELA
+      *                ALIQUOTA DA UF NA NOVA TABELA ICMS-RATE-TABLE,
+      *                E A EXIBIR/IMPRIMIR O IMPOSTO EM LINHA PROPRIA,
+      *                SEPARADO DO FRETE.
+      * 09/08/2026 FT  PEDIDO ENTREGAVEL PASSA A GERAR TAMBEM UMA
+      *                LINHA NO EXTRATO CSV AP-EXTRACT (PRODUTO,
+      *                VALOR, UF, FRETE), PARA O CONTAS A PAGAR
+      *                CARREGAR DIRETO NA CONFERENCIA COM A
+      *                TRANSPORTADORA, EM VEZ DE REDIGITAR OS
+      *                VALORES DO TERMINAL.
+      * 09/08/2026 FT  PEDIDO NAO ENTREGAVEL (UF SEM TAXA) PASSA A SER
+      *                CONTADO E LISTADO EM SECAO PROPRIA DO EXTRATO
+      *                DE FRETE, EM VEZ DE SIMPLESMENTE DESAPARECER DO
+      *                RELATORIO - A CONTAGEM E ACUMULADA ENTRE
+      *                EXECUCOES NO PROPRIO ARQUIVO DE CONTROLE DE
+      *                PAGINACAO.
+      * 09/08/2026 FT  PASSA A PERGUNTAR A MOEDA DO PEDIDO E A
+      *                CONVERTER O FRETE PARA REAIS PELA TAXA LIDA DE
+      *                CURRENCY-RATE, PARA PEDIDOS COTADOS EM MOEDA
+      *                ESTRANGEIRA - O VALOR CONVERTIDO E EXIBIDO,
+      *                IMPRESSO NO EXTRATO E GRAVADO NO CSV DO
+      *                CONTAS A PAGAR AO LADO DO VALOR ORIGINAL.
+      * 09/08/2026 FT  LIMITES MINIMO/MAXIMO PASSADOS AO VALNUM
+      *                PASSAM A VIR DE CAMPOS PIC 9(10) EM WORKING-
+      *                STORAGE, EM VEZ DE LITERAL BY CONTENT, PARA
+      *                PREENCHER TODA A LARGURA ESPERADA PELO
+      *                PARAMETRO NA LINKAGE SECTION DO VALNUM.
+      * 09/08/2026 FT  PASSA A ENCERRAR COM GOBACK EM VEZ DE STOP RUN,
+      *                PARA QUE O CONTROLE VOLTE AO MENU (PROGCOB19)
+      *                QUANDO ESTE PROGRAMA E CHAMADO POR ELE.
+      * 09/08/2026 FT  LEITURA DE CURRENCY-RATE PASSA A SO OCORRER SE
+      *                O OPEN RETORNAR STATUS '00', NO MESMO PADRAO DOS
+      *                DEMAIS ARQUIVOS OPCIONAIS DESTE PROGRAMA - SEM
+      *                ESSA TABELA, O PEDIDO EM MOEDA ESTRANGEIRA PASSA
+      *                A USAR TAXA 1,0000 (SEM CONVERSAO) EM VEZ DE LER
+      *                DE UM ARQUIVO NAO ABERTO.
       ***********************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT UF-RATE-TABLE ASSIGN TO 'UFRATE'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS UF-RATE-UF
+               FILE STATUS IS WRK-UFRATE-STATUS.
+           SELECT REJECTED-ORDERS ASSIGN TO 'REJORDER'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-REJORDER-STATUS.
+           SELECT ICMS-RATE-TABLE ASSIGN TO 'UFTAXTB'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS ICMS-RATE-UF
+               FILE STATUS IS WRK-ICMSTAB-STATUS.
+           SELECT FRETE-STATEMENT ASSIGN TO 'FRETESTM'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FRETESTM-STATUS.
+           SELECT PAGE-CONTROL ASSIGN TO 'FRTPAGCT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-PAGECTL-STATUS.
+           SELECT AP-EXTRACT ASSIGN TO 'APEXTRT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-APEXTRT-STATUS.
+           SELECT CURRENCY-RATE ASSIGN TO 'CURRATE'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS CUR-CODIGO
+               FILE STATUS IS WRK-CURRATE-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  UF-RATE-TABLE.
+           COPY UFTABREG.
+       FD  ICMS-RATE-TABLE.
+           COPY UFTAXREG.
+       FD  CURRENCY-RATE.
+           COPY CURRATE.
+       FD  REJECTED-ORDERS.
+           COPY REJORDER.
+       FD  FRETE-STATEMENT
+           RECORD CONTAINS 90 CHARACTERS.
+       01  FTS-REPORT-LINE          PIC X(90).
+       FD  PAGE-CONTROL.
+           COPY FRTPAGE.
+       FD  AP-EXTRACT.
+           COPY APEXTRT.
        WORKING-STORAGE SECTION.
+       COPY FRETESTM.
+       77  WRK-LINHAS-POR-PAGINA PIC 9(02) VALUE 20.
+       77  WRK-FRETESTM-STATUS PIC X(02) VALUE '00'.
+       77  WRK-PAGECTL-STATUS  PIC X(02) VALUE '00'.
        77  WRK-PRODUTO PIC X(20)    VALUE SPACES.
        77  WRK-UF      PIC X(02)    VALUE SPACES.
        77  WRK-VALOR   PIC 9(06)V99 VALUE ZEROS.
        77  WRK-FRETE   PIC 9(04)V99 VALUE ZEROS.
+       77  WRK-FRETE-EDT PIC Z.ZZ9,99.
+       77  WRK-PESO    PIC 9(04)V99 VALUE ZEROS.
+       77  WRK-ADICIONAL-PESO PIC 9(04)V99 VALUE ZEROS.
+       77  WRK-ICMS    PIC 9(06)V99 VALUE ZEROS.
+       77  WRK-ICMS-EDT PIC ZZZ.ZZ9,99.
+       77  WRK-MOEDA   PIC X(03)    VALUE 'BRL'.
+       77  WRK-TAXA-CONVERSAO PIC 9(04)V9999 VALUE 1,0000.
+       77  WRK-FRETE-BRL PIC 9(06)V99 VALUE ZEROS.
+       77  WRK-FRETE-BRL-EDT PIC ZZZ.ZZ9,99.
+       77  WRK-UFRATE-STATUS PIC X(02) VALUE '00'.
+           88  WRK-UFRATE-OK         VALUE '00'.
+           88  WRK-UFRATE-NOT-FOUND  VALUE '23'.
+       77  WRK-ICMSTAB-STATUS PIC X(02) VALUE '00'.
+       77  WRK-APEXTRT-STATUS PIC X(02) VALUE '00'.
+       77  WRK-CURRATE-STATUS PIC X(02) VALUE '00'.
+       77  WRK-REJORDER-STATUS PIC X(02) VALUE '00'.
+       77  WRK-ENTRADA       PIC X(10) VALUE SPACES.
+       77  WRK-VALOR-VALIDO  PIC 9(10) VALUE ZEROS.
+       77  WRK-VALNUM-MIN-VALOR PIC 9(10) VALUE ZEROS.
+       77  WRK-VALNUM-MAX-VALOR PIC 9(10) VALUE 999999.
+       77  WRK-VALNUM-MIN-PESO  PIC 9(10) VALUE ZEROS.
+       77  WRK-VALNUM-MAX-PESO  PIC 9(10) VALUE 9999.
+       77  WRK-VALIDO        PIC X(01) VALUE 'N'.
+           88  WRK-ENTRADA-OK        VALUE 'S'.
+           88  WRK-ENTRADA-RUIM      VALUE 'N'.
        PROCEDURE DIVISION.
            DISPLAY 'PRODUTO: '.
            ACCEPT WRK-PRODUTO FROM CONSOLE.
 
-           DISPLAY 'VALOR: '.
-           ACCEPT WRK-VALOR.
+           SET WRK-ENTRADA-RUIM TO TRUE.
+           PERFORM 1100-LER-VALOR THRU 1100-LER-VALOR-EXIT
+               UNTIL WRK-ENTRADA-OK.
 
            DISPLAY 'ESTADO A ENTREGAR: '.
            ACCEPT WRK-UF.
 
-           EVALUATE WRK-UF
-               WHEN 'SP'
-                   COMPUTE WRK-FRETE = WRK-VALOR * 1,05
-               WHEN 'RJ'
-                   COMPUTE WRK-FRETE = WRK-VALOR * 1,10
-               WHEN 'MG'
-                   COMPUTE WRK-FRETE = WRK-VALOR * 1,15
-               WHEN OTHER
+           SET WRK-ENTRADA-RUIM TO TRUE.
+           PERFORM 1150-LER-PESO THRU 1150-LER-PESO-EXIT
+               UNTIL WRK-ENTRADA-OK.
+
+           DISPLAY 'MOEDA (BRL, USD, ...) - ENTER P/ BRL: '.
+           ACCEPT WRK-MOEDA.
+           IF WRK-MOEDA = SPACES
+               MOVE 'BRL' TO WRK-MOEDA
+           END-IF.
+
+           OPEN INPUT UF-RATE-TABLE.
+           OPEN INPUT ICMS-RATE-TABLE.
+           OPEN INPUT CURRENCY-RATE.
+
+           MOVE WRK-UF TO UF-RATE-UF.
+           READ UF-RATE-TABLE
+               INVALID KEY
                    DISPLAY 'NAO PODEMOS ENTREGAR '
-               END-EVALUATE.
+                   OPEN EXTEND REJECTED-ORDERS
+                   MOVE 'UF' TO REJ-MOTIVO
+                   MOVE WRK-PRODUTO TO REJ-PRODUTO
+                   MOVE WRK-VALOR TO REJ-VALOR
+                   MOVE WRK-UF TO REJ-UF
+                   WRITE REJ-ORDER-RECORD
+                   CLOSE REJECTED-ORDERS
+                   PERFORM 1320-REGISTRAR-NAO-ENTREGAVEL
+                       THRU 1320-REGISTRAR-NAO-ENTREGAVEL-EXIT
+               NOT INVALID KEY
+                   PERFORM 1250-CALCULAR-ADICIONAL-PESO
+                       THRU 1250-CALCULAR-ADICIONAL-PESO-EXIT
+                   COMPUTE WRK-FRETE =
+                       (WRK-VALOR * UF-RATE-MULTIPLIER)
+                           + WRK-ADICIONAL-PESO
+                       ON SIZE ERROR
+                           DISPLAY 'ATENCAO: FRETE CALCULADO ESTOUROU '
+                               'O CAMPO'
+                   END-COMPUTE
+                   PERFORM 1260-CALCULAR-ICMS
+                       THRU 1260-CALCULAR-ICMS-EXIT
+                   PERFORM 1270-CONVERTER-MOEDA
+                       THRU 1270-CONVERTER-MOEDA-EXIT
+           END-READ.
+
+           CLOSE UF-RATE-TABLE.
+           CLOSE ICMS-RATE-TABLE.
+           IF WRK-CURRATE-STATUS = '00'
+               CLOSE CURRENCY-RATE
+           END-IF.
 
                DISPLAY '==========================='.
                IF WRK-FRETE NOT EQUAL 0
+                   MOVE WRK-FRETE TO WRK-FRETE-EDT
+                   MOVE WRK-ICMS TO WRK-ICMS-EDT
+                   MOVE WRK-FRETE-BRL TO WRK-FRETE-BRL-EDT
                    DISPLAY 'PRODUTO: ' WRK-PRODUTO
-                   DISPLAY 'VALOR DO FRETE: R$' WRK-FRETE
+                   DISPLAY 'MOEDA DO PEDIDO: ' WRK-MOEDA
+                   DISPLAY 'VALOR DO FRETE: ' WRK-MOEDA ' '
+                       WRK-FRETE-EDT
+                   DISPLAY 'VALOR DO ICMS.: R$' WRK-ICMS-EDT
+                   DISPLAY 'FRETE EM BRL..: R$' WRK-FRETE-BRL-EDT
+                   PERFORM 1300-IMPRIMIR-EXTRATO
+                       THRU 1300-IMPRIMIR-EXTRATO-EXIT
+                   PERFORM 1400-GRAVAR-EXTRATO-AP
+                       THRU 1400-GRAVAR-EXTRATO-AP-EXIT
                END-IF.
 
-           STOP RUN.
+           GOBACK.
+
+       1100-LER-VALOR.
+           DISPLAY 'VALOR: '.
+           ACCEPT WRK-ENTRADA FROM CONSOLE.
+           CALL 'VALNUM' USING BY CONTENT WRK-ENTRADA
+                                BY CONTENT WRK-VALNUM-MIN-VALOR
+                                BY CONTENT WRK-VALNUM-MAX-VALOR
+                                BY REFERENCE WRK-VALOR-VALIDO
+                                BY REFERENCE WRK-VALIDO.
+           IF WRK-ENTRADA-OK
+               MOVE WRK-VALOR-VALIDO TO WRK-VALOR
+           ELSE
+               DISPLAY 'VALOR INVALIDO - REDIGITE (SOMENTE NUMEROS)'
+           END-IF.
+       1100-LER-VALOR-EXIT.
+           EXIT.
+
+       1150-LER-PESO.
+           DISPLAY 'PESO (KG): '.
+           ACCEPT WRK-ENTRADA FROM CONSOLE.
+           CALL 'VALNUM' USING BY CONTENT WRK-ENTRADA
+                                BY CONTENT WRK-VALNUM-MIN-PESO
+                                BY CONTENT WRK-VALNUM-MAX-PESO
+                                BY REFERENCE WRK-VALOR-VALIDO
+                                BY REFERENCE WRK-VALIDO.
+           IF WRK-ENTRADA-OK
+               MOVE WRK-VALOR-VALIDO TO WRK-PESO
+           ELSE
+               DISPLAY 'PESO INVALIDO - REDIGITE (SOMENTE NUMEROS)'
+           END-IF.
+       1150-LER-PESO-EXIT.
+           EXIT.
+
+       1250-CALCULAR-ADICIONAL-PESO.
+           EVALUATE TRUE
+               WHEN WRK-PESO <= 5
+                   MOVE ZEROS TO WRK-ADICIONAL-PESO
+               WHEN WRK-PESO <= 20
+                   MOVE 10,00 TO WRK-ADICIONAL-PESO
+               WHEN WRK-PESO <= 50
+                   MOVE 25,00 TO WRK-ADICIONAL-PESO
+               WHEN OTHER
+                   MOVE 50,00 TO WRK-ADICIONAL-PESO
+           END-EVALUATE.
+       1250-CALCULAR-ADICIONAL-PESO-EXIT.
+           EXIT.
+
+       1260-CALCULAR-ICMS.
+           MOVE WRK-UF TO ICMS-RATE-UF.
+           READ ICMS-RATE-TABLE
+               INVALID KEY
+                   MOVE ZEROS TO WRK-ICMS
+               NOT INVALID KEY
+                   COMPUTE WRK-ICMS =
+                       WRK-VALOR * ICMS-RATE-ALIQUOTA
+                       ON SIZE ERROR
+                           DISPLAY 'ATENCAO: ICMS CALCULADO ESTOUROU '
+                               'O CAMPO'
+                   END-COMPUTE
+           END-READ.
+       1260-CALCULAR-ICMS-EXIT.
+           EXIT.
+
+       1270-CONVERTER-MOEDA.
+           MOVE 1,0000 TO WRK-TAXA-CONVERSAO.
+           IF WRK-MOEDA NOT = 'BRL' AND WRK-MOEDA NOT = SPACES
+                   AND WRK-CURRATE-STATUS = '00'
+               MOVE WRK-MOEDA TO CUR-CODIGO
+               READ CURRENCY-RATE
+                   INVALID KEY
+                       MOVE 1,0000 TO WRK-TAXA-CONVERSAO
+                   NOT INVALID KEY
+                       MOVE CUR-TAXA TO WRK-TAXA-CONVERSAO
+               END-READ
+           END-IF.
+           COMPUTE WRK-FRETE-BRL = WRK-FRETE * WRK-TAXA-CONVERSAO
+               ON SIZE ERROR
+                   DISPLAY 'ATENCAO: FRETE EM BRL ESTOUROU O CAMPO'
+           END-COMPUTE.
+       1270-CONVERTER-MOEDA-EXIT.
+           EXIT.
+
+       1300-IMPRIMIR-EXTRATO.
+           MOVE 1 TO FPG-PAGINA-ATUAL.
+           MOVE 0 TO FPG-LINHAS-PAGINA.
+           OPEN INPUT PAGE-CONTROL.
+           IF WRK-PAGECTL-STATUS = '00'
+               READ PAGE-CONTROL
+                   AT END
+                       CONTINUE
+               END-READ
+               CLOSE PAGE-CONTROL
+           END-IF.
+
+           OPEN EXTEND FRETE-STATEMENT.
+           IF FPG-LINHAS-PAGINA = 0
+               MOVE FPG-PAGINA-ATUAL TO FTS-CAB-PAGINA
+               WRITE FTS-REPORT-LINE FROM FTS-CABECALHO-1
+               WRITE FTS-REPORT-LINE FROM FTS-CABECALHO-2
+           ELSE
+               IF FPG-LINHAS-PAGINA >= WRK-LINHAS-POR-PAGINA
+                   ADD 1 TO FPG-PAGINA-ATUAL
+                   MOVE FPG-PAGINA-ATUAL TO FTS-CAB-PAGINA
+                   MOVE 0 TO FPG-LINHAS-PAGINA
+                   WRITE FTS-REPORT-LINE FROM FTS-CABECALHO-1
+                       AFTER ADVANCING PAGE
+                   WRITE FTS-REPORT-LINE FROM FTS-CABECALHO-2
+               END-IF
+           END-IF.
+
+           MOVE WRK-PRODUTO TO FTS-D-PRODUTO.
+           MOVE WRK-UF      TO FTS-D-UF.
+           MOVE WRK-VALOR   TO FTS-D-VALOR.
+           MOVE WRK-FRETE   TO FTS-D-FRETE.
+           MOVE WRK-ICMS    TO FTS-D-ICMS.
+           MOVE WRK-MOEDA   TO FTS-D-MOEDA.
+           MOVE WRK-FRETE-BRL TO FTS-D-FRETE-BRL.
+           WRITE FTS-REPORT-LINE FROM FTS-LINHA-DETALHE.
+           ADD 1 TO FPG-LINHAS-PAGINA.
+           CLOSE FRETE-STATEMENT.
+
+           OPEN OUTPUT PAGE-CONTROL.
+           WRITE FPG-CONTROLE.
+           CLOSE PAGE-CONTROL.
+       1300-IMPRIMIR-EXTRATO-EXIT.
+           EXIT.
+
+       1320-REGISTRAR-NAO-ENTREGAVEL.
+           MOVE 1 TO FPG-PAGINA-ATUAL.
+           MOVE 0 TO FPG-LINHAS-PAGINA.
+           MOVE 0 TO FPG-QTDE-NAO-ENTREGAVEL.
+           OPEN INPUT PAGE-CONTROL.
+           IF WRK-PAGECTL-STATUS = '00'
+               READ PAGE-CONTROL
+                   AT END
+                       CONTINUE
+               END-READ
+               CLOSE PAGE-CONTROL
+           END-IF.
+
+           ADD 1 TO FPG-QTDE-NAO-ENTREGAVEL.
+
+           MOVE WRK-PRODUTO TO FTS-NE-PRODUTO.
+           MOVE WRK-UF TO FTS-NE-UF.
+           MOVE FPG-QTDE-NAO-ENTREGAVEL TO FTS-NE-TOTAL.
+           OPEN EXTEND FRETE-STATEMENT.
+           WRITE FTS-REPORT-LINE FROM FTS-LINHA-NAO-ENTREGAVEL.
+           CLOSE FRETE-STATEMENT.
+
+           OPEN OUTPUT PAGE-CONTROL.
+           WRITE FPG-CONTROLE.
+           CLOSE PAGE-CONTROL.
+       1320-REGISTRAR-NAO-ENTREGAVEL-EXIT.
+           EXIT.
+
+       1400-GRAVAR-EXTRATO-AP.
+           MOVE WRK-PRODUTO TO AP-PRODUTO.
+           MOVE WRK-VALOR   TO AP-VALOR.
+           MOVE WRK-UF      TO AP-UF.
+           MOVE WRK-FRETE   TO AP-FRETE.
+           MOVE WRK-MOEDA   TO AP-MOEDA.
+           MOVE WRK-FRETE-BRL TO AP-FRETE-BRL.
+           OPEN EXTEND AP-EXTRACT.
+           WRITE AP-EXTRATO-LINHA.
+           CLOSE AP-EXTRACT.
+       1400-GRAVAR-EXTRATO-AP-EXIT.
+           EXIT.
