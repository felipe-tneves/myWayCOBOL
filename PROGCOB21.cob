@@ -0,0 +1,96 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. PROGCOB21.
+000030 AUTHOR. FELIPE TADEU.
+000040 INSTALLATION. DEPTO DE OPERACOES.
+000050 DATE-WRITTEN. 09/08/2026.
+000060 DATE-COMPILED. 09/08/2026.
+000070***********************************************************
+000080* AREA DE COMENTARIOS - REMARKS
+000090* OBJETIVO: PROGRAMA ORQUESTRADOR DO LOTE NOTURNO - CHAMA,
+000100*           NESTA ORDEM, O PROGRAMA DE CONFERENCIA DE DIA
+000110*           UTIL, O LOTE DE REAJUSTE POR TEMPO DE CASA E O
+000120*           LOTE DE CALCULO DE FRETE (A MESMA ORDEM DA
+000130*           CADEIA DE STEPS DA JOB BATNOITE, JA QUE O
+000140*           REAJUSTE E O FRETE DEPENDEM DE SABER SE O DIA E
+000150*           UTIL), GRAVANDO PARA CADA UM UMA LINHA NO RAZAO
+000160*           DE EXECUCAO (RUN-LEDGER) COM HORA DE INICIO,
+000170*           HORA DE FIM E O RETURN-CODE DEVOLVIDO, PARA QUE
+000180*           A OPERACAO TENHA UM UNICO LUGAR ONDE CONFERIR O
+000190*           QUE RODOU EM CADA NOITE, EM VEZ DE PRECISAR
+000200*           CONSULTAR O CONSOLE DE CADA PROGRAMA EM SEPARADO.
+000210* OBS: O RAZAO REGISTRA O RETURN-CODE DA FORMA COMO ELE VEM DO
+000220*      RUN-TIME APOS CADA CALL, SEM INVENTAR UM CODIGO QUE O
+000230*      PROGRAMA CHAMADO NAO PRODUZ. PROGCOB03 DEVOLVE 8 QUANDO
+000240*      A DATA NAO E DIA UTIL; NESSE CASO O ORQUESTRADOR PULA OS
+000250*      DEMAIS JOBS DA TABELA, NO MESMO ESPIRITO DO COND DA JCL
+000252*      BATNOITE.
+000260* -----------------------------------------------------
+000270* HISTORICO DE ALTERACOES
+000280* 09/08/2026 FT  PROGRAMA CRIADO.
+000285* 09/08/2026 FT  PASSA A PARAR A CADEIA QUANDO PROGCOB03
+000286*                DEVOLVER RETURN-CODE MAIOR QUE ZERO (DIA NAO
+000287*                UTIL), EM VEZ DE RODAR OS DEMAIS JOBS DA
+000288*                TABELA INCONDICIONALMENTE.
+000290***********************************************************
+000300 ENVIRONMENT DIVISION.
+000310 CONFIGURATION SECTION.
+000320 SPECIAL-NAMES.
+000330     DECIMAL-POINT IS COMMA.
+000340 INPUT-OUTPUT SECTION.
+000350 FILE-CONTROL.
+000360     SELECT RUN-LEDGER ASSIGN TO 'RUNLEDGR'
+000370         ORGANIZATION IS LINE SEQUENTIAL
+000380         FILE STATUS IS ORQ-LEDGER-STATUS.
+000390 DATA DIVISION.
+000400 FILE SECTION.
+000410 FD  RUN-LEDGER.
+000420     COPY RUNLEDG.
+000430 WORKING-STORAGE SECTION.
+000440 77  ORQ-LEDGER-STATUS   PIC X(02) VALUE '00'.
+000450 77  ORQ-INDICE          PIC 9(02) COMP VALUE ZEROS.
+000455 77  ORQ-SW-DIA-UTIL     PIC X(01) VALUE 'S'.
+000456     88  ORQ-DIA-UTIL        VALUE 'S'.
+000457     88  ORQ-DIA-NAO-UTIL    VALUE 'N'.
+000460 01  ORQ-TABELA-JOBS.
+000470     05  FILLER.
+000480         10  FILLER PIC X(20) VALUE 'CONFERENCIA DIA UTIL'.
+000490         10  FILLER PIC X(09) VALUE 'PROGCOB03'.
+000500     05  FILLER.
+000510         10  FILLER PIC X(20) VALUE 'REAJUSTE TEMPO CASA'.
+000520         10  FILLER PIC X(09) VALUE 'PROGCOB15'.
+000530     05  FILLER.
+000540         10  FILLER PIC X(20) VALUE 'CALCULO DE FRETE'.
+000550         10  FILLER PIC X(09) VALUE 'PROGCOB13'.
+000560 01  ORQ-JOBS REDEFINES ORQ-TABELA-JOBS.
+000570     05  ORQ-JOB-LINHA OCCURS 3 TIMES.
+000580         10  ORQ-JOB-NOME        PIC X(20).
+000590         10  ORQ-JOB-PROGRAMA    PIC X(09).
+000600 PROCEDURE DIVISION.
+000610
+000620 0000-MAINLINE.
+000630     OPEN EXTEND RUN-LEDGER.
+000640     PERFORM 1000-EXECUTAR-JOB THRU 1000-EXECUTAR-JOB-EXIT
+000650         VARYING ORQ-INDICE FROM 1 BY 1
+000660         UNTIL ORQ-INDICE > 3 OR ORQ-DIA-NAO-UTIL.
+000670     CLOSE RUN-LEDGER.
+000680     STOP RUN.
+000690
+000700 1000-EXECUTAR-JOB.
+000710     MOVE ORQ-JOB-NOME (ORQ-INDICE)     TO LGR-JOB.
+000720     MOVE ORQ-JOB-PROGRAMA (ORQ-INDICE) TO LGR-PROGRAMA.
+000730     ACCEPT LGR-DATA-EXECUCAO FROM DATE YYYYMMDD.
+000740     ACCEPT LGR-HORA-INICIO FROM TIME.
+000750     DISPLAY '>>> INICIANDO JOB: ' ORQ-JOB-NOME (ORQ-INDICE).
+000760     CALL ORQ-JOB-PROGRAMA (ORQ-INDICE).
+000770     MOVE RETURN-CODE TO LGR-RETURN-CODE.
+000780     ACCEPT LGR-HORA-FIM FROM TIME.
+000790     DISPLAY '<<< FIM DO JOB.... : ' ORQ-JOB-NOME (ORQ-INDICE)
+000800         ' RC=' LGR-RETURN-CODE.
+000805     IF ORQ-INDICE = 1 AND LGR-RETURN-CODE > 0
+000806         SET ORQ-DIA-NAO-UTIL TO TRUE
+000807         DISPLAY 'DIA NAO UTIL - DEMAIS JOBS DA CADEIA NAO '
+000808             'SERAO EXECUTADOS'
+000809     END-IF.
+000810     WRITE LGR-REGISTRO.
+000820 1000-EXECUTAR-JOB-EXIT.
+000830     EXIT.
