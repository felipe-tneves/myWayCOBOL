@@ -0,0 +1,15 @@
+000010***********************************************************
+000020* COPYBOOK: EMPREC
+000030* AUTHOR: FELIPE TADEU
+000040* OBJETIVO: LAYOUT DO REGISTRO DO CADASTRO DE FUNCIONARIOS
+000050*           (EMPLOYEE-MASTER), COMPARTILHADO POR TODOS OS
+000060*           PROGRAMAS QUE CADASTRAM, REAJUSTAM OU CONSULTAM
+000070*           FUNCIONARIOS, PARA QUE UMA MUDANCA DE TAMANHO DE
+000080*           CAMPO SO PRECISE SER FEITA NESTA COPYBOOK.
+000090* DATA: 09/08/2026
+000100***********************************************************
+000110 01  EMP-RECORD.
+000120     05  EMP-ID               PIC 9(05).
+000130     05  EMP-NOME             PIC X(30).
+000140     05  EMP-ANOENTRADA       PIC 9(04).
+000150     05  EMP-SALARIO          PIC 9(06)V99.
