@@ -6,15 +6,156 @@
       * OBJETIVO: RECEBER E IMPRIMIR A DATA DO SISTEMA
       * UTILIZAR VARIAVEIS NIVEL 01.02... (ESTRUTURADAS)
       * DATA = 01/02/2022
+      * -----------------------------------------------------
+      * HISTORICO DE ALTERACOES
+      * 09/08/2026 FT  PASSA A INFORMAR SE A DATA DO SISTEMA E
+      *                DIA UTIL, CONSULTANDO O CALENDARIO DE
+      *                FINAIS DE SEMANA (CALCULADO) E O ARQUIVO
+      *                HOLIDAY-CALENDAR DE FERIADOS CADASTRADOS.
+      * 09/08/2026 FT  PASSA A CALCULAR E EXIBIR O ANO FISCAL
+      *                (INICIO EM ABRIL) E A SEMANA FISCAL
+      *                CORRESPONDENTES A DATA DO SISTEMA.
+      * 09/08/2026 FT  PASSA A DEVOLVER RETURN-CODE 8 QUANDO A DATA
+      *                DO SISTEMA NAO FOR DIA UTIL (FIM DE SEMANA OU
+      *                FERIADO) E 0 QUANDO FOR, PARA QUE A CADEIA DO
+      *                LOTE NOTURNO (BATNOITE/PROGCOB21) SAIBA SE OS
+      *                DEMAIS JOBS PODEM RODAR.
+      * 09/08/2026 FT  LEITURA DE HOLIDAY-CALENDAR PASSA A SO OCORRER
+      *                SE O OPEN RETORNAR STATUS '00', NO MESMO
+      *                PADRAO DOS DEMAIS ARQUIVOS OPCIONAIS DO LOTE.
+      * 09/08/2026 FT  PASSA A ENCERRAR COM GOBACK EM VEZ DE STOP RUN,
+      *                PARA QUE O CONTROLE VOLTE AO MENU (PROGCOB19)
+      *                OU AO ORQUESTRADOR (PROGCOB21) QUANDO ESTE
+      *                PROGRAMA E CHAMADO POR ELES - RODANDO SOZINHO
+      *                COMO STEP DA JCL O EFEITO CONTINUA SENDO
+      *                ENCERRAR A RUN UNIT.
       ***********************************
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HOLIDAY-CALENDAR ASSIGN TO 'HOLIDAYS'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS HOL-DATA
+               FILE STATUS IS WRK-HOLIDAY-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  HOLIDAY-CALENDAR.
+           COPY HOLIDAY.
        WORKING-STORAGE SECTION.
        01 WRK-DATA.
            02 WRK-ANO PIC 9(04) VALUE ZEROS.
            02 WRK-MES PIC 9(02) VALUE ZEROS.
            02 WRK-DIA PIC 9(02) VALUE ZEROS.
+       77  WRK-DATA-NUM        PIC 9(08) VALUE ZEROS.
+       77  WRK-HOLIDAY-STATUS  PIC X(02) VALUE '00'.
+       01  WRK-ZELLER.
+           02  WRK-Z-MES       PIC 9(02) VALUE ZEROS.
+           02  WRK-Z-ANO       PIC 9(04) VALUE ZEROS.
+           02  WRK-Z-SECULO    PIC 9(02) VALUE ZEROS COMP.
+           02  WRK-Z-ANOSEC    PIC 9(02) VALUE ZEROS COMP.
+           02  WRK-Z-TERMO1    PIC 9(04) VALUE ZEROS COMP.
+           02  WRK-Z-SOMA      PIC 9(04) VALUE ZEROS COMP.
+           02  WRK-Z-QUOCIENTE PIC 9(04) VALUE ZEROS COMP.
+           02  WRK-Z-DIASEM    PIC 9(01) VALUE ZEROS COMP.
+               88  WRK-Z-SABADO    VALUE 0.
+               88  WRK-Z-DOMINGO   VALUE 1.
+       01  WRK-TAB-DIAS-FISCAIS VALUE
+               '000030061091122153183214244275306334'.
+           02  WRK-TAB-DIAS-FISCAIS-R PIC 9(03) OCCURS 12 TIMES.
+       01  WRK-FISCAL.
+           02  WRK-FISCAL-ANO      PIC 9(04) VALUE ZEROS.
+           02  WRK-FISCAL-MES      PIC 9(02) VALUE ZEROS.
+           02  WRK-FISCAL-DIA-ANO  PIC 9(03) VALUE ZEROS COMP.
+           02  WRK-FISCAL-DIA-AJU  PIC 9(03) VALUE ZEROS COMP.
+           02  WRK-FISCAL-SEMANA   PIC 9(02) VALUE ZEROS COMP.
+           02  WRK-FISCAL-RESTO    PIC 9(03) VALUE ZEROS COMP.
+       77  WRK-LEAP-ANO         PIC 9(04) VALUE ZEROS.
+       77  WRK-LEAP-QUOC        PIC 9(04) VALUE ZEROS COMP.
+       77  WRK-LEAP-REM4        PIC 9(04) VALUE ZEROS COMP.
+       77  WRK-LEAP-REM100      PIC 9(04) VALUE ZEROS COMP.
+       77  WRK-LEAP-REM400      PIC 9(04) VALUE ZEROS COMP.
+       77  WRK-LEAP-SWITCH      PIC X(01) VALUE 'N'.
+           88  WRK-ANO-BISSEXTO     VALUE 'S'.
        PROCEDURE DIVISION.
            ACCEPT WRK-DATA FROM DATE YYYYMMDD.
            DISPLAY 'DATA.. ' WRK-DIA '/' WRK-MES '/' WRK-ANO.
-           STOP RUN.
+           MOVE WRK-DATA TO WRK-DATA-NUM.
+
+           IF WRK-MES < 3
+               COMPUTE WRK-Z-MES = WRK-MES + 12
+               COMPUTE WRK-Z-ANO = WRK-ANO - 1
+           ELSE
+               MOVE WRK-MES TO WRK-Z-MES
+               MOVE WRK-ANO TO WRK-Z-ANO
+           END-IF.
+
+           COMPUTE WRK-Z-SECULO = WRK-Z-ANO / 100.
+           COMPUTE WRK-Z-ANOSEC = WRK-Z-ANO - (WRK-Z-SECULO * 100).
+           COMPUTE WRK-Z-TERMO1 = (13 * (WRK-Z-MES + 1)) / 5.
+           COMPUTE WRK-Z-SOMA = WRK-DIA + WRK-Z-TERMO1 + WRK-Z-ANOSEC
+               + (WRK-Z-ANOSEC / 4) + (WRK-Z-SECULO / 4)
+               + (5 * WRK-Z-SECULO).
+           DIVIDE WRK-Z-SOMA BY 7 GIVING WRK-Z-QUOCIENTE
+               REMAINDER WRK-Z-DIASEM.
+
+           IF WRK-Z-SABADO OR WRK-Z-DOMINGO
+               DISPLAY 'FIM DE SEMANA - NAO E DIA UTIL'
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+               OPEN INPUT HOLIDAY-CALENDAR
+               IF WRK-HOLIDAY-STATUS = '00'
+                   MOVE WRK-DATA-NUM TO HOL-DATA
+                   READ HOLIDAY-CALENDAR
+                       INVALID KEY
+                           DISPLAY 'DIA UTIL - LIBERADO PARA OS JOBS'
+                       NOT INVALID KEY
+                           DISPLAY 'FERIADO: ' HOL-DESCRICAO
+                           DISPLAY 'NAO E DIA UTIL'
+                           MOVE 8 TO RETURN-CODE
+                   END-READ
+                   CLOSE HOLIDAY-CALENDAR
+               ELSE
+                   DISPLAY 'DIA UTIL - LIBERADO PARA OS JOBS'
+               END-IF
+           END-IF.
+
+           IF WRK-MES >= 4
+               COMPUTE WRK-FISCAL-ANO = WRK-ANO
+               COMPUTE WRK-FISCAL-MES = WRK-MES - 3
+           ELSE
+               COMPUTE WRK-FISCAL-ANO = WRK-ANO - 1
+               COMPUTE WRK-FISCAL-MES = WRK-MES + 9
+           END-IF.
+
+           COMPUTE WRK-LEAP-ANO = WRK-FISCAL-ANO + 1.
+           DIVIDE WRK-LEAP-ANO BY 4 GIVING WRK-LEAP-QUOC
+               REMAINDER WRK-LEAP-REM4.
+           DIVIDE WRK-LEAP-ANO BY 100 GIVING WRK-LEAP-QUOC
+               REMAINDER WRK-LEAP-REM100.
+           DIVIDE WRK-LEAP-ANO BY 400 GIVING WRK-LEAP-QUOC
+               REMAINDER WRK-LEAP-REM400.
+           IF (WRK-LEAP-REM4 = 0 AND WRK-LEAP-REM100 NOT = 0)
+                   OR WRK-LEAP-REM400 = 0
+               MOVE 'S' TO WRK-LEAP-SWITCH
+           ELSE
+               MOVE 'N' TO WRK-LEAP-SWITCH
+           END-IF.
+
+           COMPUTE WRK-FISCAL-DIA-ANO =
+               WRK-TAB-DIAS-FISCAIS-R(WRK-FISCAL-MES) + WRK-DIA.
+           IF WRK-FISCAL-MES = 12 AND WRK-ANO-BISSEXTO
+               ADD 1 TO WRK-FISCAL-DIA-ANO
+           END-IF.
+
+           COMPUTE WRK-FISCAL-DIA-AJU = WRK-FISCAL-DIA-ANO - 1.
+           DIVIDE WRK-FISCAL-DIA-AJU BY 7 GIVING WRK-FISCAL-SEMANA
+               REMAINDER WRK-FISCAL-RESTO.
+           ADD 1 TO WRK-FISCAL-SEMANA.
+
+           DISPLAY 'ANO FISCAL.... ' WRK-FISCAL-ANO '/'
+               WRK-LEAP-ANO.
+           DISPLAY 'SEMANA FISCAL. ' WRK-FISCAL-SEMANA.
+
+           GOBACK.
