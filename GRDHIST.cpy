@@ -0,0 +1,14 @@
+000010***********************************************************
+000020* COPYBOOK: GRDHIST
+000030* AUTHOR: FELIPE TADEU
+000040* OBJETIVO: LAYOUT DO REGISTRO DO HISTORICO DE MEDIAS POR
+000050*           ALUNO (GRADE-HISTORY), UM REGISTRO POR CALCULO
+000060*           DE MEDIA EXECUTADO, PARA ACOMPANHAR A TENDENCIA
+000070*           DO ALUNO AO LONGO DO SEMESTRE.
+000080* DATA: 09/08/2026
+000090***********************************************************
+000100 01  GRH-HISTORY-RECORD.
+000110     05  GRH-ID                PIC 9(05).
+000120     05  GRH-DATA-CALCULO      PIC 9(08).
+000130     05  GRH-MEDIA             PIC 9(02)V9.
+000140     05  GRH-SITUACAO          PIC X(12).
