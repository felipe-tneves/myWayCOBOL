@@ -0,0 +1,102 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGCOB04.
+      ***********************************
+      * AREA DE COMENTARIOS - REMARKS
+      * AUTHOR: FELIPE TADEU
+      * OBJETIVO: RECEBER NOME, ANO DE ENTRADA E SALARIO E
+      * APLICAR AUMENTO POR TEMPO DE CASA
+      * UTILIZAR COMANDO EVALUATE
+      * DATA: 09/02/2022
+      * -----------------------------------------------------
+      * HISTORICO DE ALTERACOES
+      * 09/08/2026 FT  INCLUIDA FAIXA ACIMA DE 25 ANOS DE CASA,
+      *                COM PERCENTUAL MAIOR QUE A FAIXA 16-25.
+      * 09/08/2026 FT  CADA CALCULO PASSA A SER REGISTRADO NA
+      *                TRILHA DE AUDITORIA RAISE-AUDIT-TRAIL.
+      * 09/08/2026 FT  PASSA A VALIDAR O ANO DE ENTRADA ANTES DE
+      *                CALCULAR O TEMPO DE CASA (NAO PODE SER
+      *                FUTURO NEM ANTERIOR A FUNDACAO DA EMPRESA).
+      * 09/08/2026 FT  AUMENTO EXIBIDO NO CONSOLE PASSA A SER
+      *                FORMATADO COM SEPARADOR DE MILHAR, NO MESMO
+      *                PADRAO DOS DEMAIS RELATORIOS.
+      * 09/08/2026 FT  WRK-AUMENTO AMPLIADO PARA 9(06)V99, MESMA
+      *                LARGURA DE WRK-SALARIO, PARA NAO TRUNCAR O
+      *                AUMENTO DE SALARIOS ALTOS NAS FAIXAS DE MAIOR
+      *                TEMPO DE CASA.
+      * 09/08/2026 FT  PASSA A ENCERRAR COM GOBACK EM VEZ DE STOP RUN,
+      *                PARA QUE O CONTROLE VOLTE AO MENU (PROGCOB19)
+      *                QUANDO ESTE PROGRAMA E CHAMADO POR ELE.
+      ***********************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RAISE-AUDIT-TRAIL ASSIGN TO 'RAISEAUD'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-AUDIT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RAISE-AUDIT-TRAIL.
+           COPY RAISEAUD.
+       WORKING-STORAGE SECTION.
+       77  WRK-NOME         PIC X(30) VALUE SPACES.
+       77  WRK-ANOENTRADA   PIC 9(04) VALUE ZEROS.
+       77  WRK-SALARIO      PIC 9(06)V99 VALUE ZEROS.
+       77  WRK-AUMENTO      PIC 9(06)V99 VALUE ZEROS.
+       77  WRK-AUMENTO-EDT  PIC ZZZ.ZZ9,99.
+       77  WRK-TEMPOCASA    PIC 9(02) VALUE ZEROS.
+       77  WRK-AUDIT-STATUS PIC X(02) VALUE '00'.
+       77  WRK-ANO-FUNDACAO PIC 9(04) VALUE 1990.
+       01  WRK-DATASISTEMA.
+           02  WRK-DATAANO  PIC 9(04).
+           02  WRK-DATAMES  PIC 9(02).
+           02  WRK-DATADIA  PIC 9(02).
+       PROCEDURE DIVISION.
+           ACCEPT WRK-DATASISTEMA FROM DATE YYYYMMDD.
+
+           DISPLAY 'NOME DO FUNCIONARIO: '.
+           ACCEPT WRK-NOME FROM CONSOLE.
+
+           DISPLAY 'ANO DE ENTRADA NA EMPRESA: '.
+           ACCEPT WRK-ANOENTRADA.
+
+           DISPLAY 'SALARIO ATUAL: '.
+           ACCEPT WRK-SALARIO.
+
+           IF WRK-ANOENTRADA > WRK-DATAANO
+                   OR WRK-ANOENTRADA < WRK-ANO-FUNDACAO
+               DISPLAY 'ANO DE ENTRADA INVALIDO: ' WRK-ANOENTRADA
+           ELSE
+               COMPUTE WRK-TEMPOCASA = WRK-DATAANO - WRK-ANOENTRADA
+               DISPLAY 'TEMPO DE CASA ' WRK-TEMPOCASA ' ANO(S)'
+
+               EVALUATE TRUE
+                   WHEN WRK-TEMPOCASA <= 1
+                       COMPUTE WRK-AUMENTO = 0
+                   WHEN WRK-TEMPOCASA <= 5
+                       COMPUTE WRK-AUMENTO = WRK-SALARIO * 0,05
+                   WHEN WRK-TEMPOCASA <= 15
+                       COMPUTE WRK-AUMENTO = WRK-SALARIO * 0,10
+                   WHEN WRK-TEMPOCASA <= 25
+                       COMPUTE WRK-AUMENTO = WRK-SALARIO * 0,15
+                   WHEN OTHER
+                       COMPUTE WRK-AUMENTO = WRK-SALARIO * 0,20
+               END-EVALUATE
+
+               MOVE WRK-AUMENTO TO WRK-AUMENTO-EDT
+               DISPLAY 'AUMENTO SALARIO DE ' WRK-AUMENTO-EDT
+
+               OPEN EXTEND RAISE-AUDIT-TRAIL
+               MOVE WRK-NOME            TO AUD-NOME
+               MOVE WRK-TEMPOCASA       TO AUD-TEMPOCASA
+               MOVE WRK-SALARIO         TO AUD-SALARIO-ANTES
+               MOVE WRK-AUMENTO         TO AUD-AUMENTO
+               COMPUTE AUD-SALARIO-DEPOIS = WRK-SALARIO + WRK-AUMENTO
+               MOVE WRK-DATASISTEMA     TO AUD-DATA-EXECUCAO
+               WRITE AUD-RAISE-RECORD
+               CLOSE RAISE-AUDIT-TRAIL
+           END-IF.
+
+           GOBACK.
