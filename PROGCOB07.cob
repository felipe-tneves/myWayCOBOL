@@ -6,30 +6,207 @@
       * OBJETIVO: RECEBER 02 NOTAS, MEDIA E  IMPRIMIR
       * UTILIZAR COMANDOS IF/ELSE/ENDIF
       * DATA: 08/02/2022
+      * -----------------------------------------------------
+      * HISTORICO DE ALTERACOES
+      * 09/08/2026 FT  INCLUIDA A NOTA 03 E MEDIA PASSA A SER
+      *                PONDERADA PELOS PESOS LIDOS DE
+      *                GRADE-WEIGHTS (EM VEZ DE DIVIDIR POR 2).
+      * 09/08/2026 FT  AS NOTAS DE CORTE 6 E 2 PASSAM A VIR DA
+      *                TABELA GRADE-THRESHOLDS, POR CURSO, EM
+      *                VEZ DE FIXAS NO IF.
+      * 09/08/2026 FT  CADA MEDIA CALCULADA PASSA A SER GRAVADA
+      *                EM GRADE-HISTORY, COM MATRICULA E DATA,
+      *                PARA RELATORIO DE TENDENCIA (PROGCOB17).
+      * 09/08/2026 FT  MATRICULA E NOTAS PASSAM A SER CONFERIDAS
+      *                PELA ROTINA COMUM VALNUM ANTES DO USO, EM
+      *                VEZ DE ACEITAS DIRETO EM CAMPO NUMERICO.
+      * 09/08/2026 FT  LIMITES MINIMO/MAXIMO PASSADOS AO VALNUM
+      *                PASSAM A VIR DE CAMPOS PIC 9(10) EM WORKING-
+      *                STORAGE, EM VEZ DE LITERAL BY CONTENT, PARA
+      *                PREENCHER TODA A LARGURA ESPERADA PELO
+      *                PARAMETRO NA LINKAGE SECTION DO VALNUM.
       ***********************************
        ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GRADE-WEIGHTS ASSIGN TO 'GRDWGT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-GRDWGT-STATUS.
+           SELECT GRADE-THRESHOLDS ASSIGN TO 'GRDTHR'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS GTH-CURSO
+               FILE STATUS IS WRK-GRDTHR-STATUS.
+           SELECT GRADE-HISTORY ASSIGN TO 'GRDHIST'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-GRDHIST-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  GRADE-WEIGHTS.
+           COPY GRDPARM.
+       FD  GRADE-THRESHOLDS.
+           COPY GRDTHRSH.
+       FD  GRADE-HISTORY.
+           COPY GRDHIST.
        WORKING-STORAGE SECTION.
+       77  WRK-CURSO PIC X(05) VALUE SPACES.
+       77  WRK-MATRICULA PIC 9(05) VALUE ZEROS.
+       77  WRK-DATASISTEMA PIC 9(08) VALUE ZEROS.
        77  WRK-NOTA1 PIC 9(02) VALUE ZEROS.
        77  WRK-NOTA2 PIC 9(02) VALUE ZEROS.
+       77  WRK-NOTA3 PIC 9(02) VALUE ZEROS.
        77  WRK-MEDIA PIC 9(02)V9 VALUE ZEROS.
+       77  WRK-SITUACAO PIC X(12) VALUE SPACES.
+       77  WRK-GRDWGT-STATUS PIC X(02) VALUE '00'.
+       77  WRK-GRDTHR-STATUS PIC X(02) VALUE '00'.
+       77  WRK-GRDHIST-STATUS PIC X(02) VALUE '00'.
+       77  WRK-PESO-NOTA1    PIC 9(03) VALUE 34.
+       77  WRK-PESO-NOTA2    PIC 9(03) VALUE 33.
+       77  WRK-PESO-NOTA3    PIC 9(03) VALUE 33.
+       77  WRK-NOTA-APROVACAO   PIC 9(02) VALUE 6.
+       77  WRK-NOTA-RECUPERACAO PIC 9(02) VALUE 2.
+       77  WRK-ENTRADA       PIC X(10) VALUE SPACES.
+       77  WRK-VALOR-VALIDO  PIC 9(10) VALUE ZEROS.
+       77  WRK-VALNUM-MIN-MATRICULA PIC 9(10) VALUE ZEROS.
+       77  WRK-VALNUM-MAX-MATRICULA PIC 9(10) VALUE 99999.
+       77  WRK-VALNUM-MIN-NOTA      PIC 9(10) VALUE ZEROS.
+       77  WRK-VALNUM-MAX-NOTA      PIC 9(10) VALUE 10.
+       77  WRK-VALIDO        PIC X(01) VALUE 'N'.
+           88  WRK-ENTRADA-OK        VALUE 'S'.
+           88  WRK-ENTRADA-RUIM      VALUE 'N'.
        PROCEDURE DIVISION.
+           ACCEPT WRK-DATASISTEMA FROM DATE YYYYMMDD.
+           OPEN INPUT GRADE-WEIGHTS.
+           IF WRK-GRDWGT-STATUS = '00'
+               READ GRADE-WEIGHTS
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE GRD-PESO-NOTA1 TO WRK-PESO-NOTA1
+                       MOVE GRD-PESO-NOTA2 TO WRK-PESO-NOTA2
+                       MOVE GRD-PESO-NOTA3 TO WRK-PESO-NOTA3
+               END-READ
+               CLOSE GRADE-WEIGHTS
+           END-IF.
            DISPLAY 'MEDIA DAS NOTAS'.
            DISPLAY '--------------------'.
-           DISPLAY 'INFORME A NOTA 01: '.
-           ACCEPT WRK-NOTA1 FROM CONSOLE.
-           DISPLAY 'INFORME A NOTA 02: '.
-           ACCEPT WRK-NOTA2 FROM CONSOLE.
+           DISPLAY 'CODIGO DO CURSO: '.
+           ACCEPT WRK-CURSO FROM CONSOLE.
+           OPEN INPUT GRADE-THRESHOLDS.
+           IF WRK-GRDTHR-STATUS = '00'
+               MOVE WRK-CURSO TO GTH-CURSO
+               READ GRADE-THRESHOLDS
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       MOVE GTH-NOTA-APROVACAO TO WRK-NOTA-APROVACAO
+                       MOVE GTH-NOTA-RECUPERACAO
+                           TO WRK-NOTA-RECUPERACAO
+               END-READ
+               CLOSE GRADE-THRESHOLDS
+           END-IF.
+           SET WRK-ENTRADA-RUIM TO TRUE.
+           PERFORM 1100-LER-MATRICULA THRU 1100-LER-MATRICULA-EXIT
+               UNTIL WRK-ENTRADA-OK.
+           SET WRK-ENTRADA-RUIM TO TRUE.
+           PERFORM 1200-LER-NOTA1 THRU 1200-LER-NOTA1-EXIT
+               UNTIL WRK-ENTRADA-OK.
+           SET WRK-ENTRADA-RUIM TO TRUE.
+           PERFORM 1300-LER-NOTA2 THRU 1300-LER-NOTA2-EXIT
+               UNTIL WRK-ENTRADA-OK.
+           SET WRK-ENTRADA-RUIM TO TRUE.
+           PERFORM 1400-LER-NOTA3 THRU 1400-LER-NOTA3-EXIT
+               UNTIL WRK-ENTRADA-OK.
            DISPLAY '-------------------'.
-               COMPUTE WRK-MEDIA = (WRK-NOTA1 + WRK-NOTA2) /2.
+               COMPUTE WRK-MEDIA =
+                   ((WRK-NOTA1 * WRK-PESO-NOTA1) +
+                    (WRK-NOTA2 * WRK-PESO-NOTA2) +
+                    (WRK-NOTA3 * WRK-PESO-NOTA3)) / 100.
                DISPLAY 'MEDIA: ' WRK-MEDIA.
-                   IF WRK-MEDIA >= 6
+                   IF WRK-MEDIA >= WRK-NOTA-APROVACAO
+                       MOVE 'APROVADO' TO WRK-SITUACAO
                        DISPLAY 'APROVADO'
                    ELSE
-                       IF WRK-MEDIA >= 2
+                       IF WRK-MEDIA >= WRK-NOTA-RECUPERACAO
+                          MOVE 'RECUPERACAO' TO WRK-SITUACAO
                           DISPLAY 'RECUPERACAO'
                        ELSE
+                          MOVE 'REPROVADO' TO WRK-SITUACAO
                           DISPLAY 'REPROVADO'
                        END-IF
                    END-IF.
+           OPEN EXTEND GRADE-HISTORY.
+           MOVE WRK-MATRICULA TO GRH-ID.
+           MOVE WRK-DATASISTEMA TO GRH-DATA-CALCULO.
+           MOVE WRK-MEDIA TO GRH-MEDIA.
+           MOVE WRK-SITUACAO TO GRH-SITUACAO.
+           WRITE GRH-HISTORY-RECORD.
+           CLOSE GRADE-HISTORY.
            STOP RUN.
+
+       1100-LER-MATRICULA.
+           DISPLAY 'MATRICULA DO ALUNO: '.
+           ACCEPT WRK-ENTRADA FROM CONSOLE.
+           CALL 'VALNUM' USING BY CONTENT WRK-ENTRADA
+                                BY CONTENT WRK-VALNUM-MIN-MATRICULA
+                                BY CONTENT WRK-VALNUM-MAX-MATRICULA
+                                BY REFERENCE WRK-VALOR-VALIDO
+                                BY REFERENCE WRK-VALIDO.
+           IF WRK-ENTRADA-OK
+               MOVE WRK-VALOR-VALIDO TO WRK-MATRICULA
+           ELSE
+               DISPLAY 'MATRICULA INVALIDA - REDIGITE'
+           END-IF.
+       1100-LER-MATRICULA-EXIT.
+           EXIT.
+
+       1200-LER-NOTA1.
+           DISPLAY 'INFORME A NOTA 01: '.
+           ACCEPT WRK-ENTRADA FROM CONSOLE.
+           CALL 'VALNUM' USING BY CONTENT WRK-ENTRADA
+                                BY CONTENT WRK-VALNUM-MIN-NOTA
+                                BY CONTENT WRK-VALNUM-MAX-NOTA
+                                BY REFERENCE WRK-VALOR-VALIDO
+                                BY REFERENCE WRK-VALIDO.
+           IF WRK-ENTRADA-OK
+               MOVE WRK-VALOR-VALIDO TO WRK-NOTA1
+           ELSE
+               DISPLAY 'NOTA INVALIDA - REDIGITE UM VALOR DE 0 A 10'
+           END-IF.
+       1200-LER-NOTA1-EXIT.
+           EXIT.
+
+       1300-LER-NOTA2.
+           DISPLAY 'INFORME A NOTA 02: '.
+           ACCEPT WRK-ENTRADA FROM CONSOLE.
+           CALL 'VALNUM' USING BY CONTENT WRK-ENTRADA
+                                BY CONTENT WRK-VALNUM-MIN-NOTA
+                                BY CONTENT WRK-VALNUM-MAX-NOTA
+                                BY REFERENCE WRK-VALOR-VALIDO
+                                BY REFERENCE WRK-VALIDO.
+           IF WRK-ENTRADA-OK
+               MOVE WRK-VALOR-VALIDO TO WRK-NOTA2
+           ELSE
+               DISPLAY 'NOTA INVALIDA - REDIGITE UM VALOR DE 0 A 10'
+           END-IF.
+       1300-LER-NOTA2-EXIT.
+           EXIT.
+
+       1400-LER-NOTA3.
+           DISPLAY 'INFORME A NOTA 03: '.
+           ACCEPT WRK-ENTRADA FROM CONSOLE.
+           CALL 'VALNUM' USING BY CONTENT WRK-ENTRADA
+                                BY CONTENT WRK-VALNUM-MIN-NOTA
+                                BY CONTENT WRK-VALNUM-MAX-NOTA
+                                BY REFERENCE WRK-VALOR-VALIDO
+                                BY REFERENCE WRK-VALIDO.
+           IF WRK-ENTRADA-OK
+               MOVE WRK-VALOR-VALIDO TO WRK-NOTA3
+           ELSE
+               DISPLAY 'NOTA INVALIDA - REDIGITE UM VALOR DE 0 A 10'
+           END-IF.
+       1400-LER-NOTA3-EXIT.
+           EXIT.
