@@ -6,42 +6,170 @@
       * OBJETIVO: RECEBER 02 NOTAS, MEDIA E  IMPRIMIR
       * UTILIZAR COMANDOS IF/ELSE/ENDIF
       * DATA: 21/02/2022
+      * -----------------------------------------------------
+      * HISTORICO DE ALTERACOES
+      * 09/08/2026 FT  DEIXA DE SER UM PROGRAMA DE UM REGISTRO SO
+      *                DIGITADO NO CONSOLE E PASSA A PROCESSAR EM
+      *                LOTE O ARQUIVO GRADES-FILE, GRAVANDO UM
+      *                PONTO DE CONTROLE (CHECKPOINT-FILE) APOS CADA
+      *                REGISTRO PROCESSADO. SE O LOTE NOTURNO CAIR
+      *                NO MEIO, A PROXIMA EXECUCAO RETOMA A PARTIR
+      *                DO ULTIMO REGISTRO CONFIRMADO, EM VEZ DE
+      *                REPROCESSAR O ARQUIVO INTEIRO.
+      * 09/08/2026 FT  0300-FINALIZAR PASSA A IMPRIMIR TOTAIS DE
+      *                CONTROLE (REGISTROS LIDOS E QUANTIDADE DE
+      *                APROVADO/RECUPERACAO/REPROVADO), PARA A
+      *                OPERACAO CONFERIR CONTRA O TOTAL DE ENTRADA.
+      * 09/08/2026 FT  REGISTRO COM NOTA NAO NUMERICA OU FORA DA
+      *                FAIXA 0-10 PASSA A SER DESVIADO PARA A NOVA
+      *                0400-TRATAR-ERRO, QUE GRAVA O REGISTRO
+      *                ORIGINAL EM ERROR-LOG E SINALIZA RETURN-CODE
+      *                16 AO OPERADOR, EM VEZ DE DEIXAR O DADO
+      *                INVALIDO SEGUIR PARA O CALCULO DA MEDIA.
       ***********************************
        ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GRADES-FILE ASSIGN TO 'GRADES2'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-GRADES-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO 'CHECKPT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-CHECKPOINT-STATUS.
+           SELECT ERROR-LOG ASSIGN TO 'ERRLOG'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-ERRLOG-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  GRADES-FILE.
+           COPY MEDREC.
+       FD  CHECKPOINT-FILE.
+           COPY CHECKPT.
+       FD  ERROR-LOG.
+           COPY ERRLOG.
        WORKING-STORAGE SECTION.
        77  WRK-NOTA1 PIC 9(02) VALUE ZEROS.
        77  WRK-NOTA2 PIC 9(02) VALUE ZEROS.
        77  WRK-MEDIA PIC 9(02)V9 VALUE ZEROS.
+       77  WRK-GRADES-STATUS     PIC X(02) VALUE '00'.
+       77  WRK-CHECKPOINT-STATUS PIC X(02) VALUE '00'.
+       77  WRK-ULTIMO-PROCESSADO PIC 9(05) VALUE ZEROS.
+       77  WRK-REGISTRO-ATUAL    PIC 9(05) COMP VALUE ZEROS.
+       77  WRK-EOF-GRADES        PIC X(01) VALUE 'N'.
+           88  WRK-FIM-ARQUIVO       VALUE 'S'.
+           88  WRK-NAO-FIM-ARQUIVO   VALUE 'N'.
+       77  WRK-TOTAL-LIDOS       PIC 9(05) COMP VALUE ZEROS.
+       77  WRK-TOTAL-APROVADO    PIC 9(05) COMP VALUE ZEROS.
+       77  WRK-TOTAL-RECUPERACAO PIC 9(05) COMP VALUE ZEROS.
+       77  WRK-TOTAL-REPROVADO   PIC 9(05) COMP VALUE ZEROS.
+       77  WRK-TOTAL-ERROS       PIC 9(05) COMP VALUE ZEROS.
+       77  WRK-ERRLOG-STATUS     PIC X(02) VALUE '00'.
        PROCEDURE DIVISION.
        0001-PRINCIPAL.
 
            PERFORM 0100-INICIALIZAR.
-           IF WRK-NOTA1 > 0 AND WRK-NOTA2 > 0
-               PERFORM 0200-PROCESSAR
-           END-IF.
+           PERFORM 0200-PROCESSAR THRU 0200-PROCESSAR-EXIT
+               UNTIL WRK-FIM-ARQUIVO.
            PERFORM 0300-FINALIZAR.
            STOP RUN.
        0100-INICIALIZAR.
-           DISPLAY 'MEDIA DAS NOTAS'.
+           DISPLAY 'MEDIA DAS NOTAS - PROCESSAMENTO EM LOTE'.
            DISPLAY '--------------------'.
-           DISPLAY 'INFORME A NOTA 01: '.
-           ACCEPT WRK-NOTA1 FROM CONSOLE.
-           DISPLAY 'INFORME A NOTA 02: '.
-           ACCEPT WRK-NOTA2 FROM CONSOLE.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WRK-CHECKPOINT-STATUS = '00'
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CKP-ULTIMO-REGISTRO TO WRK-ULTIMO-PROCESSADO
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+           OPEN INPUT GRADES-FILE.
+           PERFORM 0110-LER-REGISTRO THRU 0110-LER-REGISTRO-EXIT.
+           PERFORM 0120-PULAR-REGISTRO THRU 0120-PULAR-REGISTRO-EXIT
+               UNTIL WRK-FIM-ARQUIVO
+                  OR WRK-REGISTRO-ATUAL > WRK-ULTIMO-PROCESSADO.
+           IF WRK-ULTIMO-PROCESSADO > 0
+               DISPLAY 'RETOMANDO APOS O REGISTRO '
+                   WRK-ULTIMO-PROCESSADO
+           END-IF.
            DISPLAY '-------------------'.
+       0110-LER-REGISTRO.
+           READ GRADES-FILE
+               AT END
+                   SET WRK-FIM-ARQUIVO TO TRUE
+               NOT AT END
+                   ADD 1 TO WRK-REGISTRO-ATUAL
+           END-READ.
+       0110-LER-REGISTRO-EXIT.
+           EXIT.
+       0120-PULAR-REGISTRO.
+           PERFORM 0110-LER-REGISTRO THRU 0110-LER-REGISTRO-EXIT.
+       0120-PULAR-REGISTRO-EXIT.
+           EXIT.
        0200-PROCESSAR.
-               COMPUTE WRK-MEDIA = (WRK-NOTA1 + WRK-NOTA2) /2.
-               DISPLAY 'MEDIA: ' WRK-MEDIA.
+           ADD 1 TO WRK-TOTAL-LIDOS.
+           IF GRD2-NOTA1 IS NUMERIC AND GRD2-NOTA2 IS NUMERIC
+                   AND GRD2-NOTA1 <= 10 AND GRD2-NOTA2 <= 10
+               MOVE GRD2-NOTA1 TO WRK-NOTA1
+               MOVE GRD2-NOTA2 TO WRK-NOTA2
+               COMPUTE WRK-MEDIA = (WRK-NOTA1 + WRK-NOTA2) /2
+               DISPLAY 'REGISTRO: ' GRD2-ID '  MEDIA: ' WRK-MEDIA
                    IF WRK-MEDIA >= 6
                        DISPLAY 'APROVADO'
+                       ADD 1 TO WRK-TOTAL-APROVADO
                    ELSE
                        IF WRK-MEDIA >= 2
                           DISPLAY 'RECUPERACAO'
+                          ADD 1 TO WRK-TOTAL-RECUPERACAO
                        ELSE
                           DISPLAY 'REPROVADO'
+                          ADD 1 TO WRK-TOTAL-REPROVADO
                        END-IF
-                   END-IF.
+                   END-IF
+           ELSE
+               PERFORM 0400-TRATAR-ERRO THRU 0400-TRATAR-ERRO-EXIT
+           END-IF.
+           PERFORM 0250-GRAVAR-CHECKPOINT
+               THRU 0250-GRAVAR-CHECKPOINT-EXIT.
+           PERFORM 0110-LER-REGISTRO THRU 0110-LER-REGISTRO-EXIT.
+       0200-PROCESSAR-EXIT.
+           EXIT.
+       0250-GRAVAR-CHECKPOINT.
+           MOVE WRK-REGISTRO-ATUAL TO CKP-ULTIMO-REGISTRO.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CKP-RECORD.
+           CLOSE CHECKPOINT-FILE.
+       0250-GRAVAR-CHECKPOINT-EXIT.
+           EXIT.
+       0400-TRATAR-ERRO.
+           DISPLAY 'ERRO: REGISTRO ' GRD2-ID ' COM NOTA INVALIDA '
+               '- VEJA ERROR-LOG'.
+           OPEN EXTEND ERROR-LOG.
+           MOVE 'NOTA NAO NUMERICA OU FORA DE 0-10' TO ERR-MOTIVO.
+           MOVE GRD2-ID TO ERR-ID.
+           MOVE GRD2-NOTA1 TO ERR-NOTA1-ORIGINAL.
+           MOVE GRD2-NOTA2 TO ERR-NOTA2-ORIGINAL.
+           WRITE ERR-LOG-RECORD.
+           CLOSE ERROR-LOG.
+           ADD 1 TO WRK-TOTAL-ERROS.
+           MOVE 16 TO RETURN-CODE.
+       0400-TRATAR-ERRO-EXIT.
+           EXIT.
        0300-FINALIZAR.
+           CLOSE GRADES-FILE.
            DISPLAY '----------------'.
            DISPLAY 'FINAL DE PROCESSAMENTO'.
+           DISPLAY 'TOTAIS DE CONTROLE'.
+           DISPLAY 'REGISTROS LIDOS......: ' WRK-TOTAL-LIDOS.
+           DISPLAY 'APROVADO.............: ' WRK-TOTAL-APROVADO.
+           DISPLAY 'RECUPERACAO..........: ' WRK-TOTAL-RECUPERACAO.
+           DISPLAY 'REPROVADO............: ' WRK-TOTAL-REPROVADO.
+           DISPLAY 'REGISTROS COM ERRO...: ' WRK-TOTAL-ERROS.
+           IF WRK-TOTAL-ERROS > 0
+               DISPLAY 'ATENCAO: EXISTEM REGISTROS EM ERROR-LOG'
+           END-IF.
