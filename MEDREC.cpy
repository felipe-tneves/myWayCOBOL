@@ -0,0 +1,12 @@
+000010***********************************************************
+000020* COPYBOOK: MEDREC
+000030* AUTHOR: FELIPE TADEU
+000040* OBJETIVO: LAYOUT DO REGISTRO DE ENTRADA DO PROCESSAMENTO EM
+000050*           LOTE DE MEDIAS (GRADES-FILE), COM AS DUAS NOTAS
+000060*           DE CADA ALUNO.
+000070* DATA: 09/08/2026
+000080***********************************************************
+000090 01  GRD2-RECORD.
+000100     05  GRD2-ID                 PIC 9(05).
+000110     05  GRD2-NOTA1              PIC 9(02).
+000120     05  GRD2-NOTA2              PIC 9(02).
