@@ -0,0 +1,20 @@
+000010***********************************************************
+000020* COPYBOOK: LOTREC
+000030* AUTHOR: FELIPE TADEU
+000040* OBJETIVO: LAYOUT DO REGISTRO DO ARQUIVO DE LOTES/UNIDADES
+000050*           DO GALPAO (LOTS-FILE), COM AS DIMENSOES DE CADA
+000060*           LOTE PARA CALCULO DE AREA E ALUGUEL.
+000070* DATA: 09/08/2026
+000075* -----------------------------------------------------
+000076* HISTORICO DE ALTERACOES
+000077* 09/08/2026 FT  COPYBOOK CRIADA.
+000078* 09/08/2026 FT  INCLUIDA A MOEDA DO CONTRATO DO LOTE
+000079*                (LOT-MOEDA), PARA PERMITIR FATURAR O ALUGUEL
+000080*                DE CLIENTES EM MOEDA ESTRANGEIRA E CONVERTER
+000081*                O VALOR PARA REAIS NO RELATORIO.
+000082***********************************************************
+000090 01  LOT-RECORD.
+000100     05  LOT-ID                  PIC 9(05).
+000110     05  LOT-LARGURA             PIC 9(03)V99.
+000120     05  LOT-COMPRIMENTO         PIC 9(03)V99.
+000130     05  LOT-MOEDA               PIC X(03).
