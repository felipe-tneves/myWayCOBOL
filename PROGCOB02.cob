@@ -5,12 +5,146 @@
       * AUTHOR = FELIPE TADEU
       * OBJETIVO: RECEBER E IMPRIMIR UMA STRING
       * DATA  = 01/02/2022
+      * -----------------------------------------------------
+      * HISTORICO DE ALTERACOES
+      * 09/08/2026 FT  PASSA A RECEBER TAMBEM A MATRICULA DO
+      *                FUNCIONARIO E CONSULTAR O CADASTRO EM
+      *                EMPLOYEE-MASTER, EXIBINDO O REGISTRO
+      *                COMPLETO QUANDO ENCONTRADO.
+      * 09/08/2026 FT  PASSA A ACUSAR NOME COM MAIS DE 10
+      *                CARACTERES IMPRIMIVEIS, EM VEZ DE CORTAR
+      *                SILENCIOSAMENTE NA EXIBICAO.
+      * 09/08/2026 FT  PASSA A GRAVAR CADA ENTRADA DE NOME E
+      *                MATRICULA NO ARQUIVO EMPLOYEE-ROSTER, EM
+      *                VEZ DE SO EXIBIR E DESCARTAR OS DADOS.
+      * 09/08/2026 FT  LAYOUT DE EMP-RECORD PASSA A VIR DA COPYBOOK
+      *                COMPARTILHADA EMPREC, EM VEZ DE REDECLARADO
+      *                AQUI E NO PROGRAMA DE REAJUSTE POR TEMPO DE
+      *                CASA.
+      * 09/08/2026 FT  PASSA A CONFIGURAR DECIMAL-POINT IS COMMA E A
+      *                EXIBIR O SALARIO EM CAMPO EDITADO COM
+      *                SEPARADOR DE MILHAR, NO MESMO FORMATO USADO
+      *                PELOS DEMAIS RELATORIOS, EM VEZ DE EXIBIR OS
+      *                DIGITOS CRUS DO CAMPO.
+      * 09/08/2026 FT  EMPLOYEE-MASTER PASSA A SER ORGANIZACAO
+      *                INDEXADA, CHAVEADA POR EMP-ID - A CONSULTA POR
+      *                MATRICULA PASSA A SER UMA LEITURA DIRETA PELA
+      *                CHAVE, EM VEZ DE VARRER O ARQUIVO DO INICIO
+      *                AO FIM, E O OPERADOR PASSA A PODER CORRIGIR O
+      *                CADASTRO ENCONTRADO NA HORA.
+      * 09/08/2026 FT  PASSA A ENCERRAR COM GOBACK EM VEZ DE STOP RUN,
+      *                PARA QUE O CONTROLE VOLTE AO MENU (PROGCOB19)
+      *                QUANDO ESTE PROGRAMA E CHAMADO POR ELE.
       ***************************************
        ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-MASTER ASSIGN TO 'EMPMAST'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS EMP-ID
+               FILE STATUS IS WRK-EMPMAST-STATUS.
+           SELECT EMPLOYEE-ROSTER ASSIGN TO 'EMPROSTR'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-ROSTER-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-MASTER.
+           COPY EMPREC.
+       FD  EMPLOYEE-ROSTER.
+       01  ROS-RECORD.
+           05  ROS-MATRICULA        PIC 9(05).
+           05  ROS-NOME             PIC X(20).
        WORKING-STORAGE SECTION.
        77  WRK-NOME PIC X(20) VALUES SPACES.
+       77  WRK-MATRICULA       PIC 9(05) VALUE ZEROS.
+       77  WRK-EMPMAST-STATUS  PIC X(02) VALUE '00'.
+           88  WRK-EMPMAST-EOF     VALUE '10'.
+       77  WRK-ENCONTROU       PIC X(01) VALUE 'N'.
+           88  WRK-FUNC-ENCONTRADO VALUE 'S'.
+       77  WRK-TAM-NOME        PIC 9(02) VALUE ZEROS COMP.
+       77  WRK-ROSTER-STATUS   PIC X(02) VALUE '00'.
+       77  WRK-SALARIO-EDT     PIC ZZZ.ZZ9,99.
+       77  WRK-CORRIGIR        PIC X(01) VALUE 'N'.
+           88  WRK-CORRIGIR-SIM    VALUE 'S'.
        PROCEDURE DIVISION.
            ACCEPT WRK-NOME FROM CONSOLE.
-           DISPLAY 'NOME.. ' WRK-NOME(1:10).
-           STOP RUN.
+
+           MOVE 20 TO WRK-TAM-NOME.
+           PERFORM 2000-ACHAR-TAM-NOME
+               VARYING WRK-TAM-NOME FROM 20 BY -1
+               UNTIL WRK-TAM-NOME = 0
+                   OR WRK-NOME(WRK-TAM-NOME:1) NOT = SPACE.
+
+           IF WRK-TAM-NOME > 10
+               DISPLAY 'NOME COM MAIS DE 10 CARACTERES: '
+                   WRK-NOME(1:WRK-TAM-NOME)
+           ELSE
+               DISPLAY 'NOME.. ' WRK-NOME(1:10)
+           END-IF.
+
+           DISPLAY 'MATRICULA DO FUNCIONARIO: '.
+           ACCEPT WRK-MATRICULA.
+
+           OPEN EXTEND EMPLOYEE-ROSTER.
+           MOVE WRK-MATRICULA TO ROS-MATRICULA.
+           MOVE WRK-NOME TO ROS-NOME.
+           WRITE ROS-RECORD.
+           CLOSE EMPLOYEE-ROSTER.
+
+           OPEN I-O EMPLOYEE-MASTER.
+           PERFORM 1000-LOCALIZAR-FUNC THRU 1000-LOCALIZAR-FUNC-EXIT.
+
+           IF WRK-FUNC-ENCONTRADO
+               DISPLAY '=========================================='
+               DISPLAY 'FUNCIONARIO ENCONTRADO'
+               DISPLAY 'MATRICULA..... ' EMP-ID
+               DISPLAY 'NOME.......... ' EMP-NOME
+               DISPLAY 'ANO ENTRADA... ' EMP-ANOENTRADA
+               MOVE EMP-SALARIO TO WRK-SALARIO-EDT
+               DISPLAY 'SALARIO....... ' WRK-SALARIO-EDT
+               PERFORM 1100-CORRIGIR-FUNC THRU 1100-CORRIGIR-FUNC-EXIT
+           ELSE
+               DISPLAY 'MATRICULA NAO ENCONTRADA NO CADASTRO: '
+                   WRK-MATRICULA
+           END-IF.
+
+           CLOSE EMPLOYEE-MASTER.
+           GOBACK.
+
+       1000-LOCALIZAR-FUNC.
+           MOVE WRK-MATRICULA TO EMP-ID.
+           READ EMPLOYEE-MASTER
+               INVALID KEY
+                   SET WRK-ENCONTROU TO 'N'
+               NOT INVALID KEY
+                   SET WRK-FUNC-ENCONTRADO TO TRUE
+           END-READ.
+       1000-LOCALIZAR-FUNC-EXIT.
+           EXIT.
+
+       1100-CORRIGIR-FUNC.
+           DISPLAY 'DESEJA CORRIGIR ESTE CADASTRO (S/N)? '.
+           ACCEPT WRK-CORRIGIR.
+           IF WRK-CORRIGIR-SIM
+               DISPLAY 'NOVO NOME.......... '
+               ACCEPT EMP-NOME
+               DISPLAY 'NOVO ANO ENTRADA... '
+               ACCEPT EMP-ANOENTRADA
+               DISPLAY 'NOVO SALARIO....... '
+               ACCEPT EMP-SALARIO
+               REWRITE EMP-RECORD
+                   INVALID KEY
+                       DISPLAY 'ERRO AO REGRAVAR O CADASTRO'
+                   NOT INVALID KEY
+                       DISPLAY 'CADASTRO ATUALIZADO COM SUCESSO'
+               END-REWRITE
+           END-IF.
+       1100-CORRIGIR-FUNC-EXIT.
+           EXIT.
+
+       2000-ACHAR-TAM-NOME.
+           CONTINUE.
