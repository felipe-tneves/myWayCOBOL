@@ -0,0 +1,11 @@
+000010***********************************************************
+000020* COPYBOOK: HOLIDAY
+000030* AUTHOR: FELIPE TADEU
+000040* OBJETIVO: LAYOUT DO REGISTRO DO CALENDARIO DE FERIADOS
+000050*           (HOLIDAY-CALENDAR), CONSULTADO PELA ROTINA DE
+000060*           VERIFICACAO DE DIA UTIL.
+000070* DATA: 09/08/2026
+000080***********************************************************
+000090 01  HOL-CALENDAR-RECORD.
+000100     05  HOL-DATA            PIC 9(08).
+000110     05  HOL-DESCRICAO       PIC X(30).
