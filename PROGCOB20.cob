@@ -0,0 +1,179 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. PROGCOB20.
+000030 AUTHOR. FELIPE TADEU.
+000040 INSTALLATION. DEPTO DE QUALIDADE.
+000050 DATE-WRITTEN. 09/08/2026.
+000060 DATE-COMPILED. 09/08/2026.
+000070***********************************************************
+000080* AREA DE COMENTARIOS - REMARKS
+000090* OBJETIVO: CONFERIR, CONTRA UMA TABELA DE CASOS CONHECIDOS,
+000100*           SE A LOGICA DE FAIXA DE NOTA (PROGCOB07/PROGCOB08)
+000110*           E A LOGICA DE ADICIONAL DE PESO NO FRETE
+000120*           (PROGCOB09/PROGCOB13/PROGCOB14) CONTINUAM
+000130*           PRODUZINDO O RESULTADO ESPERADO, PARA QUE UMA
+000140*           ALTERACAO DE FAIXA SEJA PEGA POR ESTE PROGRAMA EM
+000150*           VEZ DE SO SER PERCEBIDA DEPOIS, POR RECLAMACAO.
+000160* OBS: AS DUAS EVALUATE ABAIXO SAO COPIAS DELIBERADAS DAS
+000170*      EVALUATE DOS PROGRAMAS DE PRODUCAO, E NAO CHAMADAS A
+000180*      ELES - PROGCOB07/08/09/13/14 SAO PROGRAMAS DE CONSOLE
+000190*      OU DE LOTE SEM PONTO DE ENTRADA SEPARADO PARA A REGRA
+000200*      DE DECISAO, E POR CONVENCAO AQUI AS FAIXAS SAO FIXAS
+000210*      NO PROPRIO EVALUATE DE CADA PROGRAMA (NAO EXISTE UMA
+000220*      SUB-ROTINA COMUM PARA ESSAS REGRAS). SEMPRE QUE UMA
+000230*      FAIXA FOR ALTERADA NOS PROGRAMAS DE PRODUCAO, A MESMA
+000240*      ALTERACAO PRECISA SER REFEITA AQUI A MAO.
+000250* -----------------------------------------------------
+000260* HISTORICO DE ALTERACOES
+000270* 09/08/2026 FT  PROGRAMA CRIADO.
+000280***********************************************************
+000290 ENVIRONMENT DIVISION.
+000300 CONFIGURATION SECTION.
+000310 SPECIAL-NAMES.
+000320     DECIMAL-POINT IS COMMA.
+000330 DATA DIVISION.
+000340 WORKING-STORAGE SECTION.
+000350 01  TST-CASOS-NOTA.
+000360     05  FILLER.
+000370         10  FILLER PIC 9(02)V9 VALUE 10,0.
+000380         10  FILLER PIC 9(02)V9 VALUE 06,0.
+000390         10  FILLER PIC 9(02)V9 VALUE 02,0.
+000400         10  FILLER PIC X(13)  VALUE 'APROV - BONUS'.
+000410     05  FILLER.
+000420         10  FILLER PIC 9(02)V9 VALUE 08,0.
+000430         10  FILLER PIC 9(02)V9 VALUE 06,0.
+000440         10  FILLER PIC 9(02)V9 VALUE 02,0.
+000450         10  FILLER PIC X(13)  VALUE 'APROVADO'.
+000460     05  FILLER.
+000470         10  FILLER PIC 9(02)V9 VALUE 06,0.
+000480         10  FILLER PIC 9(02)V9 VALUE 06,0.
+000490         10  FILLER PIC 9(02)V9 VALUE 02,0.
+000500         10  FILLER PIC X(13)  VALUE 'APROVADO'.
+000510     05  FILLER.
+000520         10  FILLER PIC 9(02)V9 VALUE 05,9.
+000530         10  FILLER PIC 9(02)V9 VALUE 06,0.
+000540         10  FILLER PIC 9(02)V9 VALUE 02,0.
+000550         10  FILLER PIC X(13)  VALUE 'RECUPERACAO'.
+000560     05  FILLER.
+000570         10  FILLER PIC 9(02)V9 VALUE 02,0.
+000580         10  FILLER PIC 9(02)V9 VALUE 06,0.
+000590         10  FILLER PIC 9(02)V9 VALUE 02,0.
+000600         10  FILLER PIC X(13)  VALUE 'RECUPERACAO'.
+000610     05  FILLER.
+000620         10  FILLER PIC 9(02)V9 VALUE 01,9.
+000630         10  FILLER PIC 9(02)V9 VALUE 06,0.
+000640         10  FILLER PIC 9(02)V9 VALUE 02,0.
+000650         10  FILLER PIC X(13)  VALUE 'REPROVADO'.
+000660     05  FILLER.
+000670         10  FILLER PIC 9(02)V9 VALUE 07,0.
+000680         10  FILLER PIC 9(02)V9 VALUE 08,0.
+000690         10  FILLER PIC 9(02)V9 VALUE 03,0.
+000700         10  FILLER PIC X(13)  VALUE 'RECUPERACAO'.
+000710 01  TST-TABELA-NOTA REDEFINES TST-CASOS-NOTA.
+000720     05  TST-NOTA-LINHA OCCURS 7 TIMES.
+000730         10  TST-NOTA-MEDIA        PIC 9(02)V9.
+000740         10  TST-NOTA-CORTE-APROV  PIC 9(02)V9.
+000750         10  TST-NOTA-CORTE-RECUP  PIC 9(02)V9.
+000760         10  TST-NOTA-ESPERADO     PIC X(13).
+000770
+000780 01  TST-CASOS-FRETE.
+000790     05  FILLER.
+000800         10  FILLER PIC 9(04)V99 VALUE 0005,00.
+000810         10  FILLER PIC 9(04)V99 VALUE 0000,00.
+000820     05  FILLER.
+000830         10  FILLER PIC 9(04)V99 VALUE 0006,00.
+000840         10  FILLER PIC 9(04)V99 VALUE 0010,00.
+000850     05  FILLER.
+000860         10  FILLER PIC 9(04)V99 VALUE 0020,00.
+000870         10  FILLER PIC 9(04)V99 VALUE 0010,00.
+000880     05  FILLER.
+000890         10  FILLER PIC 9(04)V99 VALUE 0021,00.
+000900         10  FILLER PIC 9(04)V99 VALUE 0025,00.
+000910     05  FILLER.
+000920         10  FILLER PIC 9(04)V99 VALUE 0050,00.
+000930         10  FILLER PIC 9(04)V99 VALUE 0025,00.
+000940     05  FILLER.
+000950         10  FILLER PIC 9(04)V99 VALUE 0051,00.
+000960         10  FILLER PIC 9(04)V99 VALUE 0050,00.
+000970 01  TST-TABELA-FRETE REDEFINES TST-CASOS-FRETE.
+000980     05  TST-FRETE-LINHA OCCURS 6 TIMES.
+000990         10  TST-FRETE-PESO        PIC 9(04)V99.
+001000         10  TST-FRETE-ESPERADO    PIC 9(04)V99.
+001010
+001020 77  TST-INDICE          PIC 9(02) COMP VALUE ZEROS.
+001030 77  TST-SITUACAO-OBTIDA PIC X(13) VALUE SPACES.
+001040 77  TST-ADICIONAL-OBTIDO PIC 9(04)V99 VALUE ZEROS.
+001050 77  TST-QTDE-TESTES     PIC 9(03) VALUE ZEROS.
+001060 77  TST-QTDE-FALHAS     PIC 9(03) VALUE ZEROS.
+001070 PROCEDURE DIVISION.
+001080
+001090 0000-MAINLINE.
+001100     DISPLAY '=== REGRESSAO: FAIXAS DE NOTA E DE FRETE ==='.
+001110     PERFORM 1000-TESTAR-NOTAS THRU 1000-TESTAR-NOTAS-EXIT
+001120         VARYING TST-INDICE FROM 1 BY 1
+001130         UNTIL TST-INDICE > 7.
+001140     PERFORM 2000-TESTAR-FRETE THRU 2000-TESTAR-FRETE-EXIT
+001150         VARYING TST-INDICE FROM 1 BY 1
+001160         UNTIL TST-INDICE > 6.
+001170     PERFORM 9000-EXIBIR-RESUMO THRU 9000-EXIBIR-RESUMO-EXIT.
+001180     STOP RUN.
+001190
+001200 1000-TESTAR-NOTAS.
+001210     ADD 1 TO TST-QTDE-TESTES.
+001220     EVALUATE TRUE
+001230         WHEN TST-NOTA-MEDIA (TST-INDICE) = 10
+001240             MOVE 'APROV - BONUS' TO TST-SITUACAO-OBTIDA
+001250         WHEN TST-NOTA-MEDIA (TST-INDICE) >=
+001260                 TST-NOTA-CORTE-APROV (TST-INDICE)
+001270             MOVE 'APROVADO' TO TST-SITUACAO-OBTIDA
+001280         WHEN TST-NOTA-MEDIA (TST-INDICE) >=
+001290                 TST-NOTA-CORTE-RECUP (TST-INDICE)
+001300             MOVE 'RECUPERACAO' TO TST-SITUACAO-OBTIDA
+001310         WHEN OTHER
+001320             MOVE 'REPROVADO' TO TST-SITUACAO-OBTIDA
+001330     END-EVALUATE.
+001340     IF TST-SITUACAO-OBTIDA = TST-NOTA-ESPERADO (TST-INDICE)
+001350         DISPLAY 'NOTA  CASO ' TST-INDICE ' ... PASSOU'
+001360     ELSE
+001370         ADD 1 TO TST-QTDE-FALHAS
+001380         DISPLAY 'NOTA  CASO ' TST-INDICE ' ... FALHOU - '
+001390             'ESPERADO [' TST-NOTA-ESPERADO (TST-INDICE)
+001400             '] OBTIDO [' TST-SITUACAO-OBTIDA ']'
+001410     END-IF.
+001415 1000-TESTAR-NOTAS-EXIT.
+001416     EXIT.
+001420
+001430 2000-TESTAR-FRETE.
+001440     ADD 1 TO TST-QTDE-TESTES.
+001450     EVALUATE TRUE
+001460         WHEN TST-FRETE-PESO (TST-INDICE) <= 5
+001470             MOVE ZEROS TO TST-ADICIONAL-OBTIDO
+001480         WHEN TST-FRETE-PESO (TST-INDICE) <= 20
+001490             MOVE 10,00 TO TST-ADICIONAL-OBTIDO
+001500         WHEN TST-FRETE-PESO (TST-INDICE) <= 50
+001510             MOVE 25,00 TO TST-ADICIONAL-OBTIDO
+001520         WHEN OTHER
+001530             MOVE 50,00 TO TST-ADICIONAL-OBTIDO
+001540     END-EVALUATE.
+001550     IF TST-ADICIONAL-OBTIDO = TST-FRETE-ESPERADO (TST-INDICE)
+001560         DISPLAY 'FRETE CASO ' TST-INDICE ' ... PASSOU'
+001570     ELSE
+001580         ADD 1 TO TST-QTDE-FALHAS
+001590         DISPLAY 'FRETE CASO ' TST-INDICE ' ... FALHOU - '
+001600             'ESPERADO [' TST-FRETE-ESPERADO (TST-INDICE)
+001610             '] OBTIDO [' TST-ADICIONAL-OBTIDO ']'
+001620     END-IF.
+001625 2000-TESTAR-FRETE-EXIT.
+001626     EXIT.
+001630
+001640 9000-EXIBIR-RESUMO.
+001650     DISPLAY '============================================='.
+001660     DISPLAY 'TOTAL DE CASOS: ' TST-QTDE-TESTES.
+001670     DISPLAY 'FALHAS........: ' TST-QTDE-FALHAS.
+001680     IF TST-QTDE-FALHAS = 0
+001690         DISPLAY 'RESULTADO: TODOS OS CASOS PASSARAM'
+001700     ELSE
+001710         DISPLAY 'RESULTADO: EXISTEM CASOS DIVERGENTES - VER '
+001720             'ACIMA'
+001730     END-IF.
+001740 9000-EXIBIR-RESUMO-EXIT.
+001750     EXIT.
