@@ -0,0 +1,15 @@
+000010***********************************************************
+000020* COPYBOOK: CURRATE
+000030* AUTHOR: FELIPE TADEU
+000040* OBJETIVO: LAYOUT DO REGISTRO DA TABELA DE TAXAS DE
+000050*           CONVERSAO DE MOEDA (CURRENCY-RATE), USADA PARA
+000060*           CONVERTER UM VALOR DE FRETE OU DE FATURAMENTO DE
+000070*           AREA COTADO EM MOEDA ESTRANGEIRA PARA O
+000080*           EQUIVALENTE EM REAIS (BRL), A MOEDA-BASE DA
+000090*           EMPRESA. A TAXA E QUANTOS REAIS VALE 1 UNIDADE
+000100*           DA MOEDA (EX: CUR-CODIGO 'USD', CUR-TAXA 5,1500).
+000110* DATA: 09/08/2026
+000120***********************************************************
+000130 01  CUR-RATE-RECORD.
+000140     05  CUR-CODIGO          PIC X(03).
+000150     05  CUR-TAXA            PIC 9(04)V9999.
