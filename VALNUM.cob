@@ -0,0 +1,62 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. VALNUM.
+000030 AUTHOR. FELIPE TADEU.
+000040 INSTALLATION. DEPTO DE DESENVOLVIMENTO.
+000050 DATE-WRITTEN. 09/08/2026.
+000060 DATE-COMPILED. 09/08/2026.
+000070***********************************************************
+000080* AREA DE COMENTARIOS - REMARKS
+000090* OBJETIVO: ROTINA COMUM DE VALIDACAO DE ENTRADA NUMERICA,
+000100*           CHAMADA PELOS PROGRAMAS DE CONSOLE (PROGCOB07,
+000110*           PROGCOB08, PROGCOB09, PROGCOB10) PARA CONFERIR SE
+000120*           O QUE FOI DIGITADO E REALMENTE NUMERICO E ESTA
+000130*           DENTRO DA FAIXA ESPERADA, ANTES DE MOVER O VALOR
+000140*           PARA O CAMPO NUMERICO DEFINITIVO DO PROGRAMA
+000150*           CHAMADOR. EVITA ABEND POR ENTRADA INVALIDA NO
+000160*           ACCEPT DIRETO EM CAMPO NUMERICO.
+000170* PARAMETROS (NESTA ORDEM):
+000180*   LK-ENTRADA  - TEXTO DIGITADO NO CONSOLE (PIC X(10)).
+000190*   LK-MINIMO   - MENOR VALOR ACEITO (PIC 9(10)).
+000200*   LK-MAXIMO   - MAIOR VALOR ACEITO (PIC 9(10)).
+000210*   LK-VALOR    - VALOR NUMERICO RESULTANTE, QUANDO VALIDO.
+000220*   LK-VALIDO   - 'S' QUANDO A ENTRADA E VALIDA, 'N' QUANDO NAO.
+000230* -----------------------------------------------------
+000240* HISTORICO DE ALTERACOES
+000250* 09/08/2026 FT  ROTINA CRIADA.
+000260***********************************************************
+000270 DATA DIVISION.
+000280 WORKING-STORAGE SECTION.
+000290 77  WRK-TAM                  PIC 9(02) VALUE ZEROS COMP.
+000300 LINKAGE SECTION.
+000310 01  LK-ENTRADA               PIC X(10).
+000320 01  LK-MINIMO                PIC 9(10).
+000330 01  LK-MAXIMO                PIC 9(10).
+000340 01  LK-VALOR                 PIC 9(10).
+000350 01  LK-VALIDO                PIC X(01).
+000360     88  LK-ENTRADA-VALIDA        VALUE 'S'.
+000370     88  LK-ENTRADA-INVALIDA      VALUE 'N'.
+
+000380 PROCEDURE DIVISION USING LK-ENTRADA LK-MINIMO LK-MAXIMO
+000390         LK-VALOR LK-VALIDO.
+
+000400 0000-VALIDAR-ENTRADA.
+000410     SET LK-ENTRADA-INVALIDA TO TRUE.
+000420     MOVE ZEROS TO LK-VALOR.
+000430     MOVE 10 TO WRK-TAM.
+000440     PERFORM 1000-ACHAR-TAMANHO
+000450         VARYING WRK-TAM FROM 10 BY -1
+000460         UNTIL WRK-TAM = 0
+000470             OR LK-ENTRADA(WRK-TAM:1) NOT = SPACE.
+000480     IF WRK-TAM > 0
+000490         IF LK-ENTRADA(1:WRK-TAM) IS NUMERIC
+000500             MOVE LK-ENTRADA(1:WRK-TAM) TO LK-VALOR
+000510             IF LK-VALOR >= LK-MINIMO AND LK-VALOR <= LK-MAXIMO
+000520                 SET LK-ENTRADA-VALIDA TO TRUE
+000530             END-IF
+000540         END-IF
+000550     END-IF.
+000560 0000-VALIDAR-ENTRADA-EXIT.
+000570     GOBACK.
+
+000580 1000-ACHAR-TAMANHO.
+000590     CONTINUE.
