@@ -0,0 +1,223 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. PROGCOB13.
+000030 AUTHOR. FELIPE TADEU.
+000040 INSTALLATION. DEPTO DE LOGISTICA.
+000050 DATE-WRITTEN. 10/02/2022.
+000060 DATE-COMPILED. 10/02/2022.
+000070***********************************************************
+000080* AREA DE COMENTARIOS - REMARKS
+000090* OBJETIVO: PROCESSAR EM LOTE O ARQUIVO DE PEDIDOS
+000100*           (ORDERS-FILE), CALCULAR O FRETE DE CADA PEDIDO
+000110*           PELA TABELA DE TAXAS POR UF E EMITIR O
+000120*           RELATORIO DE FRETE COM O TOTAL GERAL.
+000130* -----------------------------------------------------
+000140* HISTORICO DE ALTERACOES
+000150* 10/02/2022 FT  PROGRAMA CRIADO.
+000155* 09/08/2026 FT  PASSA A SOMAR UM ADICIONAL POR FAIXA DE PESO
+000156*                DO PEDIDO (ORDER-PESO) AO FRETE CALCULADO,
+000157*                ALEM DO MULTIPLICADOR SOBRE O VALOR.
+000158* 09/08/2026 FT  CONVERTE O FRETE DE PEDIDOS COTADOS EM MOEDA
+000159*                ESTRANGEIRA (ORDER-MOEDA) PARA REAIS, PELA
+000160*                TABELA DE TAXAS DE CONVERSAO. O TOTAL GERAL
+000161*                PASSA A SOMAR O FRETE JA CONVERTIDO EM REAIS.
+000162* 09/08/2026 FT  LEITURA DE CURRENCY-RATE PASSA A SO OCORRER SE
+000163*                O OPEN RETORNAR STATUS '00', NO MESMO PADRAO
+000164*                DOS DEMAIS ARQUIVOS OPCIONAIS DO LOTE - SEM
+000165*                ESSA TABELA, O PEDIDO EM MOEDA ESTRANGEIRA
+000166*                PASSA A USAR TAXA 1,0000 (SEM CONVERSAO) EM
+000167*                VEZ DE LER DE UM ARQUIVO NAO ABERTO.
+000168* 09/08/2026 FT  PASSA A ENCERRAR COM GOBACK EM VEZ DE STOP RUN,
+000169*                PARA QUE O CONTROLE VOLTE AO ORQUESTRADOR
+000170*                (PROGCOB21) QUANDO ESTE PROGRAMA E CHAMADO POR
+000171*                ELE - RODANDO SOZINHO COMO STEP DA JCL O EFEITO
+000172*                CONTINUA SENDO ENCERRAR A RUN UNIT.
+000173***********************************************************
+000174 ENVIRONMENT DIVISION.
+000180 CONFIGURATION SECTION.
+000190 SPECIAL-NAMES.
+000200     DECIMAL-POINT IS COMMA.
+000210 INPUT-OUTPUT SECTION.
+000220 FILE-CONTROL.
+000230     SELECT ORDERS-FILE ASSIGN TO 'ORDERS'
+000240         ORGANIZATION IS LINE SEQUENTIAL
+000250         FILE STATUS IS FRT-ORDERS-STATUS.
+000260     SELECT UF-RATE-TABLE ASSIGN TO 'UFRATE'
+000270         ORGANIZATION IS INDEXED
+000280         ACCESS MODE IS RANDOM
+000290         RECORD KEY IS UF-RATE-UF
+000300         FILE STATUS IS FRT-UFRATE-STATUS.
+000310     SELECT FRETE-REPORT ASSIGN TO 'FRETERPT'
+000320         ORGANIZATION IS LINE SEQUENTIAL
+000330         FILE STATUS IS FRT-REPORT-STATUS.
+000332     SELECT CURRENCY-RATE ASSIGN TO 'CURRATE'
+000334         ORGANIZATION IS INDEXED
+000336         ACCESS MODE IS RANDOM
+000338         RECORD KEY IS CUR-CODIGO
+000339         FILE STATUS IS FRT-CURRATE-STATUS.
+
+000340 DATA DIVISION.
+000350 FILE SECTION.
+000360 FD  ORDERS-FILE.
+000370     COPY ORDERREG.
+000380 FD  UF-RATE-TABLE.
+000390     COPY UFTABREG.
+000400 FD  FRETE-REPORT
+000410     RECORD CONTAINS 80 CHARACTERS.
+000420 01  FRT-REPORT-LINE          PIC X(80).
+000425 FD  CURRENCY-RATE.
+000426     COPY CURRATE.
+
+000430 WORKING-STORAGE SECTION.
+000440 01  FRT-SWITCHES.
+000450     05  FRT-ORDERS-STATUS    PIC X(02) VALUE '00'.
+000460         88  FRT-ORDERS-OK        VALUE '00'.
+000470         88  FRT-ORDERS-EOF       VALUE '10'.
+000480     05  FRT-UFRATE-STATUS    PIC X(02) VALUE '00'.
+000490         88  FRT-UFRATE-OK        VALUE '00'.
+000500     05  FRT-REPORT-STATUS    PIC X(02) VALUE '00'.
+000505     05  FRT-CURRATE-STATUS   PIC X(02) VALUE '00'.
+
+000510 01  FRT-ACUMULADORES.
+000520     05  FRT-VALOR-TOTAL      PIC 9(08)V99 COMP-3 VALUE ZEROS.
+000530     05  FRT-FRETE-TOTAL      PIC 9(08)V99 COMP-3 VALUE ZEROS.
+000540     05  FRT-QTDE-PEDIDOS     PIC 9(05) COMP VALUE ZEROS.
+
+000550 01  FRT-AREA-TRABALHO.
+000560     05  FRT-FRETE-CALCULADO  PIC 9(06)V99 VALUE ZEROS.
+000565     05  FRT-ADICIONAL-PESO   PIC 9(04)V99 VALUE ZEROS.
+000566     05  FRT-TAXA-CONVERSAO   PIC 9(04)V9999 VALUE 1,0000.
+000567     05  FRT-FRETE-BRL        PIC 9(06)V99 VALUE ZEROS.
+
+000570 01  FRT-LINHA-DETALHE.
+000580     05  FILLER               PIC X(01) VALUE SPACES.
+000590     05  FRT-D-PRODUTO        PIC X(20).
+000600     05  FILLER               PIC X(02) VALUE SPACES.
+000610     05  FRT-D-UF             PIC X(02).
+000620     05  FILLER               PIC X(02) VALUE SPACES.
+000630     05  FRT-D-VALOR          PIC ZZZ.ZZ9,99.
+000640     05  FILLER               PIC X(02) VALUE SPACES.
+000650     05  FRT-D-FRETE          PIC ZZZ.ZZ9,99.
+000655     05  FILLER               PIC X(01) VALUE SPACES.
+000656     05  FRT-D-MOEDA          PIC X(03).
+000657     05  FILLER               PIC X(01) VALUE SPACES.
+000658     05  FRT-D-FRETE-BRL      PIC ZZZ.ZZ9,99.
+000660     05  FILLER               PIC X(06) VALUE SPACES.
+
+000670 01  FRT-LINHA-TOTAL.
+000680     05  FILLER               PIC X(01)  VALUE SPACES.
+000690     05  FILLER               PIC X(20)
+000695         VALUE 'TOTAL GERAL (BRL)'.
+000700     05  FILLER               PIC X(06)  VALUE SPACES.
+000710     05  FRT-T-VALOR          PIC ZZZ.ZZZ.ZZ9,99.
+000720     05  FILLER               PIC X(01)  VALUE SPACES.
+000730     05  FRT-T-FRETE          PIC ZZZ.ZZZ.ZZ9,99.
+000740     05  FILLER               PIC X(16)  VALUE SPACES.
+
+000750 PROCEDURE DIVISION.
+
+000760 0000-MAINLINE.
+000770     PERFORM 1000-INICIALIZAR THRU 1000-INICIALIZAR-EXIT.
+000780     PERFORM 2000-PROCESSAR-PEDIDO THRU 2000-PROCESSAR-PEDIDO-EXIT
+000790         UNTIL FRT-ORDERS-EOF.
+000800     PERFORM 3000-FINALIZAR THRU 3000-FINALIZAR-EXIT.
+000810     GOBACK.
+
+000820 1000-INICIALIZAR.
+000830     OPEN INPUT ORDERS-FILE.
+000840     OPEN INPUT UF-RATE-TABLE.
+000845     OPEN INPUT CURRENCY-RATE.
+000850     OPEN OUTPUT FRETE-REPORT.
+000860     MOVE '====== RELATORIO DE FRETE - LOTE DE PEDIDOS ======'
+000870         TO FRT-REPORT-LINE.
+000880     WRITE FRT-REPORT-LINE.
+000890     MOVE SPACES TO FRT-REPORT-LINE.
+000900     WRITE FRT-REPORT-LINE.
+000910     READ ORDERS-FILE
+000920         AT END SET FRT-ORDERS-EOF TO TRUE
+000930     END-READ.
+000940 1000-INICIALIZAR-EXIT.
+000950     EXIT.
+
+000960 2000-PROCESSAR-PEDIDO.
+000970     MOVE ORDER-UF TO UF-RATE-UF.
+000980     MOVE ZEROS TO FRT-FRETE-CALCULADO.
+000990     READ UF-RATE-TABLE
+001000         INVALID KEY
+001010             CONTINUE
+001020         NOT INVALID KEY
+001025             PERFORM 2100-CALCULAR-ADICIONAL-PESO
+001026                 THRU 2100-CALCULAR-ADICIONAL-PESO-EXIT
+001030             COMPUTE FRT-FRETE-CALCULADO =
+001040                 (ORDER-VALOR * UF-RATE-MULTIPLIER)
+001041                     + FRT-ADICIONAL-PESO
+001050     END-READ.
+
+001052     PERFORM 2150-CONVERTER-MOEDA THRU 2150-CONVERTER-MOEDA-EXIT.
+
+001060     MOVE ORDER-PRODUTO TO FRT-D-PRODUTO.
+001070     MOVE ORDER-UF TO FRT-D-UF.
+001080     MOVE ORDER-VALOR TO FRT-D-VALOR.
+001090     MOVE FRT-FRETE-CALCULADO TO FRT-D-FRETE.
+001092     MOVE ORDER-MOEDA TO FRT-D-MOEDA.
+001094     MOVE FRT-FRETE-BRL TO FRT-D-FRETE-BRL.
+001100     WRITE FRT-REPORT-LINE FROM FRT-LINHA-DETALHE.
+
+001110     ADD 1 TO FRT-QTDE-PEDIDOS.
+001120     ADD ORDER-VALOR TO FRT-VALOR-TOTAL.
+001130     ADD FRT-FRETE-BRL TO FRT-FRETE-TOTAL.
+
+001140     READ ORDERS-FILE
+001150         AT END SET FRT-ORDERS-EOF TO TRUE
+001160     END-READ.
+001170 2000-PROCESSAR-PEDIDO-EXIT.
+001180     EXIT.
+
+001185 2100-CALCULAR-ADICIONAL-PESO.
+001186     EVALUATE TRUE
+001187         WHEN ORDER-PESO <= 5
+001188             MOVE ZEROS TO FRT-ADICIONAL-PESO
+001189         WHEN ORDER-PESO <= 20
+001190             MOVE 10,00 TO FRT-ADICIONAL-PESO
+001191         WHEN ORDER-PESO <= 50
+001192             MOVE 25,00 TO FRT-ADICIONAL-PESO
+001193         WHEN OTHER
+001194             MOVE 50,00 TO FRT-ADICIONAL-PESO
+001195     END-EVALUATE.
+001196 2100-CALCULAR-ADICIONAL-PESO-EXIT.
+001197     EXIT.
+
+001198 2150-CONVERTER-MOEDA.
+001199     MOVE 1,0000 TO FRT-TAXA-CONVERSAO.
+001200     IF ORDER-MOEDA NOT = 'BRL' AND ORDER-MOEDA NOT = SPACES
+001201             AND FRT-CURRATE-STATUS = '00'
+001202         MOVE ORDER-MOEDA TO CUR-CODIGO
+001203         READ CURRENCY-RATE
+001204             INVALID KEY
+001205                 MOVE 1,0000 TO FRT-TAXA-CONVERSAO
+001206             NOT INVALID KEY
+001207                 MOVE CUR-TAXA TO FRT-TAXA-CONVERSAO
+001208         END-READ
+001220     END-IF.
+001230     COMPUTE FRT-FRETE-BRL =
+001240         FRT-FRETE-CALCULADO * FRT-TAXA-CONVERSAO
+001250         ON SIZE ERROR
+001260             DISPLAY 'ATENCAO: FRETE EM BRL ESTOUROU O CAMPO'
+001270     END-COMPUTE.
+001280 2150-CONVERTER-MOEDA-EXIT.
+001290     EXIT.
+
+001300 3000-FINALIZAR.
+001310     MOVE SPACES TO FRT-REPORT-LINE.
+001320     WRITE FRT-REPORT-LINE.
+001330     MOVE FRT-VALOR-TOTAL TO FRT-T-VALOR.
+001340     MOVE FRT-FRETE-TOTAL TO FRT-T-FRETE.
+001350     WRITE FRT-REPORT-LINE FROM FRT-LINHA-TOTAL.
+
+001360     CLOSE ORDERS-FILE.
+001370     CLOSE UF-RATE-TABLE.
+001380     IF FRT-CURRATE-STATUS = '00'
+001390         CLOSE CURRENCY-RATE
+001400     END-IF.
+001410     CLOSE FRETE-REPORT.
+001420 3000-FINALIZAR-EXIT.
+001430     EXIT.
