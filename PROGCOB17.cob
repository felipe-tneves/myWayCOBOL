@@ -0,0 +1,146 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. PROGCOB17.
+000030 AUTHOR. FELIPE TADEU.
+000040 INSTALLATION. DEPTO ACADEMICO.
+000050 DATE-WRITTEN. 09/08/2026.
+000060 DATE-COMPILED. 09/08/2026.
+000070***********************************************************
+000080* AREA DE COMENTARIOS - REMARKS
+000090* OBJETIVO: LER O HISTORICO DE MEDIAS (GRADE-HISTORY) E
+000100*           EMITIR UM RELATORIO DE TENDENCIA POR ALUNO,
+000110*           COMPARANDO CADA MEDIA COM A MEDIA ANTERIOR DO
+000120*           MESMO ALUNO (ALTA/QUEDA/ESTAVEL).
+000130* OBS: GRADE-HISTORY E GRAVADO POR PROGCOB07/08/16 NA ORDEM EM
+000140*      QUE OS ALUNOS SAO LANCADOS, NAO AGRUPADO POR ALUNO - O
+000150*      ARQUIVO E ORDENADO POR MATRICULA/DATA ANTES DE PROCESSAR,
+000160*      PARA QUE OS REGISTROS DO MESMO ALUNO FIQUEM ADJACENTES.
+000170* -----------------------------------------------------
+000180* HISTORICO DE ALTERACOES
+000190* 09/08/2026 FT  PROGRAMA CRIADO.
+000195* 09/08/2026 FT  GRADE-HISTORY PASSA A SER ORDENADO POR
+000196*                MATRICULA/DATA DE CALCULO (SORT) ANTES DE
+000197*                CALCULAR A TENDENCIA, EM VEZ DE COMPARAR
+000198*                APENAS COM O REGISTRO FISICO ANTERIOR - NUMA
+000199*                TURMA COM MAIS DE UM ALUNO OS REGISTROS DO
+000199*                MESMO ALUNO NAO FICAM ADJACENTES NO ARQUIVO
+000199*                COMO GRAVADOS, O QUE FAZIA QUASE TUDO CAIR
+000199*                EM 'N/A'.
+000200***********************************************************
+000200 ENVIRONMENT DIVISION.
+000210 CONFIGURATION SECTION.
+000220 SPECIAL-NAMES.
+000230     DECIMAL-POINT IS COMMA.
+000240 INPUT-OUTPUT SECTION.
+000250 FILE-CONTROL.
+000260     SELECT GRADE-HISTORY ASSIGN TO 'GRDHIST'
+000270         ORGANIZATION IS LINE SEQUENTIAL
+000280         FILE STATUS IS TRN-HIST-STATUS.
+000285     SELECT SORT-WORK-FILE ASSIGN TO 'SRTWORK'.
+000287     SELECT SORTED-HISTORY ASSIGN TO 'GRDHSRT'
+000288         ORGANIZATION IS LINE SEQUENTIAL
+000289         FILE STATUS IS TRN-SORTED-STATUS.
+000290     SELECT TREND-REPORT ASSIGN TO 'GRDTREND'
+000300         ORGANIZATION IS LINE SEQUENTIAL
+000310         FILE STATUS IS TRN-REPORT-STATUS.
+000320 DATA DIVISION.
+000330 FILE SECTION.
+000340 FD  GRADE-HISTORY.
+000345 01  TRN-HIST-RECORD           PIC X(28).
+000346 SD  SORT-WORK-FILE.
+000347 01  TRN-SORT-RECORD.
+000347     05  SRT-ID                PIC 9(05).
+000348     05  SRT-DATA-CALCULO      PIC 9(08).
+000348     05  SRT-MEDIA             PIC 9(02)V9.
+000348     05  SRT-SITUACAO          PIC X(12).
+000350 FD  SORTED-HISTORY.
+000355     COPY GRDHIST.
+000360 FD  TREND-REPORT
+000370     RECORD CONTAINS 80 CHARACTERS.
+000380 01  TRN-REPORT-LINE          PIC X(80).
+
+000390 WORKING-STORAGE SECTION.
+000400 01  TRN-SWITCHES.
+000410     05  TRN-HIST-STATUS      PIC X(02) VALUE '00'.
+000420         88  TRN-HIST-EOF         VALUE '10'.
+000425     05  TRN-SORTED-STATUS    PIC X(02) VALUE '00'.
+000430     05  TRN-REPORT-STATUS    PIC X(02) VALUE '00'.
+
+000440 01  TRN-ANTERIOR.
+000450     05  TRN-ANT-ID           PIC 9(05) VALUE ZEROS.
+000460     05  TRN-ANT-MEDIA        PIC 9(02)V9 VALUE ZEROS.
+
+000470 01  TRN-TENDENCIA            PIC X(10) VALUE SPACES.
+
+000480 01  TRN-LINHA-DETALHE.
+000490     05  FILLER               PIC X(01) VALUE SPACES.
+000500     05  TRN-D-ID             PIC 9(05).
+000510     05  FILLER               PIC X(01) VALUE SPACES.
+000520     05  TRN-D-DATA           PIC 9(08).
+000530     05  FILLER               PIC X(01) VALUE SPACES.
+000540     05  TRN-D-MEDIA          PIC Z9,9.
+000550     05  FILLER               PIC X(01) VALUE SPACES.
+000560     05  TRN-D-SITUACAO       PIC X(12).
+000570     05  FILLER               PIC X(01) VALUE SPACES.
+000580     05  TRN-D-TENDENCIA      PIC X(10).
+
+000590 PROCEDURE DIVISION.
+
+000600 0000-MAINLINE.
+000610     PERFORM 1000-INICIALIZAR THRU 1000-INICIALIZAR-EXIT.
+000620     PERFORM 2000-PROCESSAR-HIST THRU 2000-PROCESSAR-HIST-EXIT
+000630         UNTIL TRN-HIST-EOF.
+000640     PERFORM 3000-FINALIZAR THRU 3000-FINALIZAR-EXIT.
+000650     STOP RUN.
+
+000660 1000-INICIALIZAR.
+000665     SORT SORT-WORK-FILE
+000666         ON ASCENDING KEY SRT-ID SRT-DATA-CALCULO
+000667         USING GRADE-HISTORY
+000668         GIVING SORTED-HISTORY.
+000670     OPEN INPUT SORTED-HISTORY.
+000680     OPEN OUTPUT TREND-REPORT.
+000690     MOVE '=== TENDENCIA DE MEDIAS POR ALUNO - SEMESTRE ==='
+000700         TO TRN-REPORT-LINE.
+000710     WRITE TRN-REPORT-LINE.
+000720     READ SORTED-HISTORY
+000730         AT END SET TRN-HIST-EOF TO TRUE
+000740     END-READ.
+000750 1000-INICIALIZAR-EXIT.
+000760     EXIT.
+
+000770 2000-PROCESSAR-HIST.
+000780     IF GRH-ID = TRN-ANT-ID
+000790         IF GRH-MEDIA > TRN-ANT-MEDIA
+000800             MOVE 'ALTA' TO TRN-TENDENCIA
+000810         ELSE
+000820             IF GRH-MEDIA < TRN-ANT-MEDIA
+000830                 MOVE 'QUEDA' TO TRN-TENDENCIA
+000840             ELSE
+000850                 MOVE 'ESTAVEL' TO TRN-TENDENCIA
+000860             END-IF
+000870         END-IF
+000880     ELSE
+000890         MOVE 'N/A' TO TRN-TENDENCIA
+000900     END-IF.
+
+000910     MOVE GRH-ID TO TRN-D-ID.
+000920     MOVE GRH-DATA-CALCULO TO TRN-D-DATA.
+000930     MOVE GRH-MEDIA TO TRN-D-MEDIA.
+000940     MOVE GRH-SITUACAO TO TRN-D-SITUACAO.
+000950     MOVE TRN-TENDENCIA TO TRN-D-TENDENCIA.
+000960     WRITE TRN-REPORT-LINE FROM TRN-LINHA-DETALHE.
+
+000970     MOVE GRH-ID TO TRN-ANT-ID.
+000980     MOVE GRH-MEDIA TO TRN-ANT-MEDIA.
+
+000990     READ SORTED-HISTORY
+001000         AT END SET TRN-HIST-EOF TO TRUE
+001010     END-READ.
+001020 2000-PROCESSAR-HIST-EXIT.
+001030     EXIT.
+
+001040 3000-FINALIZAR.
+001050     CLOSE SORTED-HISTORY.
+001060     CLOSE TREND-REPORT.
+001070 3000-FINALIZAR-EXIT.
+001080     EXIT.
