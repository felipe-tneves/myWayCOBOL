@@ -0,0 +1,14 @@
+000010***********************************************************
+000020* COPYBOOK: ERRLOG
+000030* AUTHOR: FELIPE TADEU
+000040* OBJETIVO: LAYOUT DO REGISTRO DO ARQUIVO DE ERROS
+000050*           (ERROR-LOG), COM O MOTIVO E OS DADOS ORIGINAIS
+000060*           DO REGISTRO DE ENTRADA QUE NAO PUDE SER
+000070*           PROCESSADO.
+000080* DATA: 09/08/2026
+000090***********************************************************
+000100 01  ERR-LOG-RECORD.
+000110     05  ERR-MOTIVO              PIC X(30).
+000120     05  ERR-ID                  PIC 9(05).
+000130     05  ERR-NOTA1-ORIGINAL      PIC X(02).
+000140     05  ERR-NOTA2-ORIGINAL      PIC X(02).
