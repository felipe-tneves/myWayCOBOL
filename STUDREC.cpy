@@ -0,0 +1,18 @@
+000010***********************************************************
+000020* COPYBOOK: STUDREC
+000030* AUTHOR: FELIPE TADEU
+000040* OBJETIVO: LAYOUT DO REGISTRO DO ARQUIVO DE ALUNOS
+000050*           (STUDENTS-FILE), COM AS TRES NOTAS USADAS NO
+000060*           CALCULO DA MEDIA PONDERADA.
+000070* DATA: 09/08/2026
+000075* -----------------------------------------------------
+000076* HISTORICO DE ALTERACOES
+000077* 09/08/2026 FT  INCLUIDO STU-NOTA3 PARA MEDIA PONDERADA
+000078*                DE 3 NOTAS (VER GRDPARM.cpy).
+000080***********************************************************
+000090 01  STU-RECORD.
+000100     05  STU-ID              PIC 9(05).
+000110     05  STU-NOME            PIC X(20).
+000120     05  STU-NOTA1           PIC 9(02).
+000130     05  STU-NOTA2           PIC 9(02).
+000135     05  STU-NOTA3           PIC 9(02).
