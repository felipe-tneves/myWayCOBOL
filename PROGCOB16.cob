@@ -0,0 +1,238 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. PROGCOB16.
+000030 AUTHOR. FELIPE TADEU.
+000040 INSTALLATION. DEPTO ACADEMICO.
+000050 DATE-WRITTEN. 09/08/2026.
+000060 DATE-COMPILED. 09/08/2026.
+000070***********************************************************
+000080* AREA DE COMENTARIOS - REMARKS
+000090* OBJETIVO: PROCESSAR EM LOTE O ARQUIVO DE ALUNOS
+000100*           (STUDENTS-FILE), CALCULANDO A MEDIA DE CADA
+000110*           UM E EMITINDO UM HISTORICO ESCOLAR COMPLETO
+000120*           COM A QUANTIDADE DE ALUNOS EM CADA SITUACAO.
+000130* -----------------------------------------------------
+000140* HISTORICO DE ALTERACOES
+000150* 09/08/2026 FT  PROGRAMA CRIADO.
+000155* 09/08/2026 FT  ALUNO COM NOTA MAXIMA (WHEN 10) PASSA A
+000157*                SER GRAVADO EM SCHOLARSHIP-CANDIDATES.
+000158* 09/08/2026 FT  INCLUIDA A NOTA 03 E MEDIA PASSA A SER
+000159*                PONDERADA PELOS PESOS LIDOS DE
+000159*                GRADE-WEIGHTS (EM VEZ DE DIVIDIR POR 2).
+000161* 09/08/2026 FT  AS FAIXAS 6 THRU 9 E 2 THRU 5 PASSAM A
+000162*                USAR AS NOTAS DE CORTE DE GRADE-THRESHOLDS
+000163*                (CURSO DEFAULT = ESPACOS), EM VEZ DE FIXAS.
+000164* 09/08/2026 FT  CADA MEDIA CALCULADA PASSA A SER GRAVADA
+000165*                EM GRADE-HISTORY, PARA RELATORIO DE
+000166*                TENDENCIA (PROGCOB17).
+000167* 09/08/2026 FT  SCHOLARSHIP-CANDIDATES E GRADE-HISTORY PASSAM
+000168*                A SER ABERTOS UMA UNICA VEZ EM 1000-INICIALIZAR
+000169*                E FECHADOS EM 3000-FINALIZAR, EM VEZ DE A CADA
+000169*                ALUNO PROCESSADO EM 2000-PROCESSAR-ALUNO.
+000160***********************************************************
+000170 ENVIRONMENT DIVISION.
+000180 CONFIGURATION SECTION.
+000190 SPECIAL-NAMES.
+000200     DECIMAL-POINT IS COMMA.
+000210 INPUT-OUTPUT SECTION.
+000220 FILE-CONTROL.
+000230     SELECT STUDENTS-FILE ASSIGN TO 'STUDENTS'
+000240         ORGANIZATION IS LINE SEQUENTIAL
+000250         FILE STATUS IS TRN-STUDENTS-STATUS.
+000260     SELECT TRANSCRIPT-REPORT ASSIGN TO 'TRANSCPT'
+000270         ORGANIZATION IS LINE SEQUENTIAL
+000280         FILE STATUS IS TRN-REPORT-STATUS.
+000285     SELECT SCHOLARSHIP-CANDIDATES ASSIGN TO 'SCHOLAR'
+000286         ORGANIZATION IS LINE SEQUENTIAL
+000287         FILE STATUS IS TRN-SCHOLAR-STATUS.
+000288     SELECT GRADE-WEIGHTS ASSIGN TO 'GRDWGT'
+000289         ORGANIZATION IS LINE SEQUENTIAL
+000289         FILE STATUS IS TRN-GRDWGT-STATUS.
+000291     SELECT GRADE-THRESHOLDS ASSIGN TO 'GRDTHR'
+000292         ORGANIZATION IS INDEXED
+000293         ACCESS MODE IS RANDOM
+000294         RECORD KEY IS GTH-CURSO
+000295         FILE STATUS IS TRN-GRDTHR-STATUS.
+000296     SELECT GRADE-HISTORY ASSIGN TO 'GRDHIST'
+000297         ORGANIZATION IS LINE SEQUENTIAL
+000298         FILE STATUS IS TRN-GRDHIST-STATUS.
+
+000290 DATA DIVISION.
+000300 FILE SECTION.
+000310 FD  STUDENTS-FILE.
+000320     COPY STUDREC.
+000330 FD  TRANSCRIPT-REPORT
+000340     RECORD CONTAINS 80 CHARACTERS.
+000350 01  TRN-REPORT-LINE          PIC X(80).
+000355 FD  SCHOLARSHIP-CANDIDATES.
+000356     COPY SCHOLAR.
+000357 FD  GRADE-WEIGHTS.
+000358     COPY GRDPARM.
+000359 FD  GRADE-THRESHOLDS.
+000359     COPY GRDTHRSH.
+000359 FD  GRADE-HISTORY.
+000359     COPY GRDHIST.
+
+000360 WORKING-STORAGE SECTION.
+000370 01  TRN-SWITCHES.
+000380     05  TRN-STUDENTS-STATUS  PIC X(02) VALUE '00'.
+000390         88  TRN-STUDENTS-EOF     VALUE '10'.
+000400     05  TRN-REPORT-STATUS    PIC X(02) VALUE '00'.
+000405     05  TRN-SCHOLAR-STATUS   PIC X(02) VALUE '00'.
+000406     05  TRN-GRDWGT-STATUS    PIC X(02) VALUE '00'.
+000406     05  TRN-GRDTHR-STATUS    PIC X(02) VALUE '00'.
+000406     05  TRN-GRDHIST-STATUS   PIC X(02) VALUE '00'.
+
+000407 01  TRN-PESOS.
+000408     05  TRN-PESO-NOTA1       PIC 9(03) VALUE 34.
+000409     05  TRN-PESO-NOTA2       PIC 9(03) VALUE 33.
+000410     05  TRN-PESO-NOTA3       PIC 9(03) VALUE 33.
+
+000411 01  TRN-NOTAS-CORTE.
+000412     05  TRN-NOTA-APROVACAO   PIC 9(02) VALUE 6.
+000413     05  TRN-NOTA-RECUPERACAO PIC 9(02) VALUE 2.
+
+000414 01  TRN-DATASISTEMA          PIC 9(08) VALUE ZEROS.
+
+000410 01  TRN-ACUMULADORES.
+000420     05  TRN-QTDE-ALUNOS      PIC 9(05) COMP VALUE ZEROS.
+000430     05  TRN-QTDE-APROVADO    PIC 9(05) COMP VALUE ZEROS.
+000440     05  TRN-QTDE-RECUPERA    PIC 9(05) COMP VALUE ZEROS.
+000450     05  TRN-QTDE-REPROVADO   PIC 9(05) COMP VALUE ZEROS.
+
+000460 01  TRN-AREA-TRABALHO.
+000470     05  TRN-MEDIA            PIC 9(02)V9 VALUE ZEROS.
+000480     05  TRN-SITUACAO         PIC X(12) VALUE SPACES.
+
+000490 01  TRN-LINHA-DETALHE.
+000500     05  FILLER               PIC X(01) VALUE SPACES.
+000510     05  TRN-D-ID             PIC 9(05).
+000520     05  FILLER               PIC X(01) VALUE SPACES.
+000530     05  TRN-D-NOME           PIC X(20).
+000540     05  FILLER               PIC X(01) VALUE SPACES.
+000550     05  TRN-D-MEDIA          PIC Z9,9.
+000560     05  FILLER               PIC X(01) VALUE SPACES.
+000570     05  TRN-D-SITUACAO       PIC X(12).
+
+000580 01  TRN-LINHA-TOTAL.
+000590     05  FILLER               PIC X(01) VALUE SPACES.
+000600     05  FILLER               PIC X(14) VALUE 'TOTAL ALUNOS: '.
+000610     05  TRN-T-ALUNOS         PIC ZZZZ9.
+000620     05  FILLER               PIC X(04) VALUE SPACES.
+000630     05  FILLER               PIC X(11) VALUE 'APROVADOS: '.
+000640     05  TRN-T-APROVADO       PIC ZZZZ9.
+000650     05  FILLER               PIC X(04) VALUE SPACES.
+000660     05  FILLER               PIC X(14) VALUE 'RECUPERACAO: '.
+000670     05  TRN-T-RECUPERA       PIC ZZZZ9.
+000680     05  FILLER               PIC X(04) VALUE SPACES.
+000690     05  FILLER               PIC X(12) VALUE 'REPROVADOS: '.
+000700     05  TRN-T-REPROVADO      PIC ZZZZ9.
+
+000710 PROCEDURE DIVISION.
+
+000720 0000-MAINLINE.
+000730     PERFORM 1000-INICIALIZAR THRU 1000-INICIALIZAR-EXIT.
+000740     PERFORM 2000-PROCESSAR-ALUNO THRU 2000-PROCESSAR-ALUNO-EXIT
+000750         UNTIL TRN-STUDENTS-EOF.
+000760     PERFORM 3000-FINALIZAR THRU 3000-FINALIZAR-EXIT.
+000770     STOP RUN.
+
+000780 1000-INICIALIZAR.
+000781     ACCEPT TRN-DATASISTEMA FROM DATE YYYYMMDD.
+000790     OPEN INPUT STUDENTS-FILE.
+000793     OPEN OUTPUT TRANSCRIPT-REPORT.
+000796     OPEN EXTEND SCHOLARSHIP-CANDIDATES.
+000798     OPEN EXTEND GRADE-HISTORY.
+000801     OPEN INPUT GRADE-WEIGHTS.
+000802     IF TRN-GRDWGT-STATUS = '00'
+000803         READ GRADE-WEIGHTS
+000804             AT END
+000805                 CONTINUE
+000806             NOT AT END
+000807                 MOVE GRD-PESO-NOTA1 TO TRN-PESO-NOTA1
+000808                 MOVE GRD-PESO-NOTA2 TO TRN-PESO-NOTA2
+000809                 MOVE GRD-PESO-NOTA3 TO TRN-PESO-NOTA3
+000810         END-READ
+000811         CLOSE GRADE-WEIGHTS
+000812     END-IF.
+000814     OPEN INPUT GRADE-THRESHOLDS.
+000815     IF TRN-GRDTHR-STATUS = '00'
+000816         MOVE SPACES TO GTH-CURSO
+000817         READ GRADE-THRESHOLDS
+000818             INVALID KEY
+000819                 CONTINUE
+000820             NOT INVALID KEY
+000821                 MOVE GTH-NOTA-APROVACAO TO TRN-NOTA-APROVACAO
+000822                 MOVE GTH-NOTA-RECUPERACAO
+000823                     TO TRN-NOTA-RECUPERACAO
+000824         END-READ
+000825         CLOSE GRADE-THRESHOLDS
+000826     END-IF.
+000813     MOVE '=== HISTORICO ESCOLAR - PROCESSAMENTO EM LOTE ==='
+000820         TO TRN-REPORT-LINE.
+000830     WRITE TRN-REPORT-LINE.
+000840     READ STUDENTS-FILE
+000850         AT END SET TRN-STUDENTS-EOF TO TRUE
+000860     END-READ.
+000870 1000-INICIALIZAR-EXIT.
+000880     EXIT.
+
+000890 2000-PROCESSAR-ALUNO.
+000900     COMPUTE TRN-MEDIA =
+000901         ((STU-NOTA1 * TRN-PESO-NOTA1) +
+000902          (STU-NOTA2 * TRN-PESO-NOTA2) +
+000903          (STU-NOTA3 * TRN-PESO-NOTA3)) / 100.
+
+000910     EVALUATE TRUE
+000920         WHEN TRN-MEDIA = 10
+000930             MOVE 'APROV - BONUS' TO TRN-SITUACAO
+000940             ADD 1 TO TRN-QTDE-APROVADO
+000944             MOVE STU-ID TO SCH-ID
+000945             MOVE STU-NOME TO SCH-NOME
+000946             MOVE STU-NOTA1 TO SCH-NOTA1
+000947             MOVE STU-NOTA2 TO SCH-NOTA2
+000947             MOVE STU-NOTA3 TO SCH-NOTA3
+000948             MOVE TRN-MEDIA TO SCH-MEDIA
+000949             WRITE SCH-CANDIDATE-RECORD
+000950         WHEN TRN-MEDIA >= TRN-NOTA-APROVACAO
+000960             MOVE 'APROVADO' TO TRN-SITUACAO
+000970             ADD 1 TO TRN-QTDE-APROVADO
+000980         WHEN TRN-MEDIA >= TRN-NOTA-RECUPERACAO
+000990             MOVE 'RECUPERACAO' TO TRN-SITUACAO
+001000             ADD 1 TO TRN-QTDE-RECUPERA
+001010         WHEN OTHER
+001020             MOVE 'REPROVADO' TO TRN-SITUACAO
+001030             ADD 1 TO TRN-QTDE-REPROVADO
+001040     END-EVALUATE.
+
+001050     MOVE STU-ID TO TRN-D-ID.
+001060     MOVE STU-NOME TO TRN-D-NOME.
+001070     MOVE TRN-MEDIA TO TRN-D-MEDIA.
+001080     MOVE TRN-SITUACAO TO TRN-D-SITUACAO.
+001090     WRITE TRN-REPORT-LINE FROM TRN-LINHA-DETALHE.
+
+001092     MOVE STU-ID TO GRH-ID.
+001093     MOVE TRN-DATASISTEMA TO GRH-DATA-CALCULO.
+001094     MOVE TRN-MEDIA TO GRH-MEDIA.
+001095     MOVE TRN-SITUACAO TO GRH-SITUACAO.
+001096     WRITE GRH-HISTORY-RECORD.
+
+001100     ADD 1 TO TRN-QTDE-ALUNOS.
+
+001110     READ STUDENTS-FILE
+001120         AT END SET TRN-STUDENTS-EOF TO TRUE
+001130     END-READ.
+001140 2000-PROCESSAR-ALUNO-EXIT.
+001150     EXIT.
+
+001160 3000-FINALIZAR.
+001170     MOVE TRN-QTDE-ALUNOS TO TRN-T-ALUNOS.
+001180     MOVE TRN-QTDE-APROVADO TO TRN-T-APROVADO.
+001190     MOVE TRN-QTDE-RECUPERA TO TRN-T-RECUPERA.
+001200     MOVE TRN-QTDE-REPROVADO TO TRN-T-REPROVADO.
+001210     WRITE TRN-REPORT-LINE FROM TRN-LINHA-TOTAL.
+001220     CLOSE STUDENTS-FILE.
+001230     CLOSE TRANSCRIPT-REPORT.
+001232     CLOSE SCHOLARSHIP-CANDIDATES.
+001234     CLOSE GRADE-HISTORY.
+001240 3000-FINALIZAR-EXIT.
+001250     EXIT.
