@@ -0,0 +1,189 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. PROGCOB15.
+000030 AUTHOR. FELIPE TADEU.
+000040 INSTALLATION. DEPTO DE PESSOAL.
+000050 DATE-WRITTEN. 11/02/2022.
+000060 DATE-COMPILED. 11/02/2022.
+000070***********************************************************
+000080* AREA DE COMENTARIOS - REMARKS
+000090* OBJETIVO: PROCESSAR EM LOTE O ARQUIVO MESTRE DE
+000100*           FUNCIONARIOS (EMPLOYEE-MASTER), APLICANDO O
+000110*           AUMENTO POR TEMPO DE CASA A CADA FUNCIONARIO E
+000120*           EMITINDO RELATORIO COMPARATIVO SALARIO
+000130*           ANTERIOR X SALARIO NOVO.
+000140* -----------------------------------------------------
+000150* HISTORICO DE ALTERACOES
+000160* 11/02/2022 FT  PROGRAMA CRIADO.
+000165* 09/08/2026 FT  INCLUIDA FAIXA ACIMA DE 25 ANOS DE CASA.
+000167* 09/08/2026 FT  CADA CALCULO PASSA A SER REGISTRADO NA
+000168*                TRILHA DE AUDITORIA RAISE-AUDIT-TRAIL.
+000169* 09/08/2026 FT  PASSA A VALIDAR O ANO DE ENTRADA DE CADA
+000169*                FUNCIONARIO ANTES DE CALCULAR O TEMPO DE
+000169*                CASA (NAO PODE SER FUTURO NEM ANTERIOR A
+000169*                FUNDACAO DA EMPRESA); REGISTRO INVALIDO E
+000169*                REJEITADO E CONTADO EM VEZ DE PROCESSADO.
+000169* 09/08/2026 FT  INCLUIDO O CAMPO EMP-ID NO LAYOUT DO
+000169*                EMPLOYEE-MASTER, PARA PERMITIR A CONSULTA
+000169*                POR MATRICULA NOS PROGRAMAS DE CADASTRO.
+000169* 09/08/2026 FT  LAYOUT DE EMP-RECORD PASSA A VIR DA COPYBOOK
+000169*                COMPARTILHADA EMPREC, EM VEZ DE REDECLARADO
+000169*                AQUI E NO PROGRAMA DE CADASTRO DE NOMES.
+000169* 09/08/2026 FT  EMPLOYEE-MASTER PASSA A SER ORGANIZACAO
+000169*                INDEXADA, CHAVEADA POR EMP-ID, PARA PERMITIR
+000169*                A CONSULTA/CORRECAO DE UM UNICO FUNCIONARIO
+000169*                FORA DO LOTE NOTURNO (PROGCOB02); O LOTE
+000169*                CONTINUA LENDO O ARQUIVO INTEIRO EM SEQUENCIA.
+000169* 09/08/2026 FT  AUM-AUMENTO AMPLIADO PARA 9(06)V99, MESMA
+000169*                LARGURA DE EMP-SALARIO, PARA NAO TRUNCAR O
+000169*                AUMENTO DE FUNCIONARIOS DE SALARIO ALTO NAS
+000169*                FAIXAS DE MAIOR TEMPO DE CASA.
+000169* 09/08/2026 FT  PASSA A ENCERRAR COM GOBACK EM VEZ DE STOP RUN,
+000169*                PARA QUE O CONTROLE VOLTE AO ORQUESTRADOR
+000169*                (PROGCOB21) QUANDO ESTE PROGRAMA E CHAMADO POR
+000169*                ELE - RODANDO SOZINHO COMO STEP DA JCL O EFEITO
+000169*                CONTINUA SENDO ENCERRAR A RUN UNIT.
+000169* 09/08/2026 FT  2000-PROCESSAR-FUNC PASSA A DESVIAR O ANO DE
+000169*                ENTRADA INVALIDO POR IF/ELSE, EM VEZ DE GO TO
+000169*                PARA A SAIDA DO PARAGRAFO.
+000170***********************************************************
+000180 ENVIRONMENT DIVISION.
+000190 CONFIGURATION SECTION.
+000200 SPECIAL-NAMES.
+000210     DECIMAL-POINT IS COMMA.
+000220 INPUT-OUTPUT SECTION.
+000230 FILE-CONTROL.
+000240     SELECT EMPLOYEE-MASTER ASSIGN TO 'EMPMAST'
+000250         ORGANIZATION IS INDEXED
+000252         ACCESS MODE IS SEQUENTIAL
+000254         RECORD KEY IS EMP-ID
+000260         FILE STATUS IS AUM-EMPMAST-STATUS.
+000270     SELECT RAISE-REPORT ASSIGN TO 'RAISERPT'
+000280         ORGANIZATION IS LINE SEQUENTIAL
+000290         FILE STATUS IS AUM-REPORT-STATUS.
+000295     SELECT RAISE-AUDIT-TRAIL ASSIGN TO 'RAISEAUD'
+000296         ORGANIZATION IS LINE SEQUENTIAL
+000297         FILE STATUS IS AUM-AUDIT-STATUS.
+
+000300 DATA DIVISION.
+000310 FILE SECTION.
+000320 FD  EMPLOYEE-MASTER.
+000330     COPY EMPREC.
+000370 FD  RAISE-REPORT
+000380     RECORD CONTAINS 80 CHARACTERS.
+000390 01  AUM-REPORT-LINE          PIC X(80).
+000395 FD  RAISE-AUDIT-TRAIL.
+000396     COPY RAISEAUD.
+
+000400 WORKING-STORAGE SECTION.
+000410 01  AUM-SWITCHES.
+000420     05  AUM-EMPMAST-STATUS   PIC X(02) VALUE '00'.
+000430         88  AUM-EMPMAST-EOF      VALUE '10'.
+000440     05  AUM-REPORT-STATUS    PIC X(02) VALUE '00'.
+000445     05  AUM-AUDIT-STATUS     PIC X(02) VALUE '00'.
+
+000450 01  AUM-DATASISTEMA.
+000460     05  AUM-DATAANO          PIC 9(04).
+000470     05  AUM-DATAMES          PIC 9(02).
+000480     05  AUM-DATADIA          PIC 9(02).
+
+000490 01  AUM-ACUMULADORES.
+000500     05  AUM-QTDE-FUNC        PIC 9(05) COMP VALUE ZEROS.
+000505     05  AUM-QTDE-INVALIDO    PIC 9(05) COMP VALUE ZEROS.
+
+000507 01  AUM-CONSTANTES.
+000508     05  AUM-ANO-FUNDACAO     PIC 9(04) VALUE 1990.
+
+000510 01  AUM-AREA-TRABALHO.
+000520     05  AUM-TEMPOCASA        PIC 9(02) VALUE ZEROS.
+000530     05  AUM-AUMENTO          PIC 9(06)V99 VALUE ZEROS.
+000540     05  AUM-SALARIO-NOVO     PIC 9(07)V99 VALUE ZEROS.
+
+000550 01  AUM-LINHA-DETALHE.
+000560     05  FILLER               PIC X(01) VALUE SPACES.
+000570     05  AUM-D-NOME           PIC X(30).
+000580     05  FILLER               PIC X(01) VALUE SPACES.
+000590     05  AUM-D-ANTERIOR       PIC ZZZ.ZZ9,99.
+000600     05  FILLER               PIC X(01) VALUE SPACES.
+000610     05  AUM-D-AUMENTO        PIC ZZZ.ZZ9,99.
+000620     05  FILLER               PIC X(01) VALUE SPACES.
+000630     05  AUM-D-NOVO           PIC ZZZ.ZZ9,99.
+
+000640 PROCEDURE DIVISION.
+
+000650 0000-MAINLINE.
+000660     PERFORM 1000-INICIALIZAR THRU 1000-INICIALIZAR-EXIT.
+000670     PERFORM 2000-PROCESSAR-FUNC THRU 2000-PROCESSAR-FUNC-EXIT
+000680         UNTIL AUM-EMPMAST-EOF.
+000690     PERFORM 3000-FINALIZAR THRU 3000-FINALIZAR-EXIT.
+000700     GOBACK.
+
+000710 1000-INICIALIZAR.
+000720     ACCEPT AUM-DATASISTEMA FROM DATE YYYYMMDD.
+000730     OPEN INPUT EMPLOYEE-MASTER.
+000740     OPEN OUTPUT RAISE-REPORT.
+000745     OPEN EXTEND RAISE-AUDIT-TRAIL.
+000750     MOVE '=== RELATORIO DE AUMENTO POR TEMPO DE CASA ==='
+000760         TO AUM-REPORT-LINE.
+000770     WRITE AUM-REPORT-LINE.
+000780     READ EMPLOYEE-MASTER
+000790         AT END SET AUM-EMPMAST-EOF TO TRUE
+000800     END-READ.
+000810 1000-INICIALIZAR-EXIT.
+000820     EXIT.
+
+000830 2000-PROCESSAR-FUNC.
+000835     IF EMP-ANOENTRADA > AUM-DATAANO
+000836             OR EMP-ANOENTRADA < AUM-ANO-FUNDACAO
+000837         DISPLAY 'ANO DE ENTRADA INVALIDO PARA ' EMP-NOME
+000838             ': ' EMP-ANOENTRADA
+000839         ADD 1 TO AUM-QTDE-INVALIDO
+000840     ELSE
+000842         COMPUTE AUM-TEMPOCASA = AUM-DATAANO - EMP-ANOENTRADA
+
+000850         EVALUATE TRUE
+000860             WHEN AUM-TEMPOCASA <= 1
+000870                 COMPUTE AUM-AUMENTO = 0
+000880             WHEN AUM-TEMPOCASA <= 5
+000890                 COMPUTE AUM-AUMENTO = EMP-SALARIO * 0,05
+000900             WHEN AUM-TEMPOCASA <= 15
+000910                 COMPUTE AUM-AUMENTO = EMP-SALARIO * 0,10
+000915             WHEN AUM-TEMPOCASA <= 25
+000918                 COMPUTE AUM-AUMENTO = EMP-SALARIO * 0,15
+000920             WHEN OTHER
+000930                 COMPUTE AUM-AUMENTO = EMP-SALARIO * 0,20
+000940         END-EVALUATE
+
+000950         COMPUTE AUM-SALARIO-NOVO = EMP-SALARIO + AUM-AUMENTO
+
+000960         MOVE EMP-NOME TO AUM-D-NOME
+000970         MOVE EMP-SALARIO TO AUM-D-ANTERIOR
+000980         MOVE AUM-AUMENTO TO AUM-D-AUMENTO
+000990         MOVE AUM-SALARIO-NOVO TO AUM-D-NOVO
+001000         WRITE AUM-REPORT-LINE FROM AUM-LINHA-DETALHE
+
+001002         MOVE EMP-NOME              TO AUD-NOME
+001003         MOVE AUM-TEMPOCASA         TO AUD-TEMPOCASA
+001004         MOVE EMP-SALARIO           TO AUD-SALARIO-ANTES
+001005         MOVE AUM-AUMENTO           TO AUD-AUMENTO
+001006         MOVE AUM-SALARIO-NOVO      TO AUD-SALARIO-DEPOIS
+001007         MOVE AUM-DATASISTEMA       TO AUD-DATA-EXECUCAO
+001008         WRITE AUD-RAISE-RECORD
+
+001010         ADD 1 TO AUM-QTDE-FUNC
+001019     END-IF.
+
+001020 2000-PROCESSAR-FUNC-EXIT.
+001045     READ EMPLOYEE-MASTER
+001046         AT END SET AUM-EMPMAST-EOF TO TRUE
+001047     END-READ.
+001060     EXIT.
+
+001070 3000-FINALIZAR.
+001080     DISPLAY 'FUNCIONARIOS PROCESSADOS: ' AUM-QTDE-FUNC.
+001085     DISPLAY 'REGISTROS COM ANO DE ENTRADA INVALIDO: '
+001086         AUM-QTDE-INVALIDO.
+001090     CLOSE EMPLOYEE-MASTER.
+001100     CLOSE RAISE-REPORT.
+001105     CLOSE RAISE-AUDIT-TRAIL.
+001110 3000-FINALIZAR-EXIT.
+001120     EXIT.
