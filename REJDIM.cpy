@@ -0,0 +1,15 @@
+000010***********************************************************
+000020* COPYBOOK: REJDIM
+000030* AUTHOR: FELIPE TADEU
+000040* OBJETIVO: LAYOUT DO REGISTRO DO ARQUIVO DE LOTES COM
+000050*           DIMENSOES REJEITADAS (REJECTED-DIMENSIONS), COM
+000060*           CODIGO DE MOTIVO E AS MEDIDAS ORIGINAIS DO LOTE.
+000070* DATA: 09/08/2026
+000080***********************************************************
+000090 01  RJD-RECORD.
+000100     05  RJD-MOTIVO          PIC X(02).
+000110        88  RJD-MOTIVO-LARGURA-INVALIDA     VALUE 'LA'.
+000120        88  RJD-MOTIVO-COMPRIMENTO-INVALIDO VALUE 'CO'.
+000130     05  RJD-LOTE-ID         PIC 9(05).
+000140     05  RJD-LARGURA         PIC 9(03)V99.
+000150     05  RJD-COMPRIMENTO     PIC 9(03)V99.
