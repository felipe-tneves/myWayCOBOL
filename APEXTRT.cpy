@@ -0,0 +1,29 @@
+      ***********************************************************
+      * COPYBOOK: APEXTRT
+      * AUTHOR: FELIPE TADEU
+      * OBJETIVO: LAYOUT DO REGISTRO DO EXTRATO DE FRETE EM CSV
+      *           (AP-EXTRACT) PARA CARGA PELO CONTAS A PAGAR NA
+      *           CONFERENCIA DE PAGAMENTO DE TRANSPORTADORA -
+      *           PRODUTO, VALOR, UF E FRETE CALCULADO, SEPARADOS
+      *           POR VIRGULA.
+      * DATA: 09/08/2026
+      * -----------------------------------------------------
+      * HISTORICO DE ALTERACOES
+      * 09/08/2026 FT  COPYBOOK CRIADA.
+      * 09/08/2026 FT  INCLUIDAS A MOEDA DO PEDIDO E O FRETE JA
+      *                CONVERTIDO PARA REAIS, PARA O CONTAS A PAGAR
+      *                CONFERIR PEDIDOS COTADOS EM MOEDA ESTRANGEIRA
+      *                SEM PRECISAR CONVERTER NA MAO.
+      ***********************************************************
+       01  AP-EXTRATO-LINHA.
+           05  AP-PRODUTO          PIC X(20).
+           05  FILLER              PIC X(01) VALUE ','.
+           05  AP-VALOR            PIC 9(06)V99.
+           05  FILLER              PIC X(01) VALUE ','.
+           05  AP-UF               PIC X(02).
+           05  FILLER              PIC X(01) VALUE ','.
+           05  AP-FRETE            PIC 9(06)V99.
+           05  FILLER              PIC X(01) VALUE ','.
+           05  AP-MOEDA            PIC X(03).
+           05  FILLER              PIC X(01) VALUE ','.
+           05  AP-FRETE-BRL        PIC 9(06)V99.
