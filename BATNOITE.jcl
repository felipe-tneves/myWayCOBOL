@@ -0,0 +1,38 @@
+//BATNOITE JOB (ACCT),'LOTE NOTURNO',CLASS=A,MSGCLASS=X,
+//             RESTART=STEP010
+//*********************************************************
+//* JOB: BATNOITE
+//* AUTHOR: FELIPE TADEU
+//* OBJETIVO: CADEIA DO LOTE NOTURNO - CONFERE O DIA UTIL,
+//*           DEPOIS APLICA O REAJUSTE POR TEMPO DE CASA E,
+//*           POR ULTIMO, CALCULA O FRETE DO DIA, NESTA
+//*           ORDEM. CADA STEP SO EXECUTA SE O ANTERIOR NAO
+//*           TERMINOU EM ERRO (COND), DE MODO QUE UMA FALHA
+//*           NO MEIO DA CADEIA NAO OBRIGA A REINICIAR DO
+//*           STEP010; BASTA SUBMETER DE NOVO COM O RESTART=
+//*           APONTANDO PARA O STEP QUE FALHOU.
+//* DATA: 09/08/2026
+//*********************************************************
+//*
+//STEP010  EXEC PGM=PROGCOB03
+//*        CONFERE DIA UTIL / FERIADO / SEMANA FISCAL DO DIA
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//HOLIDAYS DD DSN=PROD.BATCH.HOLIDAYS,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP020  EXEC PGM=PROGCOB15,COND=(4,LT,STEP010)
+//*        LOTE DE REAJUSTE POR TEMPO DE CASA
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//EMPMAST  DD DSN=PROD.BATCH.EMPMAST,DISP=SHR
+//RAISERPT DD DSN=PROD.BATCH.RAISERPT,DISP=(NEW,CATLG,DELETE)
+//RAISEAUD DD DSN=PROD.BATCH.RAISEAUD,DISP=MOD
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP030  EXEC PGM=PROGCOB13,COND=(4,LT,STEP020)
+//*        LOTE DE CALCULO DE FRETE DO DIA
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//ORDERS   DD DSN=PROD.BATCH.ORDERS,DISP=SHR
+//UFRATE   DD DSN=PROD.BATCH.UFRATE,DISP=SHR
+//CURRATE  DD DSN=PROD.BATCH.CURRATE,DISP=SHR
+//FRETERPT DD DSN=PROD.BATCH.FRETERPT,DISP=(NEW,CATLG,DELETE)
+//SYSOUT   DD SYSOUT=*
