@@ -0,0 +1,19 @@
+000010***********************************************************
+000020* COPYBOOK: SCHOLAR
+000030* AUTHOR: FELIPE TADEU
+000040* OBJETIVO: LAYOUT DO REGISTRO DO ARQUIVO DE CANDIDATOS A
+000050*           BOLSA DE ESTUDOS (SCHOLARSHIP-CANDIDATES),
+000060*           GERADO QUANDO A MEDIA DO ALUNO E NOTA MAXIMA.
+000070* DATA: 09/08/2026
+000075* -----------------------------------------------------
+000076* HISTORICO DE ALTERACOES
+000077* 09/08/2026 FT  INCLUIDO SCH-NOTA3 PARA ACOMPANHAR A
+000078*                MEDIA PONDERADA DE 3 NOTAS.
+000080***********************************************************
+000090 01  SCH-CANDIDATE-RECORD.
+000100     05  SCH-ID              PIC 9(05).
+000110     05  SCH-NOME            PIC X(20).
+000120     05  SCH-NOTA1           PIC 9(02).
+000130     05  SCH-NOTA2           PIC 9(02).
+000135     05  SCH-NOTA3           PIC 9(02).
+000140     05  SCH-MEDIA           PIC 9(02)V9.
