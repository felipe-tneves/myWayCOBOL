@@ -0,0 +1,18 @@
+000010***********************************************************
+000020* COPYBOOK: RAISEAUD
+000030* AUTHOR: FELIPE TADEU
+000040* OBJETIVO: LAYOUT DO REGISTRO DA TRILHA DE AUDITORIA DE
+000050*           AUMENTOS POR TEMPO DE CASA (RAISE-AUDIT-TRAIL)
+000060* DATA: 09/08/2026
+000065* HISTORICO DE ALTERACOES
+000066* 09/08/2026 FT  AUD-AUMENTO AMPLIADO PARA 9(06)V99, MESMA
+000067*                LARGURA DO SALARIO, PARA NAO TRUNCAR O VALOR
+000068*                GRAVADO NA TRILHA DE AUDITORIA.
+000070***********************************************************
+000080 01  AUD-RAISE-RECORD.
+000090     05  AUD-NOME            PIC X(30).
+000100     05  AUD-TEMPOCASA       PIC 9(02).
+000110     05  AUD-SALARIO-ANTES   PIC 9(07)V99.
+000120     05  AUD-AUMENTO         PIC 9(06)V99.
+000130     05  AUD-SALARIO-DEPOIS  PIC 9(07)V99.
+000140     05  AUD-DATA-EXECUCAO   PIC 9(08).
