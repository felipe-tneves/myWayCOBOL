@@ -0,0 +1,11 @@
+000010***********************************************************
+000020* COPYBOOK: FENCERTE
+000030* AUTHOR: FELIPE TADEU
+000040* OBJETIVO: LAYOUT DO REGISTRO DE PARAMETRO DA TAXA DE
+000050*           CERCAMENTO/MATERIAL DE BORDA POR METRO LINEAR
+000060*           (FENCE-RATE), USADA NO ORCAMENTO DE PERIMETRO
+000070*           DOS LOTES.
+000080* DATA: 09/08/2026
+000090***********************************************************
+000100 01  FNC-PARAM-RECORD.
+000110     05  FNC-VALOR-METRO          PIC 9(04)V99.
