@@ -0,0 +1,10 @@
+      ***********************************************************
+      * COPYBOOK: UFTABREG
+      * AUTHOR: FELIPE TADEU
+      * OBJETIVO: LAYOUT DO REGISTRO DA TABELA DE TAXAS DE FRETE
+      *           POR UNIDADE DA FEDERACAO (UF-RATE-TABLE)
+      * DATA: 09/02/2022
+      ***********************************************************
+       01  UF-RATE-RECORD.
+           05  UF-RATE-UF          PIC X(02).
+           05  UF-RATE-MULTIPLIER  PIC 9V9999.
