@@ -0,0 +1,14 @@
+000010***********************************************************
+000020* COPYBOOK: REJORDER
+000030* AUTHOR: FELIPE TADEU
+000040* OBJETIVO: LAYOUT DO REGISTRO DO ARQUIVO DE PEDIDOS
+000050*           REJEITADOS (REJECTED-ORDERS), COM CODIGO DE
+000060*           MOTIVO E OS DADOS ORIGINAIS DO PEDIDO.
+000070* DATA: 09/02/2022
+000080***********************************************************
+000090 01  REJ-ORDER-RECORD.
+000100     05  REJ-MOTIVO          PIC X(02).
+000110        88  REJ-MOTIVO-UF-INVALIDA  VALUE 'UF'.
+000120     05  REJ-PRODUTO         PIC X(20).
+000130     05  REJ-VALOR           PIC 9(06)V99.
+000140     05  REJ-UF              PIC X(02).
