@@ -0,0 +1,18 @@
+000010***********************************************************
+000020* COPYBOOK: RUNLEDG
+000030* AUTHOR: FELIPE TADEU
+000040* OBJETIVO: LAYOUT DO REGISTRO DO RAZAO DE EXECUCAO DO LOTE
+000050*           NOTURNO (RUN-LEDGER) - UMA LINHA POR PROGRAMA
+000060*           CHAMADO, COM HORA DE INICIO, HORA DE FIM E O
+000070*           RETURN-CODE DEVOLVIDO, PARA QUE A OPERACAO TENHA
+000080*           UM UNICO LUGAR ONDE CONFERIR O QUE RODOU (E O QUE
+000090*           NAO RODOU) EM CADA NOITE.
+000100* DATA: 09/08/2026
+000110***********************************************************
+000120 01  LGR-REGISTRO.
+000130     05  LGR-JOB             PIC X(20).
+000140     05  LGR-PROGRAMA        PIC X(09).
+000150     05  LGR-DATA-EXECUCAO   PIC 9(08).
+000160     05  LGR-HORA-INICIO     PIC 9(08).
+000170     05  LGR-HORA-FIM        PIC 9(08).
+000180     05  LGR-RETURN-CODE     PIC 9(04).
