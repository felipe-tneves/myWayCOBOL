@@ -6,28 +6,163 @@
       * OBJETIVO: RECEBER LARGURA E COMPRIMENTO
       * CALCULAR AREA - OPERADORES LOGICOS
       * DATA: 10/02/2022
+      * -----------------------------------------------------
+      * HISTORICO DE ALTERACOES
+      * 09/08/2026 FT  LARGURA E COMPRIMENTO PASSAM A SER
+      *                CONFERIDOS PELA ROTINA COMUM VALNUM ANTES
+      *                DO USO, EM VEZ DE ACEITOS DIRETO EM CAMPO
+      *                NUMERICO. A ENTRADA PASSA A SER SOMENTE EM
+      *                NUMERO INTEIRO DE METROS (SEM CASAS
+      *                DECIMAIS DIGITADAS).
+      * 09/08/2026 FT  PASSA A CALCULAR TAMBEM O PERIMETRO E O
+      *                CUSTO DE CERCAMENTO, PELA TAXA POR METRO
+      *                LIDA DE FENCE-RATE (OU 10,00/M DEFAULT).
+      * 09/08/2026 FT  LARGURA OU COMPRIMENTO NAO INFORMADOS PASSAM
+      *                A SER GRAVADOS COM CODIGO DE MOTIVO EM
+      *                REJECTED-DIMENSIONS, EM VEZ DE SO EXIBIR
+      *                'FALTA INFORMAR ALGO'.
+      * 09/08/2026 FT  WRK-AREA AMPLIADO PARA 9(06)V99 (LARGURA X
+      *                COMPRIMENTO PODE PASSAR DE 999,99 PARA
+      *                GALPOES GRANDES) E PASSA A TER ON SIZE ERROR,
+      *                EM VEZ DE TRUNCAR O RESULTADO EM SILENCIO.
+      * 09/08/2026 FT  AREA, PERIMETRO E CUSTO DE CERCAMENTO PASSAM A
+      *                SER EXIBIDOS EM CAMPO EDITADO COM SEPARADOR DE
+      *                MILHAR, NO MESMO PADRAO DOS DEMAIS RELATORIOS.
+      * 09/08/2026 FT  LIMITES MINIMO/MAXIMO PASSADOS AO VALNUM PASSAM
+      *                A VIR DE CAMPOS PIC 9(10) EM WORKING-STORAGE,
+      *                EM VEZ DE LITERAL BY CONTENT, PARA PREENCHER
+      *                TODA A LARGURA ESPERADA PELO PARAMETRO NA
+      *                LINKAGE SECTION DO VALNUM.
+      * 09/08/2026 FT  COMPUTE DO CUSTO DE CERCAMENTO PASSA A TER ON
+      *                SIZE ERROR, COMO JA TINHA O DA AREA, EM VEZ DE
+      *                TRUNCAR EM SILENCIO SE A TAXA POR METRO LIDA DE
+      *                FENCE-RATE FOR MUITO ALTA.
+      * 09/08/2026 FT  PASSA A ENCERRAR COM GOBACK EM VEZ DE STOP RUN,
+      *                PARA QUE O CONTROLE VOLTE AO MENU (PROGCOB19)
+      *                QUANDO ESTE PROGRAMA E CHAMADO POR ELE.
       ***********************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FENCE-RATE ASSIGN TO 'FENCRATE'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FENCRATE-STATUS.
+           SELECT REJECTED-DIMENSIONS ASSIGN TO 'REJDIM'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-REJDIM-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  FENCE-RATE.
+           COPY FENCERTE.
+       FD  REJECTED-DIMENSIONS.
+           COPY REJDIM.
        WORKING-STORAGE SECTION.
+       77  WRK-REJDIM-STATUS PIC X(02) VALUE '00'.
        77  WRK-LARGURA       PIC 9(03)V99 VALUE ZEROS.
        77  WRK-COMPRIMENTO   PIC 9(03)V99 VALUE ZEROS.
-       77  WRK-AREA          PIC 9(03)V99 VALUE ZEROS.
+       77  WRK-AREA          PIC 9(06)V99 VALUE ZEROS.
+       77  WRK-PERIMETRO     PIC 9(04)V99 VALUE ZEROS.
+       77  WRK-CUSTO-CERCA   PIC 9(06)V99 VALUE ZEROS.
+       77  WRK-VALOR-METRO   PIC 9(04)V99 VALUE 10,00.
+       77  WRK-AREA-EDT      PIC ZZZ.ZZ9,99.
+       77  WRK-PERIMETRO-EDT PIC Z.ZZ9,99.
+       77  WRK-CUSTO-EDT     PIC ZZZ.ZZ9,99.
+       77  WRK-FENCRATE-STATUS PIC X(02) VALUE '00'.
+       77  WRK-ENTRADA       PIC X(10) VALUE SPACES.
+       77  WRK-VALOR-VALIDO  PIC 9(10) VALUE ZEROS.
+       77  WRK-VALNUM-MIN-DIMENSAO PIC 9(10) VALUE ZEROS.
+       77  WRK-VALNUM-MAX-DIMENSAO PIC 9(10) VALUE 999.
+       77  WRK-VALIDO        PIC X(01) VALUE 'N'.
+           88  WRK-ENTRADA-OK        VALUE 'S'.
+           88  WRK-ENTRADA-RUIM      VALUE 'N'.
        PROCEDURE DIVISION.
-           DISPLAY 'LARGURA: '.
-           ACCEPT WRK-LARGURA FROM CONSOLE.
+           OPEN INPUT FENCE-RATE.
+           IF WRK-FENCRATE-STATUS = '00'
+               READ FENCE-RATE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE FNC-VALOR-METRO TO WRK-VALOR-METRO
+               END-READ
+               CLOSE FENCE-RATE
+           END-IF.
 
-           DISPLAY 'COMPRIMENTO: '.
-           ACCEPT WRK-COMPRIMENTO.
+           SET WRK-ENTRADA-RUIM TO TRUE.
+           PERFORM 1100-LER-LARGURA THRU 1100-LER-LARGURA-EXIT
+               UNTIL WRK-ENTRADA-OK.
+
+           SET WRK-ENTRADA-RUIM TO TRUE.
+           PERFORM 1200-LER-COMPRIMENTO THRU 1200-LER-COMPRIMENTO-EXIT
+               UNTIL WRK-ENTRADA-OK.
 
            IF WRK-LARGURA > 0 AND WRK-COMPRIMENTO > 0
                COMPUTE WRK-AREA = (WRK-LARGURA * WRK-COMPRIMENTO)
+                   ON SIZE ERROR
+                       DISPLAY 'ATENCAO: AREA CALCULADA ESTOUROU O '
+                       DISPLAY 'CAMPO - VALOR EXIBIDO ESTA TRUNCADO'
+               END-COMPUTE
+               COMPUTE WRK-PERIMETRO =
+                   2 * (WRK-LARGURA + WRK-COMPRIMENTO)
+               COMPUTE WRK-CUSTO-CERCA =
+                   WRK-PERIMETRO * WRK-VALOR-METRO
+                   ON SIZE ERROR
+                       DISPLAY 'ATENCAO: CUSTO DE CERCAMENTO ESTOUROU'
+                       DISPLAY 'O CAMPO - VALOR EXIBIDO ESTA TRUNCADO'
+               END-COMPUTE
+               MOVE WRK-AREA TO WRK-AREA-EDT
+               MOVE WRK-PERIMETRO TO WRK-PERIMETRO-EDT
+               MOVE WRK-CUSTO-CERCA TO WRK-CUSTO-EDT
                DISPLAY '=========================='
-               DISPLAY 'AREA: ' WRK-AREA
+               DISPLAY 'AREA: ' WRK-AREA-EDT
+               DISPLAY 'PERIMETRO: ' WRK-PERIMETRO-EDT
+               DISPLAY 'CUSTO DE CERCAMENTO: R$' WRK-CUSTO-EDT
            ELSE
                DISPLAY 'FALTA INFORMAR ALGO'
+               OPEN EXTEND REJECTED-DIMENSIONS
+               IF WRK-LARGURA NOT > 0
+                   SET RJD-MOTIVO-LARGURA-INVALIDA TO TRUE
+               ELSE
+                   SET RJD-MOTIVO-COMPRIMENTO-INVALIDO TO TRUE
+               END-IF
+               MOVE ZEROS TO RJD-LOTE-ID
+               MOVE WRK-LARGURA TO RJD-LARGURA
+               MOVE WRK-COMPRIMENTO TO RJD-COMPRIMENTO
+               WRITE RJD-RECORD
+               CLOSE REJECTED-DIMENSIONS
+           END-IF.
+           GOBACK.
+
+       1100-LER-LARGURA.
+           DISPLAY 'LARGURA: '.
+           ACCEPT WRK-ENTRADA FROM CONSOLE.
+           CALL 'VALNUM' USING BY CONTENT WRK-ENTRADA
+                                BY CONTENT WRK-VALNUM-MIN-DIMENSAO
+                                BY CONTENT WRK-VALNUM-MAX-DIMENSAO
+                                BY REFERENCE WRK-VALOR-VALIDO
+                                BY REFERENCE WRK-VALIDO.
+           IF WRK-ENTRADA-OK
+               MOVE WRK-VALOR-VALIDO TO WRK-LARGURA
+           ELSE
+               DISPLAY 'LARGURA INVALIDA - REDIGITE (SOMENTE NUMEROS)'
+           END-IF.
+       1100-LER-LARGURA-EXIT.
+           EXIT.
+
+       1200-LER-COMPRIMENTO.
+           DISPLAY 'COMPRIMENTO: '.
+           ACCEPT WRK-ENTRADA FROM CONSOLE.
+           CALL 'VALNUM' USING BY CONTENT WRK-ENTRADA
+                                BY CONTENT WRK-VALNUM-MIN-DIMENSAO
+                                BY CONTENT WRK-VALNUM-MAX-DIMENSAO
+                                BY REFERENCE WRK-VALOR-VALIDO
+                                BY REFERENCE WRK-VALIDO.
+           IF WRK-ENTRADA-OK
+               MOVE WRK-VALOR-VALIDO TO WRK-COMPRIMENTO
+           ELSE
+               DISPLAY 'COMPRIMENTO INVALIDO - REDIGITE'
            END-IF.
-           STOP RUN.
\ No newline at end of file
+       1200-LER-COMPRIMENTO-EXIT.
+           EXIT.
