@@ -0,0 +1,12 @@
+000010***********************************************************
+000020* COPYBOOK: GRDPARM
+000030* AUTHOR: FELIPE TADEU
+000040* OBJETIVO: LAYOUT DO REGISTRO DE PARAMETROS DE PESO USADO
+000050*           NO CALCULO DA MEDIA PONDERADA DAS 3 NOTAS
+000060*           (GRADE-WEIGHTS). OS 3 PESOS DEVEM SOMAR 100.
+000070* DATA: 09/08/2026
+000080***********************************************************
+000090 01  GRD-PARAM-RECORD.
+000100     05  GRD-PESO-NOTA1      PIC 9(03).
+000110     05  GRD-PESO-NOTA2      PIC 9(03).
+000120     05  GRD-PESO-NOTA3      PIC 9(03).
