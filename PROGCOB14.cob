@@ -0,0 +1,221 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. PROGCOB14.
+000030 AUTHOR. FELIPE TADEU.
+000040 INSTALLATION. DEPTO DE LOGISTICA.
+000050 DATE-WRITTEN. 10/02/2022.
+000060 DATE-COMPILED. 10/02/2022.
+000070***********************************************************
+000080* AREA DE COMENTARIOS - REMARKS
+000090* OBJETIVO: RECONCILIAR O FRETE CALCULADO (ORDERS-FILE X
+000100*           UF-RATE-TABLE) CONTRA O VALOR EFETIVAMENTE
+000110*           COBRADO PELA TRANSPORTADORA (CARRIER-INVOICES),
+000120*           APONTANDO DIVERGENCIAS ACIMA DA TOLERANCIA.
+000130* -----------------------------------------------------
+000140* HISTORICO DE ALTERACOES
+000150* 10/02/2022 FT  PROGRAMA CRIADO.
+000155* 09/08/2026 FT  FRETE RECALCULADO PASSA A SOMAR O ADICIONAL
+000156*                POR FAIXA DE PESO DO PEDIDO, NA MESMA FORMULA
+000157*                USADA PELO LOTE DE FRETE, PARA NAO GERAR
+000158*                DIVERGENCIA FALSA CONTRA A TRANSPORTADORA.
+000159* 09/08/2026 FT  FRETE RECALCULADO PASSA A SER CONVERTIDO PARA
+000159*                REAIS PELA MOEDA DO PEDIDO (ORDER-MOEDA) ANTES
+000159*                DE COMPARAR COM O VALOR COBRADO PELA
+000159*                TRANSPORTADORA, QUE E SEMPRE EM REAIS - DO
+000159*                CONTRARIO, TODO PEDIDO EM MOEDA ESTRANGEIRA
+000159*                GERAVA DIVERGENCIA FALSA.
+000159* 09/08/2026 FT  RENUMERADAS AS LINHAS DE 2150-CONVERTER-MOEDA
+000159*                EM DIANTE, QUE HAVIAM FICADO TODAS COM O MESMO
+000159*                NUMERO DE SEQUENCIA.
+000159* 09/08/2026 FT  LEITURA DE CURRENCY-RATE PASSA A SO OCORRER SE
+000159*                O OPEN RETORNAR STATUS '00', NO MESMO PADRAO DOS
+000159*                DEMAIS ARQUIVOS OPCIONAIS DO LOTE - SEM ESSA
+000159*                TABELA, O PEDIDO EM MOEDA ESTRANGEIRA PASSA A
+000159*                USAR TAXA 1,0000 (SEM CONVERSAO) EM VEZ DE LER
+000159*                DE UM ARQUIVO NAO ABERTO.
+000160***********************************************************
+000170 ENVIRONMENT DIVISION.
+000180 CONFIGURATION SECTION.
+000190 SPECIAL-NAMES.
+000200     DECIMAL-POINT IS COMMA.
+000210 INPUT-OUTPUT SECTION.
+000220 FILE-CONTROL.
+000230     SELECT ORDERS-FILE ASSIGN TO 'ORDERS'
+000240         ORGANIZATION IS LINE SEQUENTIAL
+000250         FILE STATUS IS REC-ORDERS-STATUS.
+000260     SELECT CARRIER-INVOICES ASSIGN TO 'CARRINVC'
+000270         ORGANIZATION IS LINE SEQUENTIAL
+000280         FILE STATUS IS REC-CARRIER-STATUS.
+000290     SELECT UF-RATE-TABLE ASSIGN TO 'UFRATE'
+000300         ORGANIZATION IS INDEXED
+000310         ACCESS MODE IS RANDOM
+000320         RECORD KEY IS UF-RATE-UF
+000330         FILE STATUS IS REC-UFRATE-STATUS.
+000340     SELECT RECON-REPORT ASSIGN TO 'RECONRPT'
+000350         ORGANIZATION IS LINE SEQUENTIAL
+000360         FILE STATUS IS REC-REPORT-STATUS.
+000362     SELECT CURRENCY-RATE ASSIGN TO 'CURRATE'
+000364         ORGANIZATION IS INDEXED
+000366         ACCESS MODE IS RANDOM
+000368         RECORD KEY IS CUR-CODIGO
+000369         FILE STATUS IS REC-CURRATE-STATUS.
+
+000370 DATA DIVISION.
+000380 FILE SECTION.
+000390 FD  ORDERS-FILE.
+000400     COPY ORDERREG.
+000410 FD  CARRIER-INVOICES.
+000420     COPY CARRINVC.
+000430 FD  UF-RATE-TABLE.
+000440     COPY UFTABREG.
+000450 FD  RECON-REPORT
+000460     RECORD CONTAINS 80 CHARACTERS.
+000470 01  REC-REPORT-LINE          PIC X(80).
+000475 FD  CURRENCY-RATE.
+000476     COPY CURRATE.
+
+000480 WORKING-STORAGE SECTION.
+000490 01  REC-SWITCHES.
+000500     05  REC-ORDERS-STATUS    PIC X(02) VALUE '00'.
+000510         88  REC-ORDERS-EOF       VALUE '10'.
+000520     05  REC-CARRIER-STATUS   PIC X(02) VALUE '00'.
+000530         88  REC-CARRIER-EOF      VALUE '10'.
+000540     05  REC-UFRATE-STATUS    PIC X(02) VALUE '00'.
+000550     05  REC-REPORT-STATUS    PIC X(02) VALUE '00'.
+000555     05  REC-CURRATE-STATUS   PIC X(02) VALUE '00'.
+
+000560 01  REC-CONSTANTES.
+000570     05  REC-TOLERANCIA       PIC 9(04)V99 VALUE 5,00.
+
+000580 01  REC-AREA-TRABALHO.
+000590     05  REC-FRETE-CALCULADO  PIC 9(06)V99 VALUE ZEROS.
+000595     05  REC-ADICIONAL-PESO   PIC 9(04)V99 VALUE ZEROS.
+000597     05  REC-TAXA-CONVERSAO   PIC 9(04)V9999 VALUE 1,0000.
+000598     05  REC-FRETE-BRL        PIC 9(06)V99 VALUE ZEROS.
+000600     05  REC-DIFERENCA        PIC S9(06)V99 VALUE ZEROS.
+000610     05  REC-QTDE-DIVERGENTE  PIC 9(05) COMP VALUE ZEROS.
+
+000620 01  REC-LINHA-DETALHE.
+000630     05  FILLER               PIC X(01) VALUE SPACES.
+000640     05  REC-D-PRODUTO        PIC X(20).
+000650     05  FILLER               PIC X(02) VALUE SPACES.
+000660     05  FILLER               PIC X(09) VALUE 'CALCULADO'.
+000670     05  FILLER               PIC X(01) VALUE SPACES.
+000680     05  REC-D-CALCULADO      PIC ZZZ.ZZ9,99.
+000690     05  FILLER               PIC X(02) VALUE SPACES.
+000700     05  FILLER               PIC X(07) VALUE 'COBRADO'.
+000710     05  FILLER               PIC X(01) VALUE SPACES.
+000720     05  REC-D-COBRADO        PIC ZZZ.ZZ9,99.
+000730     05  FILLER               PIC X(02) VALUE SPACES.
+000740     05  FILLER               PIC X(10) VALUE 'DIVERGENTE'.
+
+000750 PROCEDURE DIVISION.
+
+000760 0000-MAINLINE.
+000770     PERFORM 1000-INICIALIZAR THRU 1000-INICIALIZAR-EXIT.
+000780     PERFORM 2000-RECONCILIAR THRU 2000-RECONCILIAR-EXIT
+000790         UNTIL REC-ORDERS-EOF OR REC-CARRIER-EOF.
+000800     PERFORM 3000-FINALIZAR THRU 3000-FINALIZAR-EXIT.
+000810     STOP RUN.
+
+000820 1000-INICIALIZAR.
+000830     OPEN INPUT ORDERS-FILE.
+000840     OPEN INPUT CARRIER-INVOICES.
+000850     OPEN INPUT UF-RATE-TABLE.
+000855     OPEN INPUT CURRENCY-RATE.
+000860     OPEN OUTPUT RECON-REPORT.
+000870     MOVE '=== RECONCILIACAO FRETE X FATURA TRANSPORTADORA ==='
+000880         TO REC-REPORT-LINE.
+000890     WRITE REC-REPORT-LINE.
+000900     READ ORDERS-FILE
+000910         AT END SET REC-ORDERS-EOF TO TRUE
+000920     END-READ.
+000930     READ CARRIER-INVOICES
+000940         AT END SET REC-CARRIER-EOF TO TRUE
+000950     END-READ.
+000960 1000-INICIALIZAR-EXIT.
+000970     EXIT.
+
+000980 2000-RECONCILIAR.
+000990     MOVE ORDER-UF TO UF-RATE-UF.
+001000     MOVE ZEROS TO REC-FRETE-CALCULADO.
+001010     READ UF-RATE-TABLE
+001020         INVALID KEY
+001030             CONTINUE
+001040         NOT INVALID KEY
+001045             PERFORM 2100-CALCULAR-ADICIONAL-PESO
+001046                 THRU 2100-CALCULAR-ADICIONAL-PESO-EXIT
+001050             COMPUTE REC-FRETE-CALCULADO =
+001060                 (ORDER-VALOR * UF-RATE-MULTIPLIER)
+001061                     + REC-ADICIONAL-PESO
+001070     END-READ.
+001075     PERFORM 2150-CONVERTER-MOEDA THRU 2150-CONVERTER-MOEDA-EXIT.
+
+001080     COMPUTE REC-DIFERENCA =
+001090         REC-FRETE-BRL - CARR-VALOR-COBRADO.
+001100     IF REC-DIFERENCA < 0
+001110         COMPUTE REC-DIFERENCA = REC-DIFERENCA * -1
+001120     END-IF.
+001130     IF REC-DIFERENCA > REC-TOLERANCIA
+001140         MOVE ORDER-PRODUTO TO REC-D-PRODUTO
+001150         MOVE REC-FRETE-BRL TO REC-D-CALCULADO
+001160         MOVE CARR-VALOR-COBRADO TO REC-D-COBRADO
+001170         WRITE REC-REPORT-LINE FROM REC-LINHA-DETALHE
+001180         ADD 1 TO REC-QTDE-DIVERGENTE
+001190     END-IF.
+
+001200     READ ORDERS-FILE
+001210         AT END SET REC-ORDERS-EOF TO TRUE
+001220     END-READ.
+001230     READ CARRIER-INVOICES
+001240         AT END SET REC-CARRIER-EOF TO TRUE
+001250     END-READ.
+001260 2000-RECONCILIAR-EXIT.
+001270     EXIT.
+
+001275 2100-CALCULAR-ADICIONAL-PESO.
+001276     EVALUATE TRUE
+001277         WHEN ORDER-PESO <= 5
+001278             MOVE ZEROS TO REC-ADICIONAL-PESO
+001279         WHEN ORDER-PESO <= 20
+001280             MOVE 10,00 TO REC-ADICIONAL-PESO
+001281         WHEN ORDER-PESO <= 50
+001282             MOVE 25,00 TO REC-ADICIONAL-PESO
+001283         WHEN OTHER
+001284             MOVE 50,00 TO REC-ADICIONAL-PESO
+001285     END-EVALUATE.
+001286 2100-CALCULAR-ADICIONAL-PESO-EXIT.
+001287     EXIT.
+
+001288 2150-CONVERTER-MOEDA.
+001289     MOVE 1,0000 TO REC-TAXA-CONVERSAO.
+001290     IF ORDER-MOEDA NOT = 'BRL' AND ORDER-MOEDA NOT = SPACES
+001291             AND REC-CURRATE-STATUS = '00'
+001292         MOVE ORDER-MOEDA TO CUR-CODIGO
+001293         READ CURRENCY-RATE
+001294             INVALID KEY
+001295                 MOVE 1,0000 TO REC-TAXA-CONVERSAO
+001296             NOT INVALID KEY
+001297                 MOVE CUR-TAXA TO REC-TAXA-CONVERSAO
+001298         END-READ
+001299     END-IF.
+001300     COMPUTE REC-FRETE-BRL =
+001301         REC-FRETE-CALCULADO * REC-TAXA-CONVERSAO
+001302         ON SIZE ERROR
+001303             DISPLAY 'ATENCAO: FRETE EM BRL ESTOUROU O CAMPO'
+001304     END-COMPUTE.
+001305 2150-CONVERTER-MOEDA-EXIT.
+001306     EXIT.
+
+001307 3000-FINALIZAR.
+001308     MOVE SPACES TO REC-REPORT-LINE.
+001309     WRITE REC-REPORT-LINE.
+001310     DISPLAY 'PEDIDOS DIVERGENTES: ' REC-QTDE-DIVERGENTE.
+001311     CLOSE ORDERS-FILE.
+001312     CLOSE CARRIER-INVOICES.
+001313     CLOSE UF-RATE-TABLE.
+001314     IF REC-CURRATE-STATUS = '00'
+001315         CLOSE CURRENCY-RATE
+001316     END-IF.
+001317     CLOSE RECON-REPORT.
+001318 3000-FINALIZAR-EXIT.
+001319     EXIT.
