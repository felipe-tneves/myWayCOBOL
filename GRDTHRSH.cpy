@@ -0,0 +1,12 @@
+000010***********************************************************
+000020* COPYBOOK: GRDTHRSH
+000030* AUTHOR: FELIPE TADEU
+000040* OBJETIVO: LAYOUT DO REGISTRO DA TABELA DE NOTAS DE CORTE
+000050*           POR CURSO (GRADE-THRESHOLDS), USADA PARA
+000060*           DECIDIR APROVADO/RECUPERACAO/REPROVADO.
+000070* DATA: 09/08/2026
+000080***********************************************************
+000090 01  GTH-THRESHOLD-RECORD.
+000100     05  GTH-CURSO               PIC X(05).
+000110     05  GTH-NOTA-APROVACAO      PIC 9(02).
+000120     05  GTH-NOTA-RECUPERACAO    PIC 9(02).
