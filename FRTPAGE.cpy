@@ -0,0 +1,20 @@
+000010***********************************************************
+000020* COPYBOOK: FRTPAGE
+000030* AUTHOR: FELIPE TADEU
+000040* OBJETIVO: LAYOUT DO REGISTRO DE CONTROLE DE PAGINACAO DO
+000050*           EXTRATO DE FRETE (PAGE-CONTROL), COM A PAGINA
+000060*           ATUAL E A QUANTIDADE DE LINHAS DE DETALHE JA
+000070*           IMPRESSAS NELA, PARA QUE O CABECALHO SEJA REPETIDO
+000080*           A CADA NOVA PAGINA MESMO QUANDO OS PEDIDOS SAO
+000090*           DIGITADOS EM EXECUCOES SEPARADAS.
+000100* DATA: 09/08/2026
+000105* -----------------------------------------------------
+000106* HISTORICO DE ALTERACOES
+000107* 09/08/2026 FT  COPYBOOK CRIADA.
+000108* 09/08/2026 FT  INCLUIDA A QUANTIDADE ACUMULADA DE PEDIDOS
+000109*                NAO ENTREGAVEIS (FPG-QTDE-NAO-ENTREGAVEL).
+000110***********************************************************
+000120 01  FPG-CONTROLE.
+000130     05  FPG-PAGINA-ATUAL     PIC 9(03).
+000140     05  FPG-LINHAS-PAGINA    PIC 9(02).
+000150     05  FPG-QTDE-NAO-ENTREGAVEL PIC 9(05).
