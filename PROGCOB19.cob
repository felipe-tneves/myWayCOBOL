@@ -0,0 +1,76 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. PROGCOB19.
+000030 AUTHOR. FELIPE TADEU.
+000040 INSTALLATION. DEPTO DE OPERACOES.
+000050 DATE-WRITTEN. 09/08/2026.
+000060 DATE-COMPILED. 09/08/2026.
+000070***********************************************************
+000080* AREA DE COMENTARIOS - REMARKS
+000090* OBJETIVO: MENU PRINCIPAL QUE LISTA OS PROGRAMAS DE CONSOLE
+000100*           POR FUNCAO DE NEGOCIO E CHAMA O PROGRAMA ESCOLHIDO
+000110*           PELO OPERADOR, PARA QUE NAO SEJA PRECISO DECORAR
+000120*           O PROGRAM-ID DE CADA UM PARA USAR O SISTEMA.
+000130* -----------------------------------------------------
+000140* HISTORICO DE ALTERACOES
+000150* 09/08/2026 FT  PROGRAMA CRIADO.
+000160***********************************************************
+000170 ENVIRONMENT DIVISION.
+000180 CONFIGURATION SECTION.
+000190 SPECIAL-NAMES.
+000200     DECIMAL-POINT IS COMMA.
+000210 DATA DIVISION.
+000220 WORKING-STORAGE SECTION.
+000230 77  WRK-OPCAO   PIC 9(01) VALUE ZEROS.
+000240     88  WRK-OPCAO-SAIR      VALUE 9.
+000250     88  WRK-OPCAO-VALIDA    VALUE 1 THRU 6, 9.
+000260 PROCEDURE DIVISION.
+000270
+000280 0000-MAINLINE.
+000290     PERFORM 1000-PROCESSAR-MENU THRU 1000-PROCESSAR-MENU-EXIT
+000300         UNTIL WRK-OPCAO-SAIR.
+000310     STOP RUN.
+000320
+000330 1000-PROCESSAR-MENU.
+000340     PERFORM 1100-EXIBIR-MENU THRU 1100-EXIBIR-MENU-EXIT.
+000350     IF NOT WRK-OPCAO-VALIDA
+000360         DISPLAY 'OPCAO INVALIDA - REDIGITE'
+000370     ELSE
+000380         PERFORM 1200-CHAMAR-PROGRAMA
+000390             THRU 1200-CHAMAR-PROGRAMA-EXIT
+000400     END-IF.
+000410 1000-PROCESSAR-MENU-EXIT.
+000420     EXIT.
+000430
+000440 1100-EXIBIR-MENU.
+000450     DISPLAY '================================================'.
+000460     DISPLAY '         MENU DE PROGRAMAS - DEPTO OPERACOES     '.
+000470     DISPLAY '================================================'.
+000480     DISPLAY '1 - CONSULTA DE FUNCIONARIO (NOME/MATRICULA)'.
+000490     DISPLAY '2 - CONFERENCIA DE DIA UTIL / FERIADO'.
+000500     DISPLAY '3 - CALCULO DE AUMENTO POR TEMPO DE CASA'.
+000510     DISPLAY '4 - CALCULO DE MEDIA DO ALUNO'.
+000520     DISPLAY '5 - COTACAO DE FRETE'.
+000530     DISPLAY '6 - CALCULO DE AREA / CERCAMENTO DE LOTE'.
+000540     DISPLAY '9 - SAIR'.
+000550     DISPLAY 'OPCAO: '.
+000560     ACCEPT WRK-OPCAO.
+000570 1100-EXIBIR-MENU-EXIT.
+000580     EXIT.
+000590
+000600 1200-CHAMAR-PROGRAMA.
+000610     EVALUATE WRK-OPCAO
+000620         WHEN 1
+000630             CALL 'PROGCOB01'
+000640         WHEN 2
+000650             CALL 'PROGCOB03'
+000660         WHEN 3
+000670             CALL 'PROGCOB04'
+000680         WHEN 4
+000690             CALL 'PROGCOB08'
+000700         WHEN 5
+000710             CALL 'PROGCOB09'
+000720         WHEN 6
+000730             CALL 'PROGCOB10'
+000740     END-EVALUATE.
+000750 1200-CHAMAR-PROGRAMA-EXIT.
+000760     EXIT.
